@@ -3,6 +3,14 @@
        AUTHOR.                    LUCAS GALEANO.
        DATE-WRITTEN.              28/1/2023.
 
+      *MODIFICATIONS.
+      *09/08/2026 - ADDED A SHIFT CODE AND DAYS-WORKED/DAILY-RATE TO
+      *  EMPLOYEE-DETAILS SO THE REPORT CAN COVER SHIFT STAFFING
+      *  LEVELS (OPTION 2) AND CATCH A PAID SALARY THAT DOESN'T MATCH
+      *  DAYS WORKED TIMES THE DAILY RATE (OPTION 3). THE ORIGINAL
+      *  LISTING/HEADCOUNT REPORT IS UNCHANGED, JUST MOVED BEHIND A
+      *  MENU OPTION SO IT CAN SIT ALONGSIDE THE NEW ONES.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -20,16 +28,55 @@
            05 EMP-ID              PIC 9(8).
            05 EMP-GENDER          PIC X.
            05 SALARY              PIC 9(6).
+           05 EMP-SHIFT           PIC X.
+               88 SHIFT-MORNING   VALUE "M".
+               88 SHIFT-AFTERNOON VALUE "A".
+               88 SHIFT-NIGHT     VALUE "N".
+           05 EMP-DAYS-WORKED     PIC 9(2).
+           05 EMP-DAILY-RATE      PIC 9(4).
+
        WORKING-STORAGE SECTION.
        77 TOTAL-EMP               PIC 9(4).
        77 TOTAL-SALARY            PIC 9(9)V99.
        77 COUNTER-M               PIC 9(3).
        77 COUNTER-F               PIC 9(3).
 
+       77 OPT-REPORT              PIC 9(1) VALUE ZEROS.
+       77 END-REPORT              PIC X(3) VALUE "NO".
+       77 COUNTER-MORNING         PIC 9(3) VALUE ZEROS.
+       77 COUNTER-AFTERNOON       PIC 9(3) VALUE ZEROS.
+       77 COUNTER-NIGHT           PIC 9(3) VALUE ZEROS.
+       77 MIN-PER-SHIFT           PIC 9(2) VALUE 2.
+       77 CURRENT-SHIFT-COUNT     PIC 9(3) VALUE ZEROS.
+       77 EXPECTED-PAY            PIC 9(6) VALUE ZEROS.
+       77 PAY-VARIANCE            PIC S9(6) VALUE ZEROS.
+       77 VARIANCE-COUNT          PIC 9(4) VALUE ZEROS.
+
        PROCEDURE DIVISION.
 
+       MAIN-MENU.
+           PERFORM UNTIL END-REPORT = "YES"
+               DISPLAY " "
+               DISPLAY "===== STAFF REPORTS ====="
+               DISPLAY "1.EMPLOYEE LISTING AND HEADCOUNT"
+               DISPLAY "2.SHIFT COVERAGE REPORT"
+               DISPLAY "3.PAYROLL VARIANCE CHECK"
+               DISPLAY "0.EXIT"
+               DISPLAY "OPTION: " WITH NO ADVANCING
+               ACCEPT OPT-REPORT
+               EVALUATE OPT-REPORT
+                   WHEN 1 PERFORM BEGIN-EMP-INPUT
+                   WHEN 2 PERFORM SHIFT-COVERAGE-REPORT
+                   WHEN 3 PERFORM PAYROLL-VARIANCE-CHECK
+                   WHEN 0 MOVE "YES" TO END-REPORT
+                   WHEN OTHER DISPLAY "INVALID OPTION"
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
        BEGIN-EMP-INPUT.
-       OPEN INPUT MASTER-EMPLOYEES.
+           MOVE ZEROS TO TOTAL-EMP TOTAL-SALARY COUNTER-M COUNTER-F.
+           OPEN INPUT MASTER-EMPLOYEES.
            READ MASTER-EMPLOYEES
                AT END MOVE HIGH-VALUES TO EMPLOYEE-DETAILS
            END-READ.
@@ -41,7 +88,8 @@
                    ELSE
                    ADD 1 TO COUNTER-F
                END-IF
-               DISPLAY EMP-NUMBER SPACE EMP-IDE SPACE EMP-ID SPACE EMP-GENDER SPACE SALARY
+               DISPLAY EMP-NUMBER SPACE EMP-IDE SPACE EMP-ID SPACE
+                       EMP-GENDER SPACE SALARY
                READ MASTER-EMPLOYEES
                    AT END MOVE HIGH-VALUES TO EMPLOYEE-DETAILS
                END-READ
@@ -53,5 +101,78 @@
            DISPLAY "TOTAL NUMBER OF MALE EMPLOYEES: ",COUNTER-M.
            DISPLAY "TOTAL NUMBER OF FEMALE EMPLOYEES: ",COUNTER-F.
            DISPLAY "TOTAL SALARIES: ",TOTAL-SALARY.
-           STOP RUN.
+
+      *COUNTS STAFF ASSIGNED TO EACH SHIFT AND FLAGS ANY SHIFT THAT
+      *DOESN'T MEET MIN-PER-SHIFT.
+       SHIFT-COVERAGE-REPORT.
+           MOVE ZEROS TO COUNTER-MORNING COUNTER-AFTERNOON
+                         COUNTER-NIGHT.
+           OPEN INPUT MASTER-EMPLOYEES.
+           READ MASTER-EMPLOYEES
+               AT END MOVE HIGH-VALUES TO EMPLOYEE-DETAILS
+           END-READ.
+           PERFORM UNTIL EMPLOYEE-DETAILS = HIGH-VALUES
+               IF SHIFT-MORNING
+                   ADD 1 TO COUNTER-MORNING
+               ELSE IF SHIFT-AFTERNOON
+                   ADD 1 TO COUNTER-AFTERNOON
+               ELSE IF SHIFT-NIGHT
+                   ADD 1 TO COUNTER-NIGHT
+               END-IF
+               READ MASTER-EMPLOYEES
+                   AT END MOVE HIGH-VALUES TO EMPLOYEE-DETAILS
+               END-READ
+           END-PERFORM.
+           CLOSE MASTER-EMPLOYEES.
+
+           DISPLAY " ".
+           DISPLAY "===== SHIFT COVERAGE ====="
+           DISPLAY "MORNING  : " COUNTER-MORNING WITH NO ADVANCING
+           MOVE COUNTER-MORNING TO CURRENT-SHIFT-COUNT
+           PERFORM CHECK-SHIFT-MINIMUM
+           DISPLAY "AFTERNOON: " COUNTER-AFTERNOON WITH NO ADVANCING
+           MOVE COUNTER-AFTERNOON TO CURRENT-SHIFT-COUNT
+           PERFORM CHECK-SHIFT-MINIMUM
+           DISPLAY "NIGHT    : " COUNTER-NIGHT WITH NO ADVANCING
+           MOVE COUNTER-NIGHT TO CURRENT-SHIFT-COUNT
+           PERFORM CHECK-SHIFT-MINIMUM.
+
+      *SHARED "OK / SHORT-STAFFED" TAG PRINTED AFTER EACH SHIFT'S
+      *HEADCOUNT ON SHIFT-COVERAGE-REPORT.
+       CHECK-SHIFT-MINIMUM.
+           IF CURRENT-SHIFT-COUNT < MIN-PER-SHIFT
+               DISPLAY " - SHORT-STAFFED (MINIMUM " MIN-PER-SHIFT ")"
+           ELSE
+               DISPLAY " - OK"
+           END-IF.
+
+      *COMPARES EACH EMPLOYEE'S PAID SALARY AGAINST DAYS WORKED TIMES
+      *THE DAILY RATE. ONLY MISMATCHES ARE LISTED (SAME EXCEPTION-ONLY
+      *APPROACH AS REVISION-FINANCIERA'S CONSISTENCY CHECK).
+       PAYROLL-VARIANCE-CHECK.
+           MOVE ZEROS TO VARIANCE-COUNT.
+           OPEN INPUT MASTER-EMPLOYEES.
+           READ MASTER-EMPLOYEES
+               AT END MOVE HIGH-VALUES TO EMPLOYEE-DETAILS
+           END-READ.
+           DISPLAY " ".
+           DISPLAY "===== PAYROLL VARIANCE ====="
+           PERFORM UNTIL EMPLOYEE-DETAILS = HIGH-VALUES
+               COMPUTE EXPECTED-PAY =
+                       EMP-DAYS-WORKED * EMP-DAILY-RATE
+               IF EXPECTED-PAY NOT = SALARY
+                   ADD 1 TO VARIANCE-COUNT
+                   COMPUTE PAY-VARIANCE = SALARY - EXPECTED-PAY
+                   DISPLAY "EMPLOYEE " EMP-NUMBER SPACE EMP-IDE
+                           ": PAID " SALARY ", EXPECTED "
+                           EXPECTED-PAY ", VARIANCE " PAY-VARIANCE
+               END-IF
+               READ MASTER-EMPLOYEES
+                   AT END MOVE HIGH-VALUES TO EMPLOYEE-DETAILS
+               END-READ
+           END-PERFORM.
+           CLOSE MASTER-EMPLOYEES.
+           DISPLAY " ".
+           DISPLAY "EMPLOYEES WITH A PAYROLL VARIANCE: "
+                   VARIANCE-COUNT.
            END PROGRAM PROG-REPORT01.
