@@ -10,6 +10,310 @@
            SELECT REPORTE ASSIGN TO "GANANCIAS-LOCAL.DAT"
                           ORGANIZATION IS INDEXED
                           ACCESS MODE IS DYNAMIC
-                          RECORD KEY IS MES.
+                          RECORD KEY IS MES
+                          FILE STATUS IS FS-REPORTE.
 
-           SELECT
+      *VENTAS.DAT DE VENTAS-LOCAL (TESTING.CBL): UN REGISTRO POR
+      *PRODUCTO CON LAS UNIDADES VENDIDAS ACUMULADAS Y SU PRECIO.
+           SELECT REPORTE-VENTAS ASSIGN TO "VENTAS.DAT"
+                          ORGANIZATION IS INDEXED
+                          ACCESS MODE IS DYNAMIC
+                          RECORD KEY IS ID-PRODUCTO
+                          FILE STATUS IS FS-REPORTE-VENTAS.
+
+      *BITACORA CENTRAL DE ERRORES, COMPARTIDA POR TODOS LOS
+      *PROGRAMAS QUE MANEJAN ARCHIVOS DE ESTE SISTEMA.
+           SELECT ERROR-LOG      ASSIGN TO "ERRORES.LOG"
+                          ORGANIZATION IS LINE SEQUENTIAL
+                          FILE STATUS IS FS-ERROR-LOG.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD REPORTE.
+
+       01 REG-GANANCIAS.
+           05 MES                     PIC 9(6).
+           05 GANANCIA-TOTAL          PIC 9(8).
+           05 UNIDADES-VENDIDAS-MES   PIC 9(5).
+           05 FECHA-GENERACION        PIC 9(8).
+
+       FD REPORTE-VENTAS.
+
+       01 VENTA.
+           05 LLAVE-VENTAS.
+               10 ID-PRODUCTO     PIC 9(2).
+           05 NOMBRE              PIC X(20).
+           05 U-VENDIDAS          PIC 9(2).
+           05 PRECIO-BASE         PIC 9(4).
+
+       FD ERROR-LOG.
+
+       01 LINEA-ERROR-LOG         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       77 FS-REPORTE               PIC XX.
+           88 ESTA-REPORTE         VALUE "00" "02".
+           88 FIN-REPORTE          VALUE "10".
+           88 F-NOEXISTE-REPORTE   VALUE "35".
+
+       77 FS-REPORTE-VENTAS        PIC XX.
+           88 ESTA-REPORTE-VENTAS  VALUE "00" "02".
+           88 FIN-REPORTE-VENTAS   VALUE "10".
+           88 F-NOEXISTE-VENTAS    VALUE "35".
+
+       77 FS-ERROR-LOG             PIC XX.
+           88 ESTA-ERROR-LOG       VALUE "00" "02".
+
+      *VARIABLES PARA LA BITACORA CENTRAL DE ERRORES.
+       77 WS-ARCHIVO-ERROR         PIC X(20) VALUE SPACES.
+       77 WS-STATUS-ERROR          PIC XX    VALUE SPACES.
+       77 WS-FECHA-ERROR           PIC 9(8)  VALUE ZEROS.
+       77 WS-HORA-ERROR            PIC 9(8)  VALUE ZEROS.
+
+       77 WS-MES                  PIC 9(6) VALUE ZEROS.
+       77 WS-GANANCIA-TOTAL       PIC 9(8) VALUE ZEROS.
+       77 WS-UNIDADES-TOTAL       PIC 9(5) VALUE ZEROS.
+       77 WS-SUBTOTAL             PIC 9(8) VALUE ZEROS.
+       77 WS-FECHA-HOY            PIC 9(8) VALUE ZEROS.
+       77 WS-OPC                  PIC 9(1) VALUE ZEROS.
+       77 WS-TERMINAR-PROG        PIC X(2) VALUE "NO".
+       77 WS-MES-ANTERIOR         PIC 9(6) VALUE ZEROS.
+       77 WS-ANIO-COMP            PIC 9(4) VALUE ZEROS.
+       77 WS-MES-NUM-COMP         PIC 99   VALUE ZEROS.
+       77 WS-GANANCIA-ACTUAL      PIC 9(8) VALUE ZEROS.
+       77 WS-GANANCIA-ANTERIOR    PIC 9(8) VALUE ZEROS.
+       77 WS-GANANCIA-YTD         PIC 9(8) VALUE ZEROS.
+       77 WS-EXISTE-ANTERIOR      PIC X   VALUE "N".
+           88 EXISTE-MES-ANTERIOR VALUE "S".
+       77 WS-MES-INICIO-ANIO      PIC 9(6) VALUE ZEROS.
+       77 WS-DIFERENCIA-GANANCIA  PIC 9(8) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       010-MENU.
+           MOVE ZERO TO RETURN-CODE.
+           PERFORM UNTIL WS-TERMINAR-PROG = "SI"
+               DISPLAY " "
+               DISPLAY "===== REPORTE DE GANANCIAS MENSUALES ====="
+               DISPLAY "1. GENERAR REPORTE DEL MES"
+               DISPLAY "2. LISTAR HISTORICO DE MESES"
+               DISPLAY "3. COMPARAR MES VS MES ANTERIOR Y ACUMULADO"
+                       " ANUAL"
+               DISPLAY "0. SALIR"
+               DISPLAY "OPCION: " WITH NO ADVANCING
+               ACCEPT WS-OPC
+               EVALUATE WS-OPC
+                   WHEN 1 PERFORM 020-GENERAR-REPORTE-MES
+                   WHEN 2 PERFORM 030-LISTAR-HISTORICO
+                   WHEN 3 PERFORM 040-COMPARAR-MES
+                   WHEN 0 MOVE "SI" TO WS-TERMINAR-PROG
+                   WHEN OTHER DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE
+           END-PERFORM.
+           GOBACK.
+
+      *SUMA, PARA TODOS LOS PRODUCTOS DE VENTAS-LOCAL, LAS UNIDADES
+      *VENDIDAS ACUMULADAS POR SU PRECIO, Y GUARDA ESE TOTAL COMO LA
+      *GANANCIA DEL MES INGRESADO (SE PUEDE VOLVER A GENERAR EL MISMO
+      *MES PARA ACTUALIZARLO, YA QUE MES ES CLAVE UNICA).
+       020-GENERAR-REPORTE-MES.
+
+           DISPLAY " ".
+           DISPLAY "INGRESE EL MES A GENERAR (AAAAMM): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-MES.
+           MOVE ZEROS TO WS-GANANCIA-TOTAL.
+           MOVE ZEROS TO WS-UNIDADES-TOTAL.
+           OPEN INPUT REPORTE-VENTAS.
+           IF F-NOEXISTE-VENTAS THEN
+               DISPLAY "NO HAY VENTAS REGISTRADAS TODAVIA."
+               MOVE "VENTAS.DAT"    TO WS-ARCHIVO-ERROR
+               MOVE FS-REPORTE-VENTAS TO WS-STATUS-ERROR
+               PERFORM REGISTRAR-ERROR-CENTRAL
+           ELSE
+               MOVE ZEROS TO ID-PRODUCTO
+               START REPORTE-VENTAS KEY IS NOT LESS THAN ID-PRODUCTO
+                   INVALID KEY SET FIN-REPORTE-VENTAS TO TRUE
+               END-START
+               IF NOT FIN-REPORTE-VENTAS THEN
+                   READ REPORTE-VENTAS NEXT RECORD
+                       AT END SET FIN-REPORTE-VENTAS TO TRUE
+                   END-READ
+                   PERFORM UNTIL FIN-REPORTE-VENTAS
+                       COMPUTE WS-SUBTOTAL = U-VENDIDAS * PRECIO-BASE
+                       ADD WS-SUBTOTAL TO WS-GANANCIA-TOTAL
+                       ADD U-VENDIDAS TO WS-UNIDADES-TOTAL
+                       READ REPORTE-VENTAS NEXT RECORD
+                           AT END SET FIN-REPORTE-VENTAS TO TRUE
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE REPORTE-VENTAS
+           END-IF.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           OPEN I-O REPORTE.
+           IF F-NOEXISTE-REPORTE THEN
+               CLOSE REPORTE
+               OPEN OUTPUT REPORTE
+           END-IF.
+           MOVE WS-MES TO MES.
+           READ REPORTE
+               INVALID KEY CONTINUE
+           END-READ.
+           MOVE WS-MES              TO MES.
+           MOVE WS-GANANCIA-TOTAL   TO GANANCIA-TOTAL.
+           MOVE WS-UNIDADES-TOTAL   TO UNIDADES-VENDIDAS-MES.
+           MOVE WS-FECHA-HOY        TO FECHA-GENERACION.
+           IF ESTA-REPORTE THEN
+               REWRITE REG-GANANCIAS
+           ELSE
+               WRITE REG-GANANCIAS
+           END-IF.
+           CLOSE REPORTE.
+           DISPLAY " ".
+           DISPLAY "MES: " WS-MES.
+           DISPLAY "GANANCIA TOTAL: " WS-GANANCIA-TOTAL.
+           DISPLAY "UNIDADES VENDIDAS: " WS-UNIDADES-TOTAL.
+
+       030-LISTAR-HISTORICO.
+
+           OPEN INPUT REPORTE.
+           IF F-NOEXISTE-REPORTE THEN
+               DISPLAY "NO HAY REPORTES GENERADOS TODAVIA."
+               MOVE "GANANCIAS-LOCAL.DAT" TO WS-ARCHIVO-ERROR
+               MOVE FS-REPORTE            TO WS-STATUS-ERROR
+               PERFORM REGISTRAR-ERROR-CENTRAL
+           ELSE
+               DISPLAY " "
+               DISPLAY "===== HISTORICO DE GANANCIAS ====="
+               MOVE ZEROS TO MES
+               START REPORTE KEY IS NOT LESS THAN MES
+                   INVALID KEY SET FIN-REPORTE TO TRUE
+               END-START
+               IF NOT FIN-REPORTE THEN
+                   READ REPORTE NEXT RECORD
+                       AT END SET FIN-REPORTE TO TRUE
+                   END-READ
+                   PERFORM UNTIL FIN-REPORTE
+                       DISPLAY "MES: " MES
+                               " GANANCIA: " GANANCIA-TOTAL
+                               " UNIDADES: " UNIDADES-VENDIDAS-MES
+                       READ REPORTE NEXT RECORD
+                           AT END SET FIN-REPORTE TO TRUE
+                       END-READ
+                   END-PERFORM
+               END-IF
+               CLOSE REPORTE
+           END-IF.
+
+      *TOMA UN MES COMO ANCLA, LO COMPARA CONTRA EL MES ANTERIOR Y
+      *ACUMULA LA GANANCIA DE TODOS LOS MESES DEL MISMO ANIO HASTA
+      *ESE MES (ACUMULADO ANUAL A LA FECHA).
+       040-COMPARAR-MES.
+
+           DISPLAY " ".
+           DISPLAY "INGRESE EL MES A COMPARAR (AAAAMM): "
+                   WITH NO ADVANCING.
+           ACCEPT WS-MES.
+           OPEN INPUT REPORTE.
+           IF F-NOEXISTE-REPORTE THEN
+               DISPLAY "NO HAY REPORTES GENERADOS TODAVIA."
+               MOVE "GANANCIAS-LOCAL.DAT" TO WS-ARCHIVO-ERROR
+               MOVE FS-REPORTE            TO WS-STATUS-ERROR
+               PERFORM REGISTRAR-ERROR-CENTRAL
+           ELSE
+               MOVE ZEROS TO WS-GANANCIA-ACTUAL
+               MOVE ZEROS TO WS-GANANCIA-ANTERIOR
+               MOVE ZEROS TO WS-GANANCIA-YTD
+               MOVE "N" TO WS-EXISTE-ANTERIOR
+
+               MOVE WS-MES TO MES
+               READ REPORTE
+                   INVALID KEY
+                       DISPLAY "NO HAY REPORTE GENERADO PARA ESE MES."
+                   NOT INVALID KEY
+                       MOVE GANANCIA-TOTAL TO WS-GANANCIA-ACTUAL
+               END-READ
+
+               DIVIDE WS-MES BY 100 GIVING WS-ANIO-COMP
+                   REMAINDER WS-MES-NUM-COMP
+               IF WS-MES-NUM-COMP = 01 THEN
+                   SUBTRACT 1 FROM WS-ANIO-COMP
+                   MOVE 12 TO WS-MES-NUM-COMP
+               ELSE
+                   SUBTRACT 1 FROM WS-MES-NUM-COMP
+               END-IF
+               COMPUTE WS-MES-ANTERIOR =
+                   WS-ANIO-COMP * 100 + WS-MES-NUM-COMP
+
+               MOVE WS-MES-ANTERIOR TO MES
+               READ REPORTE
+                   INVALID KEY CONTINUE
+                   NOT INVALID KEY
+                       MOVE GANANCIA-TOTAL TO WS-GANANCIA-ANTERIOR
+                       SET EXISTE-MES-ANTERIOR TO TRUE
+               END-READ
+
+               DIVIDE WS-MES BY 100 GIVING WS-ANIO-COMP
+                   REMAINDER WS-MES-NUM-COMP
+               COMPUTE WS-MES-INICIO-ANIO = WS-ANIO-COMP * 100 + 01
+
+               MOVE WS-MES-INICIO-ANIO TO MES
+               START REPORTE KEY IS NOT LESS THAN MES
+                   INVALID KEY SET FIN-REPORTE TO TRUE
+               END-START
+               IF NOT FIN-REPORTE THEN
+                   READ REPORTE NEXT RECORD
+                       AT END SET FIN-REPORTE TO TRUE
+                   END-READ
+                   PERFORM UNTIL FIN-REPORTE OR MES > WS-MES
+                       ADD GANANCIA-TOTAL TO WS-GANANCIA-YTD
+                       READ REPORTE NEXT RECORD
+                           AT END SET FIN-REPORTE TO TRUE
+                       END-READ
+                   END-PERFORM
+               END-IF
+
+               DISPLAY " "
+               DISPLAY "===== COMPARATIVO DE GANANCIAS ====="
+               DISPLAY "MES " WS-MES ": " WS-GANANCIA-ACTUAL
+               IF EXISTE-MES-ANTERIOR THEN
+                   DISPLAY "MES ANTERIOR " WS-MES-ANTERIOR ": "
+                           WS-GANANCIA-ANTERIOR
+                   IF WS-GANANCIA-ACTUAL NOT < WS-GANANCIA-ANTERIOR
+                       COMPUTE WS-DIFERENCIA-GANANCIA =
+                           WS-GANANCIA-ACTUAL - WS-GANANCIA-ANTERIOR
+                       DISPLAY "VARIACION: +" WS-DIFERENCIA-GANANCIA
+                   ELSE
+                       COMPUTE WS-DIFERENCIA-GANANCIA =
+                           WS-GANANCIA-ANTERIOR - WS-GANANCIA-ACTUAL
+                       DISPLAY "VARIACION: -" WS-DIFERENCIA-GANANCIA
+                   END-IF
+               ELSE
+                   DISPLAY "NO HAY REPORTE DEL MES ANTERIOR."
+               END-IF
+               DISPLAY "ACUMULADO ANUAL A LA FECHA: " WS-GANANCIA-YTD
+               CLOSE REPORTE
+           END-IF.
+
+       REGISTRAR-ERROR-CENTRAL.
+           ACCEPT WS-FECHA-ERROR FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ERROR FROM TIME.
+           MOVE SPACES TO LINEA-ERROR-LOG.
+           STRING "REP-GANANCIAS "  DELIMITED BY SIZE
+                  WS-ARCHIVO-ERROR  DELIMITED BY SIZE
+                  " STATUS="        DELIMITED BY SIZE
+                  WS-STATUS-ERROR   DELIMITED BY SIZE
+                  " FECHA="         DELIMITED BY SIZE
+                  WS-FECHA-ERROR    DELIMITED BY SIZE
+                  " HORA="          DELIMITED BY SIZE
+                  WS-HORA-ERROR     DELIMITED BY SIZE
+                       INTO LINEA-ERROR-LOG
+           END-STRING.
+           OPEN EXTEND ERROR-LOG.
+           WRITE LINEA-ERROR-LOG.
+           CLOSE ERROR-LOG.
+           MOVE 16 TO RETURN-CODE.
