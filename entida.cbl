@@ -20,8 +20,15 @@
                   organization indexed
                   access mode dynamic
                   record key is ent-clave
+                  alternate record key is ent-nombre with duplicates
                   file status is fs-ent.
 
+      *bitacora central de errores, compartida por todos los
+      *programas que manejan archivos de este sistema.
+           select error-log assign to 'ERRORES.LOG'
+                  organization is line sequential
+                  file status is fs-error-log.
+
 
                                                                                 
       *                                                                         
@@ -39,10 +46,20 @@
            03 ent-nombre        pic x(40).
            03 ent-pass          pic x(15).
            03 ent-comentario    pic x(40).
-           03 filler pic x(406).
+           03 ent-telefono      pic x(15).
+           03 ent-domicilio     pic x(40).
+           03 ent-fecha-nac     pic 9(8).
+           03 ent-fecha-venc    pic 9(8).
+           03 ent-suspendido    pic x(01).
+              88 socio-suspendido    value 's'.
+              88 socio-habilitado    value 'n'.
+           03 filler pic x(334).
 
-                                                                                
- *******                                                                        
+       fd  error-log.
+       01  linea-error-log     pic x(80).
+
+
+ *******
        working-storage section.                                                 
 *******                                                                         
        01  status-ficheros.                                                     
@@ -52,9 +69,27 @@
               88 fin-ent              value '46'  '10'.                         
               88 bloqueado-ent        value '99'.                               
               88 f-bloqueado-ent      value '38' '93'.                          
-              88 f-noexiste-ent       value '35'.                               
-                                                                                
-       01 fx              pic x(4).                                             
+              88 f-noexiste-ent       value '35'.
+
+           02 fs-error-log      pic xx.
+              88 esta-error-log       value '00' '02'.
+
+      *variables para la bitacora central de errores.
+       01 aux-fecha-error     pic 9(8) value zero.
+       01 aux-hora-error      pic 9(8) value zero.
+
+      *busqueda de entidad por nombre (F8), en lugar de por codigo.
+       01 aux-nombre-busqueda pic x(40) value spaces.
+       01 aux-nombre-hallado  pic x value 'n'.
+           88 nombre-hallado      value 's'.
+
+      *contador y tope de reintentos automaticos ante registro
+      *ocupado por otro proceso, antes de avisar al operador.
+       01 aux-reintentos-ent  pic 9(2) value zero.
+           88 reintentos-agotados  value 5 thru 99.
+       01 aux-espera          pic 9(6) value zero.
+
+       01 fx              pic x(4).
        01 f-ficheros.                                                           
           03 f-nombre     pic x(7).                                             
           03 f-error      pic xx.                                               
@@ -71,15 +106,28 @@
            03 p-clave       pic x(11).                                           
            03 p-nombre      pic x(40).                                          
            03 p-pass        pic x(15).                                          
-           03 p-pass2       pic x(15).                                          
-           03 p-comentario  pic x(40).                                          
+           03 p-pass2       pic x(15).
+           03 p-comentario  pic x(40).
+           03 p-telefono    pic x(15).
+           03 p-domicilio   pic x(40).
+           03 p-fecha-nac   pic 9(8).
+           03 p-fecha-venc  pic 9(8).
+           03 p-suspendido  pic x(01).
                                                                                 
        01  aux            pic 99    value 0 .                                   
        01  x              pic 99.                                               
        01  y              pic 99.                                               
        01  mayus          pic x(5) value 'UPPER'.                               
-       01  sw99           pic 9 value 0.                                        
-       01  p-ent-formato  pic x value ' '.                                      
+       01  sw99           pic 9 value 0.
+       01  p-ent-formato  pic x value ' '.
+
+      *modo consulta: acceso restringido de solo lectura para
+      *voluntarios de mesa de entrada, sin alta, modificacion,
+      *baja ni cambio de palabra clave.
+       01  aux-modo-consulta pic x value 'n'.
+           88  es-modo-consulta        value 's'.
+       01  aux-modo-cargado  pic x value 'n'.
+           88  modo-ya-cargado         value 's'.                                      
                                                                                 
        01  mun00-entblo   pic 9(5).                                             
 ------*                                                                         
@@ -244,10 +292,21 @@
            use after standard error procedure on  ent .          
        end declaratives.                                                        
        programa section.                                                        
-       programa-prin. 
-           perform sacar-pantalla.                                                          
-       inicio.                                                            
-           perform open-io-ent                                                  
+       programa-prin.
+           perform sacar-pantalla.
+           if not modo-ya-cargado
+              display 'Modo (C)onsulta / (N)ormal: ' line 24
+                      position 1 erase eol
+              accept aux-modo-consulta line 24 position 30
+              if aux-modo-consulta = 'c' or aux-modo-consulta = 'C'
+                 move 's' to aux-modo-consulta
+              else
+                 move 'n' to aux-modo-consulta
+              end-if
+              move 's' to aux-modo-cargado
+           end-if.
+       inicio.
+           perform open-io-ent
            if f-noexiste-ent                                                    
                display   ' Fichero ent01 no existe, pulse "S" si desea c        
       -               'rearlo.'                                                 
@@ -286,17 +345,29 @@
                  initialize pantalla                                            
                  move ent-clave to p-clave                                      
                  display ' ** Alta **        '  line 4 position 55              
-                 move 's' to alta                                               
-                 move ' ' to p-comentario                              
-                                                                                
-                 display p-nombre  line 7 position 27  reverse               
-                 display p-comentario line 9 position 27 reverse                  
-                 display p-pass    line 11 position 27 reverse                  
-                                                                                
-                 perform pedir-datos thru fin-pedir-datos                       
-                                                                                
-                 if siconforme                                                  
-                    perform write-ent                                           
+                 move 's' to alta
+                 move ' ' to p-comentario
+                 move 'n' to p-suspendido
+
+                 display p-nombre  line 7 position 27  reverse
+                 display p-comentario line 9 position 27 reverse
+                 display p-pass    line 11 position 27 reverse
+                 display p-telefono line 13 position 27 reverse
+                 display p-domicilio line 15 position 27 reverse
+                 display p-fecha-nac line 17 position 27 reverse
+                 display p-fecha-venc line 19 position 27 reverse
+                 display p-suspendido line 20 position 27 reverse
+
+                 if es-modo-consulta
+                    display 'MODO CONSULTA: NO SE PUEDE DAR DE ALTA.'
+                            line 24 position 1 erase eol
+                    accept que line 24 position 79
+                 else
+                    perform pedir-datos thru fin-pedir-datos
+                 end-if
+
+                 if siconforme
+                    perform write-ent
                     if not esta-ent                                             
                        move 'ent01' to f-nombre                                 
                        move fs-ent to f-error                                   
@@ -312,23 +383,40 @@
                     display ' ** Modificacion **'                               
                           line 4 position 55                                    
                     move 'n' to alta conforme                                   
-                    move ent-nombre to p-nombre                                 
-                    move ' ' to p-pass p-pass2                                  
-                    move ent-comentario  to p-comentario                              
-                    display p-nombre  line 7 position 27 reverse                
-                    display p-comentario line 9 position 27 reverse               
-                    display p-pass    line 11 position 31 reverse               
-                    if sw99 = 0                                                 
-                       perform pedir-datos thru fin-pedir-datos                 
-                    else                                                        
-                       move ' ' to conforme                                     
-                    end-if                                                      
-                    if f5 or f6                                                 
-                       perform delete-ent                                       
-                       initialize reg-ent                                       
-                       move 'n' to conforme                                     
-                       perform programa-prin                                    
-                    end-if                                                      
+                    move ent-nombre to p-nombre
+                    move ' ' to p-pass p-pass2
+                    move ent-comentario  to p-comentario
+                    move ent-telefono    to p-telefono
+                    move ent-domicilio   to p-domicilio
+                    move ent-fecha-nac   to p-fecha-nac
+                    move ent-fecha-venc  to p-fecha-venc
+                    move ent-suspendido  to p-suspendido
+                    display p-nombre  line 7 position 27 reverse
+                    display p-comentario line 9 position 27 reverse
+                    display p-pass    line 11 position 31 reverse
+                    display p-telefono line 13 position 27 reverse
+                    display p-domicilio line 15 position 27 reverse
+                    display p-fecha-nac line 17 position 27 reverse
+                    display p-fecha-venc line 19 position 27 reverse
+                    display p-suspendido line 20 position 27 reverse
+                    if es-modo-consulta
+                       display 'MODO CONSULTA: SOLO LECTURA.'
+                               line 24 position 1 erase eol
+                       accept que line 24 position 79
+                       move ' ' to conforme
+                    else
+                       if sw99 = 0
+                          perform pedir-datos thru fin-pedir-datos
+                       else
+                          move ' ' to conforme
+                       end-if
+                       if f5 or f6
+                          perform delete-ent
+                          initialize reg-ent
+                          move 'n' to conforme
+                          perform programa-prin
+                       end-if
+                    end-if
                     if siconforme  and not escapar                              
                        perform rewrite-ent                                      
                        if not esta-ent                                          
@@ -359,13 +447,13 @@
 ------*                                                                         
                                                                                 
                                                                                 
-       pedir-clave.                                                             
-           perform test after until (intro and p-clave > 0) or f2               
-                                    or f7 or escapar 
-              display 
-               '<F1> Ayuda <F2> Siguiente <F3> Usuarios <F7> Clave <F4> 
-      -        'Accesos web'              
-               line 24 position 1 erase eol                                     
+       pedir-clave.
+           perform test after until (intro and p-clave > 0) or f2
+                                    or f7 or escapar or f8
+              display
+               '<F1> Ayuda <F2> Siguiente <F3> Usuarios <F7> Clave <F4>
+      -        'Accesos web <F8> Buscar por nombre'
+               line 24 position 1 erase eol
               accept p-clave line 5 position 27 update tab prompt                                                       
               end-accept     
               display tecla line 1 position 60 reverse
@@ -405,16 +493,58 @@
                  move ent-clave to p-clave                                      
               end-if                                                            
            end-if.                                                              
-           if f7                                                                
-             display ent-pass line 11 position 27 reverse                       
+           if f7
+             display ent-pass line 11 position 27 reverse
              go pedir-clave
-           end-if.                                                              
-                                                                                
-           display p-clave line 5 position 27 reverse                       
-           move p-clave to ent-clave.                                           
-                                                                                
-       fin-pedir-clave.                                                         
-           exit.                                                                
+           end-if.
+           if f8
+              perform buscar-por-nombre-ent thru
+                    fin-buscar-por-nombre-ent
+              go pedir-clave
+           end-if.
+
+           display p-clave line 5 position 27 reverse
+           move p-clave to ent-clave.
+
+       fin-pedir-clave.
+           exit.
+
+      *busca la primera entidad cuyo ent-nombre sea igual o siga en
+      *orden alfabetico al texto ingresado, usando la clave alterna
+      *ent-nombre, y deja su codigo en p-clave para que el flujo
+      *normal de pedir-clave lo lea como si se hubiera tipeado.
+       buscar-por-nombre-ent.
+           move spaces to aux-nombre-busqueda
+           move 'n' to aux-nombre-hallado
+           display 'Buscar por nombre:' line 24 position 1 erase eol
+           accept aux-nombre-busqueda line 24 position 20 update tab
+                 prompt
+           end-accept
+           if aux-nombre-busqueda = spaces
+              go fin-buscar-por-nombre-ent
+           end-if
+           move aux-nombre-busqueda to ent-nombre
+           perform start-ent-nombre
+           if esta-ent
+              perform read-next-ent
+              if esta-ent
+                 move ent-clave to p-clave
+                 move 's' to aux-nombre-hallado
+              end-if
+           end-if
+           if not nombre-hallado
+              display 'No se encontro ninguna entidad con ese nombre.'
+                    line 24 position 1 erase eol with background-color 4
+              accept que line 24 position 79
+              end-accept
+           end-if
+           display ' ' line 24 position 1 erase eol.
+       fin-buscar-por-nombre-ent.
+           exit.
+
+       start-ent-nombre.
+           start ent key is not less than ent-nombre
+                 invalid key continue.                                                                
                                                                                 
        pedir-datos.                                                             
            move 'n' to conforme.                                                
@@ -435,35 +565,86 @@
            if escapar or ( f5 or f6 and alta = 'n' )                            
               go fin-pedir-datos.                                               
                                                                                 
-       pedir-comentario.                                                           
-           perform test after until intro or escapar or cursor-up               
-              accept p-comentario   line 9 position 27                            
-                    update tab prompt                          
-              end-accept                                                        
-           end-perform.                                                         
-           if cursor-up go pedir-datos.                                         
-           move p-comentario to ent-comentario.                                       
-                                                                                
-       pide-conforme.                                                           
-           move ' ' to conforme                                                 
-           display '<F2> ' line 24 position 1 erase eol                    
-           display 'Cambiar palabra clave.' line 24 position 6.             
-           perform test after until cursor-up or ((siconforme or                
-                  noconforme) and intro) or f2                                  
-                accept conforme line 21 position 62 update tab prompt           
-                          reverse  
-                end-accept                                                      
-           end-perform.                                                         
-           display ' ' line 21 position 62 reverse                          
-           if f2                                                                
-              display ' ' line 24 position 1 erase eol                          
-              perform pedir-pass                                                
-              go pide-conforme                                                  
-           end-if                                                               
-           if cursor-up                                                         
-              display ' ' line 24 position 1 erase eol                          
-              go pedir-comentario                                                   
-           end-if.                                                              
+       pedir-comentario.
+           perform test after until intro or escapar or cursor-up
+              accept p-comentario   line 9 position 27
+                    update tab prompt
+              end-accept
+           end-perform.
+           if cursor-up go pedir-datos.
+           move p-comentario to ent-comentario.
+
+       pedir-telefono.
+           perform test after until intro or escapar or cursor-up
+              accept p-telefono line 13 position 27
+                    update tab prompt
+              end-accept
+           end-perform.
+           if cursor-up go pedir-comentario.
+           move p-telefono to ent-telefono.
+
+       pedir-domicilio.
+           perform test after until intro or escapar or cursor-up
+              accept p-domicilio line 15 position 27
+                    update tab prompt
+              end-accept
+           end-perform.
+           if cursor-up go pedir-telefono.
+           move p-domicilio to ent-domicilio.
+
+       pedir-fecha-nac.
+           perform test after until intro or escapar or cursor-up
+              accept p-fecha-nac line 17 position 27
+                    update tab prompt
+              end-accept
+           end-perform.
+           if cursor-up go pedir-domicilio.
+           move p-fecha-nac to ent-fecha-nac.
+
+       pedir-fecha-venc.
+           perform test after until intro or escapar or cursor-up
+              accept p-fecha-venc line 19 position 27
+                    update tab prompt
+              end-accept
+           end-perform.
+           if cursor-up go pedir-fecha-nac.
+           move p-fecha-venc to ent-fecha-venc.
+
+       pedir-suspendido.
+           perform test after until intro or escapar or cursor-up
+              accept p-suspendido line 20 position 27
+                    update tab prompt
+              end-accept
+           end-perform.
+           if cursor-up go pedir-fecha-venc.
+           if p-suspendido = 's' or p-suspendido = 'n'
+              move p-suspendido to ent-suspendido
+           else
+              move 'n' to p-suspendido ent-suspendido
+              display p-suspendido line 20 position 27 reverse
+              go pedir-suspendido
+           end-if.
+
+       pide-conforme.
+           move ' ' to conforme
+           display '<F2> ' line 24 position 1 erase eol
+           display 'Cambiar palabra clave.' line 24 position 6.
+           perform test after until cursor-up or ((siconforme or
+                  noconforme) and intro) or f2
+                accept conforme line 21 position 62 update tab prompt
+                          reverse
+                end-accept
+           end-perform.
+           display ' ' line 21 position 62 reverse
+           if f2
+              display ' ' line 24 position 1 erase eol
+              perform pedir-pass
+              go pide-conforme
+           end-if
+           if cursor-up
+              display ' ' line 24 position 1 erase eol
+              go pedir-suspendido
+           end-if.
                                                                                 
        fin-pedir-datos.                                                         
                                                                                 
@@ -501,6 +682,16 @@
       -     '______________' line 9 position 1.
            display '      Palabra de Paso.. : _______________
       -     '' line 11 position 1.
+           display '      Telefono..........: _______________
+      -     '' line 13 position 1.
+           display '      Domicilio.........: __________________________
+      -     '______________' line 15 position 1.
+           display '      Fecha Nac.........: ________
+      -     '' line 17 position 1.
+           display '      Vto. Socio........: ________
+      -     '' line 19 position 1.
+           display '      Suspendido (S/N)..: _
+      -     '' line 20 position 1.
            display '                                            CONFORME
       -     ' (S/N).: _' line 21 position 1.
            display 'ÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄÄ
@@ -522,6 +713,7 @@
            if f-que = ' '
               move 'leer  ' to f-que
            end-if
+           perform registrar-error-central
            initialize f-mensaje
            if f-error = '99'
              string 'Registro ocupado por otro proceso en fichero '
@@ -561,6 +753,29 @@
            initialize f-coment
            display ' ' line 24 position 1 erase eol.
 
+      *-------------------------------------------------------------------
+      *deja constancia en la bitacora central de errores (ERRORES.LOG,
+      *compartida por todos los programas que manejan archivos de este
+      *sistema) de cada estado de archivo no cero que sacar-error
+      *ya le mostro al operador en pantalla.
+        registrar-error-central.
+           accept aux-fecha-error from date yyyymmdd.
+           accept aux-hora-error from time.
+           move spaces to linea-error-log.
+           string 'sient01m ' delimited by size
+                  f-nombre     delimited by size
+                  ' status='   delimited by size
+                  f-error      delimited by size
+                  ' fecha='    delimited by size
+                  aux-fecha-error delimited by size
+                  ' hora='     delimited by size
+                  aux-hora-error  delimited by size
+                       into linea-error-log
+           end-string.
+           open extend error-log.
+           write linea-error-log.
+           close error-log.
+
       *----------------------------------------------------------------*
       * -------------- ESTRUCTURA DE DATOS NECESARIA ----------------- *
       *  01 fx             pic x(4).                                   *
@@ -585,7 +800,14 @@
            open i-o ent.
       *
        read-ent.
-           read ent invalid key continue.
+           move zero to aux-reintentos-ent
+           perform test after until
+                 (not bloqueado-ent and not f-bloqueado-ent)
+                 or reintentos-agotados
+              if aux-reintentos-ent > 0 perform esperar-reintento end-if
+              read ent invalid key continue
+              add 1 to aux-reintentos-ent
+           end-perform.
        read-ent-no-lock.
            read ent with no lock invalid key continue.
       *
@@ -596,14 +818,44 @@
            read ent next record with no lock at end continue.
 
        delete-ent.
-           delete ent invalid key continue.
+           move zero to aux-reintentos-ent
+           perform test after until
+                 (not bloqueado-ent and not f-bloqueado-ent)
+                 or reintentos-agotados
+              if aux-reintentos-ent > 0 perform esperar-reintento end-if
+              delete ent invalid key continue
+              add 1 to aux-reintentos-ent
+           end-perform.
       *
        write-ent.
-           write reg-ent invalid key continue.
+           move zero to aux-reintentos-ent
+           perform test after until
+                 (not bloqueado-ent and not f-bloqueado-ent)
+                 or reintentos-agotados
+              if aux-reintentos-ent > 0 perform esperar-reintento end-if
+              write reg-ent invalid key continue
+              add 1 to aux-reintentos-ent
+           end-perform.
        rewrite-ent.
-           rewrite reg-ent invalid key continue.
+           move zero to aux-reintentos-ent
+           perform test after until
+                 (not bloqueado-ent and not f-bloqueado-ent)
+                 or reintentos-agotados
+              if aux-reintentos-ent > 0 perform esperar-reintento end-if
+              rewrite reg-ent invalid key continue
+              add 1 to aux-reintentos-ent
+           end-perform.
        close-ent.
            close ent.
 
+      *pausa breve, sin llamada al sistema operativo, entre cada
+      *reintento sobre un registro ocupado por otro proceso.
+       esperar-reintento.
+           perform varying aux-espera from 1 by 1
+                 until aux-espera > 200000
+              continue
+           end-perform.
+           move zero to aux-espera.
+
 
 
