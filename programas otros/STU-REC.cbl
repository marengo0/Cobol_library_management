@@ -3,6 +3,12 @@
        AUTHOR.                    LUCAS GALEANO.
        DATE-WRITTEN.              21/1/2023.
 
+      *MODIFICATIONS.
+      *09/08/2026 - ADDED A CLASS-VISIT LOG (WHICH STUDENT ATTENDED
+      *  WHICH COURSE, ON WHAT DATE) AND A MAIN MENU SO IT SITS
+      *  ALONGSIDE THE ORIGINAL STUDENT ENTRY/LISTING WITHOUT CHANGING
+      *  HOW EITHER OF THOSE WORKS.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER.           IBM-3083.
@@ -12,6 +18,8 @@
        FILE-CONTROL.
            SELECT STUDENTS-RECORD ASSIGN TO "STUDENTS.DAT"
                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VISIT-LOG ASSIGN TO "VISITS.DAT"
+                  ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD STUDENTS-RECORD.
@@ -27,12 +35,48 @@
            02 COURSE-CODE         PIC X(4).
            02 GRADES              PIC 99.
            02 GENDER              PIC X.
+
+       FD VISIT-LOG.
+       01 VISIT-DETAILS.
+           02 VISIT-STUDENT-ID    PIC 9(8).
+           02 VISIT-COURSE-CODE   PIC X(4).
+           02 VISIT-DATE.
+              03 VISIT-YEAR       PIC 9999.
+              03 VISIT-MONTH      PIC 99.
+              03 VISIT-DAY        PIC 99.
+
        WORKING-STORAGE SECTION.
        01 WS-F-COUNTER            PIC 9.
        01 WS-M-COUNTER            PIC 9.
+       01 WS-OPC-MENU             PIC 9(1) VALUE ZEROS.
+       01 WS-FIN-MENU             PIC X(3) VALUE "NO".
+       01 WS-COURSE-FILTER        PIC X(4).
+       01 WS-VISIT-COUNT          PIC 9(4) VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
+       MAIN-MENU.
+           PERFORM UNTIL WS-FIN-MENU = "YES"
+               DISPLAY " "
+               DISPLAY "===== STUDENT RECORDS ====="
+               DISPLAY "1.ENTER NEW STUDENTS"
+               DISPLAY "2.LIST STUDENTS"
+               DISPLAY "3.RECORD A CLASS VISIT"
+               DISPLAY "4.LIST VISITS FOR A COURSE"
+               DISPLAY "0.EXIT"
+               DISPLAY "OPTION: " WITH NO ADVANCING
+               ACCEPT WS-OPC-MENU
+               EVALUATE WS-OPC-MENU
+                   WHEN 1 PERFORM BEGIN-OUTPUT
+                   WHEN 2 PERFORM BEGIN-INPUT
+                   WHEN 3 PERFORM RECORD-CLASS-VISIT
+                   WHEN 4 PERFORM LIST-CLASS-VISITS
+                   WHEN 0 MOVE "YES" TO WS-FIN-MENU
+                   WHEN OTHER DISPLAY "INVALID OPTION"
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
        BEGIN-OUTPUT.
            OPEN EXTEND STUDENTS-RECORD.
            DISPLAY "INTRODUCE STUDENT DETAILS, END INTRODUCING NO DATA".
@@ -44,6 +88,7 @@
            CLOSE STUDENTS-RECORD.
       *----------------------END OF OUTPUT----------------------------*
        BEGIN-INPUT.
+           MOVE ZEROS TO WS-F-COUNTER WS-M-COUNTER.
            OPEN INPUT STUDENTS-RECORD.
            READ STUDENTS-RECORD
                   AT END MOVE HIGH-VALUES TO STUDENT-DETAILS
@@ -62,10 +107,48 @@
            DISPLAY " ".
            DISPLAY "NUMBER OF MALE STUDENTS: ",WS-M-COUNTER.
            DISPLAY "NUMBER OF FEMALE STUDENTS: ",WS-F-COUNTER.
-           CLOSE STUDENTS-RECORD
-           STOP RUN.
+           CLOSE STUDENTS-RECORD.
       *---------------------END OF INPUT------------------------------*
-           GETSTUDENT-DETAILS.
+       GETSTUDENT-DETAILS.
            DISPLAY "IIIIIIIISSSSSSSSNNNNNNNNYYYYMMDDCCCCGGS".
            ACCEPT STUDENT-DETAILS.
+
+      *APPENDS ONE VISIT PER CALL, END BY LEAVING STUDENT ID BLANK.
+       RECORD-CLASS-VISIT.
+           OPEN EXTEND VISIT-LOG.
+           DISPLAY "INTRODUCE VISIT DETAILS, END INTRODUCING NO DATA".
+           PERFORM GET-VISIT-DETAILS.
+           PERFORM UNTIL VISIT-DETAILS = SPACES
+               WRITE VISIT-DETAILS
+               PERFORM GET-VISIT-DETAILS
+           END-PERFORM.
+           CLOSE VISIT-LOG.
+
+       GET-VISIT-DETAILS.
+           DISPLAY "IIIIIIIICCCCYYYYMMDD".
+           ACCEPT VISIT-DETAILS.
+
+      *LISTS THE VISIT LOG FOR ONE COURSE CODE, WITH A FINAL COUNT.
+       LIST-CLASS-VISITS.
+           MOVE ZEROS TO WS-VISIT-COUNT.
+           DISPLAY "COURSE CODE: " WITH NO ADVANCING.
+           ACCEPT WS-COURSE-FILTER.
+           OPEN INPUT VISIT-LOG.
+           READ VISIT-LOG
+               AT END MOVE HIGH-VALUES TO VISIT-DETAILS
+           END-READ.
+           PERFORM UNTIL VISIT-DETAILS = HIGH-VALUES
+               IF VISIT-COURSE-CODE = WS-COURSE-FILTER
+                   ADD 1 TO WS-VISIT-COUNT
+                   DISPLAY VISIT-STUDENT-ID SPACE VISIT-COURSE-CODE
+                           SPACE VISIT-DATE
+               END-IF
+               READ VISIT-LOG
+                   AT END MOVE HIGH-VALUES TO VISIT-DETAILS
+               END-READ
+           END-PERFORM.
+           CLOSE VISIT-LOG.
+           DISPLAY " ".
+           DISPLAY "VISITS FOR COURSE ",WS-COURSE-FILTER,": ",
+                   WS-VISIT-COUNT.
            END PROGRAM STU-REC.
