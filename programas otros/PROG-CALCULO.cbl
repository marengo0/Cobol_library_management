@@ -3,12 +3,22 @@
        AUTHOR.                    LUCAS GALEANO.
        DATE-WRITTEN.              24/1/2023.
 
+      *MODIFICATIONS.
+      *09/08/2026 - ADDED A LIBRARY-FINE CALCULATION OPTION (DAYS
+      *  OVERDUE TIMES A DAILY RATE) ALONGSIDE THE ORIGINAL FOUR-
+      *  OPERATION CALCULATOR, BEHIND A MENU. EACH FINE CALCULATED IS
+      *  APPENDED TO ITS OWN RESULTS FILE, SAME AS THE ARITHMETIC
+      *  RESULTS ARE WRITTEN TO RESULTADOS.DAT.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT RES ASSIGN TO "RESULTADOS.DAT"
            ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT MULTAS-CALCULADAS ASSIGN TO "MULTAS-CALC.DAT"
+           ORGANIZATION IS RECORD SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD RES.
@@ -18,11 +28,38 @@
            02 DIV                 PIC 9(4)V99.
            02 MULTIPLICACION      PIC 9(7)V99.
 
+       FD MULTAS-CALCULADAS.
+       01 DATOS-MULTA-CALCULADA.
+           02 MULTA-DIAS-ATRASO    PIC 9(3).
+           02 MULTA-TARIFA-DIARIA  PIC 9(3)V99.
+           02 MULTA-TOTAL          PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
        01 WS-NUM1                 PIC 9(7)V99  VALUE ZEROS.
        01 WS-NUM2                 PIC 9(7)V99  VALUE ZEROS.
        01 WS-RES                  PIC 9(7)V99  VALUE ZEROS.
+       01 WS-OPC-CALCULO          PIC 9(1)     VALUE ZEROS.
+       01 WS-FIN-CALCULO          PIC X(3)     VALUE "NO".
+
        PROCEDURE DIVISION.
+       MENU-CALCULOS.
+           PERFORM UNTIL WS-FIN-CALCULO = "YES"
+               DISPLAY " "
+               DISPLAY "===== CALCULOS ====="
+               DISPLAY "1.SUMA/RESTA/MULTIPLICACION/DIVISION"
+               DISPLAY "2.CALCULAR MULTA POR ATRASO"
+               DISPLAY "0.SALIR"
+               DISPLAY "OPCION: " WITH NO ADVANCING
+               ACCEPT WS-OPC-CALCULO
+               EVALUATE WS-OPC-CALCULO
+                   WHEN 1 PERFORM BEGIN-OUTPUT
+                   WHEN 2 PERFORM CALCULAR-MULTA-ATRASO
+                   WHEN 0 MOVE "YES" TO WS-FIN-CALCULO
+                   WHEN OTHER DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE
+           END-PERFORM.
+           STOP RUN.
+
        BEGIN-OUTPUT.
            OPEN OUTPUT RES.
            PERFORM GETRESULTS.
@@ -33,7 +70,6 @@
                DISPLAY "DIVISION: ",DIV.
                DISPLAY "MULTIPLICACION: ",MULTIPLICACION.
            CLOSE RES.
-           STOP RUN.
       *-----------------------------END  OUTPUT---------------------*
 
 
@@ -54,4 +90,19 @@
                ACCEPT WS-NUM1.
                ACCEPT WS-NUM2.
                DIVIDE WS-NUM1 BY WS-NUM2 GIVING DIV.
-               END PROGRAM PROG-CALCULOS.
+
+      *MULTA = DIAS DE ATRASO * TARIFA DIARIA. SE USA DESDE ESTE
+      *PROGRAMA COMO CALCULADORA DE MANO, INDEPENDIENTE DE LOS
+      *ARCHIVOS DE PRESTAMOS DE REGISTROLIBROS.CBL.
+       CALCULAR-MULTA-ATRASO.
+           OPEN EXTEND MULTAS-CALCULADAS.
+           DISPLAY "DIAS DE ATRASO: " WITH NO ADVANCING.
+           ACCEPT MULTA-DIAS-ATRASO.
+           DISPLAY "TARIFA DIARIA: " WITH NO ADVANCING.
+           ACCEPT MULTA-TARIFA-DIARIA.
+           COMPUTE MULTA-TOTAL =
+                   MULTA-DIAS-ATRASO * MULTA-TARIFA-DIARIA.
+           WRITE DATOS-MULTA-CALCULADA.
+           DISPLAY "MULTA A COBRAR: ",MULTA-TOTAL.
+           CLOSE MULTAS-CALCULADAS.
+           END PROGRAM PROG-CALCULOS.
