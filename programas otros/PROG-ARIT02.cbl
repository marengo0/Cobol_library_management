@@ -3,12 +3,26 @@
        AUTHOR.                    LUCAS GALEANO.
        DATE-WRITTEN.               25/1/2023.
 
+      *MODIFICATIONS.
+      *09/08/2026 - REPURPOSED AS THE MONTH-END BATCH JOB THAT POSTS
+      *  THE FINES CALCULATED BY PROG-CALCULO (MULTAS-CALC.DAT): READS
+      *  THEM ALL, COPIES EACH ONE TO A POSTED-FINES LEDGER, AND
+      *  DISPLAYS A TOTAL. RUNS STRAIGHT THROUGH WITH NO MENU, SAME AS
+      *  THIS PROGRAM ALWAYS HAS, SINCE IT'S MEANT TO BE CALLED FROM A
+      *  BATCH JOB RATHER THAN OPERATED INTERACTIVELY.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT RES ASSIGN "RESULTADOS.DAT"
               ORGANIZATION IS RECORD SEQUENTIAL.
 
+           SELECT MULTAS-CALCULADAS ASSIGN "MULTAS-CALC.DAT"
+              ORGANIZATION IS RECORD SEQUENTIAL.
+
+           SELECT MULTAS-POSTEADAS ASSIGN "MULTAS-POST.DAT"
+              ORGANIZATION IS RECORD SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD RES.
@@ -18,12 +32,33 @@
            02 DIV                 PIC 9(4)V99.
            02 MULTIPLICACION      PIC 9(7)V99.
 
+      *VISTA DE MULTAS-CALC.DAT, MISMO LAYOUT QUE DATOS-MULTA-CALCULADA
+      *DE PROG-CALCULO.CBL.
+       FD MULTAS-CALCULADAS.
+       01 DATOS-MULTA-CALCULADA.
+           02 MULTA-DIAS-ATRASO    PIC 9(3).
+           02 MULTA-TARIFA-DIARIA  PIC 9(3)V99.
+           02 MULTA-TOTAL          PIC 9(6)V99.
+
+       FD MULTAS-POSTEADAS.
+       01 DATOS-MULTA-POSTEADA.
+           02 POST-DIAS-ATRASO     PIC 9(3).
+           02 POST-TARIFA-DIARIA   PIC 9(3)V99.
+           02 POST-TOTAL           PIC 9(6)V99.
+           02 POST-FECHA-POSTEO    PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01 WS-SUMA                 PIC 9(7)V99.
        01 WS-RESTA                PIC 9(7)V99.
        01 WS-DIV                  PIC 9(7)V99.
        01 WS-MULT                 PIC 9(7)V99.
 
+       01 WS-FECHA-HOY            PIC 9(8).
+       01 WS-CANT-MULTAS          PIC 9(4) VALUE ZEROS.
+       01 WS-TOTAL-MULTAS         PIC 9(8)V99 VALUE ZEROS.
+       01 WS-FIN-MULTAS           PIC X VALUE "N".
+           88 NO-HAY-MAS-MULTAS   VALUE "S".
+
        PROCEDURE DIVISION.
        BEGIN-INPUT.
            OPEN INPUT RES.
@@ -42,5 +77,46 @@
            DISPLAY "MULTIPLICACION: ",WS-MULT.
 
            CLOSE RES.
+
+           PERFORM POSTEAR-MULTAS-DEL-MES.
            STOP RUN.
+
+      *LEE TODAS LAS MULTAS PENDIENTES DE MULTAS-CALC.DAT, LAS VUELCA
+      *A MULTAS-POST.DAT CON LA FECHA DE POSTEO Y MUESTRA EL TOTAL DEL
+      *MES.
+       POSTEAR-MULTAS-DEL-MES.
+           MOVE ZEROS TO WS-CANT-MULTAS.
+           MOVE ZEROS TO WS-TOTAL-MULTAS.
+           MOVE "N" TO WS-FIN-MULTAS.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           OPEN INPUT MULTAS-CALCULADAS.
+           OPEN EXTEND MULTAS-POSTEADAS.
+           DISPLAY " ".
+           DISPLAY "===== POSTEO DE MULTAS DEL MES =====".
+           READ MULTAS-CALCULADAS
+               AT END SET NO-HAY-MAS-MULTAS TO TRUE
+           END-READ.
+           PERFORM UNTIL NO-HAY-MAS-MULTAS
+               ADD 1 TO WS-CANT-MULTAS
+               ADD MULTA-TOTAL TO WS-TOTAL-MULTAS
+               MOVE MULTA-DIAS-ATRASO   TO POST-DIAS-ATRASO
+               MOVE MULTA-TARIFA-DIARIA TO POST-TARIFA-DIARIA
+               MOVE MULTA-TOTAL         TO POST-TOTAL
+               MOVE WS-FECHA-HOY        TO POST-FECHA-POSTEO
+               WRITE DATOS-MULTA-POSTEADA
+               DISPLAY "MULTA POSTEADA: ",MULTA-TOTAL
+               READ MULTAS-CALCULADAS
+                   AT END SET NO-HAY-MAS-MULTAS TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE MULTAS-CALCULADAS.
+           CLOSE MULTAS-POSTEADAS.
+
+      *VACIA MULTAS-CALC.DAT UNA VEZ POSTEADAS TODAS SUS FILAS, PARA
+      *QUE EL PROXIMO CIERRE DE MES NO LAS VUELVA A POSTEAR.
+           OPEN OUTPUT MULTAS-CALCULADAS.
+           CLOSE MULTAS-CALCULADAS.
+           DISPLAY " ".
+           DISPLAY "MULTAS POSTEADAS: ",WS-CANT-MULTAS.
+           DISPLAY "TOTAL DEL MES: ",WS-TOTAL-MULTAS.
            END PROGRAM PROG-ARIT02.
