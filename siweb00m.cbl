@@ -0,0 +1,377 @@
+       IDENTIFICATION DIVISION.
+       program-id. siweb00m.
+      *
+      *------------- mantenimiento de accesos web por socio
+      *
+       environment division.
+       configuration section.
+       source-computer.  rmcobol-85.
+       object-computer.  rmcobol-85.
+       special-names.
+           decimal-point is comma.
+           CRT STATUS IS tecla.
+
+       input-output section.
+       file-control.
+      *
+           select web assign to random, 'siweb00.fic'
+                  organization indexed
+                  access mode dynamic
+                  record key is web-clave
+                  file status is fs-web.
+
+      *
+       data division.
+       file section.
+      *
+       fd  web.
+       01  reg-web.
+           03 web-clave         pic x(11).
+           03 web-usuario       pic x(20).
+           03 web-pass          pic x(15).
+           03 web-habilitado    pic x(01).
+               88 web-esta-habilitado   value 'H'.
+               88 web-esta-deshabil     value 'D'.
+           03 web-fecha-alta    pic 9(8).
+           03 filler pic x(90).
+
+      *******
+       working-storage section.
+      *******
+       01  status-ficheros.
+           02 fs-web            pic xx.
+              88 esta-web             value '00' '02'.
+              88 n-esta-web           value '23'.
+              88 fin-web              value '46'  '10'.
+              88 bloqueado-web        value '99'.
+              88 f-bloqueado-web      value '38' '93'.
+              88 f-noexiste-web       value '35'.
+
+       01 fx              pic x(4).
+       01 f-ficheros.
+          03 f-nombre     pic x(7).
+          03 f-error      pic xx.
+          03 f-que        pic x(6) value 'leer  '.
+          03 f-mensaje    pic x(70).
+          03 f-coment     pic x(30).
+
+       01 alta         pic x.
+
+       01  pantalla.
+           03 p-clave         pic x(11).
+           03 p-usuario       pic x(20).
+           03 p-pass          pic x(15).
+           03 p-pass2         pic x(15).
+           03 p-habilitado    pic x(01).
+           03 p-fecha-alta    pic 9(8).
+
+       01  conforme        pic x value ' '.
+           88 siconforme         value 'S', 's'.
+           88 noconforme         value 'N', 'n'.
+       01  que             pic x value ' '.
+       01  nada            pic x value ' '.
+       01  goma          pic x(80) value spaces.
+      *
+       01  tecla              pic 9999 value 0.
+           88 f1               value   01                    1001.
+           88 f2               value   02                    1002.
+           88 f3               value   03                     1003.
+           88 f4               value   04                    1004.
+           88 f5               value   05, 06           1006   1005.
+           88 f6               value   06, 05            1006   1005.
+           88 f7               value   07                    1007.
+           88 intro            value   13                       0.
+           88 tabulador        value   58, 09.
+           88 escapar          value   27, 11, 09.
+           88 esc              value   27, 11.
+           88 cursor-up        value   52.
+           88 cursor-dw        value   53.
+
+       linkage section.
+       01 lk-using.
+          03 lk-caminos  pic 9(3) occurs 20.
+          03 lk-ipre.
+             05 lk-fecha  pic 9(6) value 0.
+             05 lk-col    pic 999.
+             05 lk-lon    pic 99.
+             05 lk-lm     pic x.
+                88 lk-laser value 'l'.
+             05 lk-ent    pic 9(5).
+             05 lk-inicializa  pic x(70).
+             05 lk-restaura    pic x(70).
+          03 lk-texto    pic x(68).
+       01 lk-clave       pic x(11).
+
+               SCREEN SECTION.
+       01 CLEAR-SCREEN.
+           05 BLANK SCREEN BACKGROUND-COLOR 0.
+
+       procedure division using lk-using, lk-clave.
+       declaratives.
+       errores section.
+           use after standard error procedure on  web .
+       end declaratives.
+       programa section.
+       programa-prin.
+           perform sacar-pantalla.
+       inicio.
+           perform open-io-web
+           if f-noexiste-web
+               display   ' Fichero de accesos web no existe, pulse "S" '
+                     'si desea crearlo.'
+                      line 24 position 1
+               accept nada line 24 position 57
+               if not (nada = 's' or 'S')
+                  go acabamos
+               else
+                  perform open-o-web
+                  perform close-web
+                  perform open-io-web
+               end-if
+               display goma line 24 position 1
+           else
+               if fs-web   not = '00'
+                  move 'web00' to f-nombre
+                  move fs-web to f-error
+                  move 'abrir' to f-que
+                  perform sacar-error
+                  go acabamos
+               end-if
+           end-if.
+
+      *    el codigo de socio ya viene definido por la ficha de
+      *    entidad que invoco esta pantalla, no se vuelve a pedir.
+           move lk-clave to web-clave
+           move lk-clave to p-clave
+           display p-clave line 5 position 27 reverse
+           perform read-web
+
+           if n-esta-web
+      *        --------------------------- ALTA
+              initialize reg-web
+              move lk-clave to web-clave
+              move 'n' to conforme
+              initialize pantalla
+              move lk-clave to p-clave
+              display ' ** Alta **        '  line 4 position 55
+              move 's' to alta
+              accept p-fecha-alta from date yyyymmdd
+              move p-fecha-alta to web-fecha-alta
+
+              display p-usuario     line 7 position 27  reverse
+              display p-pass        line 9 position 27 reverse
+              display p-habilitado  line 11 position 27 reverse
+              display p-fecha-alta  line 13 position 27 reverse
+
+              perform pedir-datos thru fin-pedir-datos
+
+              if siconforme
+                 perform write-web
+                 if not esta-web
+                    move 'web00' to f-nombre
+                    move fs-web to f-error
+                    move 'grabar' to f-que
+                    perform sacar-error
+                 else
+                    display '*Grabado*   ' line 4 position 55
+                 end-if
+              end-if
+           else
+      *         ----------------------------- MODIFICACION
+              display ' ** Modificacion **'
+                    line 4 position 55
+              move 'n' to alta conforme
+              move web-usuario     to p-usuario
+              move ' '             to p-pass p-pass2
+              move web-habilitado  to p-habilitado
+              move web-fecha-alta  to p-fecha-alta
+              display p-usuario     line 7 position 27 reverse
+              display p-pass        line 9 position 31 reverse
+              display p-habilitado  line 11 position 27 reverse
+              display p-fecha-alta  line 13 position 27 reverse
+              perform pedir-datos thru fin-pedir-datos
+              if f5 or f6
+                 perform delete-web
+                 initialize reg-web
+                 move 'n' to conforme
+                 go inicio
+              end-if
+              if siconforme  and not escapar
+                 perform rewrite-web
+                 if not esta-web
+                    move 'web00' to f-nombre
+                    move fs-web   to f-error
+                    move 'grabar' to f-que
+                    perform sacar-error
+                 else
+                    display '*Modificado*       '
+                        line 4 position 55
+                 end-if
+              end-if
+           end-if.
+       se-acabo.
+           perform close-web.
+       acabamos.
+           goback.
+
+       pedir-datos.
+           move 'n' to conforme.
+           if alta = 'n'
+              display '<F5>/<F6>' line 24 position 1  erase eol
+              display 'Borrar Acceso Web.' line 24 position 11
+           end-if.
+
+           perform test after until intro or escapar or cursor-up
+               or f5 or f6
+              accept p-usuario line 7 position 27 update tab prompt
+              end-accept
+           end-perform.
+           display p-usuario line 7 position 27 reverse
+           move p-usuario to web-usuario
+           if escapar or ( f5 or f6 and alta = 'n' )
+              go fin-pedir-datos.
+
+       pedir-pass.
+           perform test after until intro or escapar or cursor-up
+              accept p-pass  line 9 position 27 off update tab prompt
+              end-accept
+           end-perform.
+           display 'Vuelva a introducir la palabra clave.' line 24
+                 position 1 erase eol
+           perform test after until intro or escapar or cursor-up
+              accept p-pass2 line 9 position 27 off update tab prompt
+           end-perform.
+           if p-pass not = p-pass2
+              display 'Las palabras clave son diferentes, no se ha '
+                 'modificado. Pulse tecla ...' line 24 position 1
+                 erase eol
+              accept que line 24 position 79
+           else
+              move p-pass      to web-pass
+           end-if.
+           display ' ' line 24 position 1 erase eol.
+
+       pedir-habilitado.
+           perform test after until intro or escapar or cursor-up
+              accept p-habilitado line 11 position 27 update tab
+                    prompt
+              end-accept
+           end-perform.
+           display p-habilitado line 11 position 27 reverse
+           move p-habilitado to web-habilitado.
+
+       pide-conforme.
+           move ' ' to conforme
+           display '<F2> Cambiar palabra clave.' line 24 position 1
+              erase eol
+           perform test after until ((siconforme or
+                  noconforme) and intro) or f2
+                accept conforme line 21 position 62 update tab prompt
+                          reverse
+                end-accept
+           end-perform.
+           display ' ' line 21 position 62 reverse
+           if f2
+              display ' ' line 24 position 1 erase eol
+              perform pedir-pass
+              perform pedir-habilitado
+              go pide-conforme
+           end-if.
+
+       fin-pedir-datos.
+
+       sacar-pantalla.
+           DISPLAY CLEAR-SCREEN
+           display ' MANTENIMIENTO DE ACCESOS WEB'
+                        line 1 position 1
+           display '----------------------------------------------'
+                        line 2 position 1.
+           display '      Codigo de Socio.: ___________
+      -     '' line 5 position 1.
+           display '      Usuario web.....: ____________________
+      -     '' line 7 position 1.
+           display '      Palabra de Paso.: _______________
+      -     '' line 9 position 1.
+           display '      Habilitado (H/D): _
+      -     '' line 11 position 1.
+           display '      Fecha de Alta...: ________
+      -     '' line 13 position 1.
+           display '                                            CONFORME
+      -     ' (S/N).: _' line 21 position 1.
+           display '------------------------------------------------'
+      -     '--------------------' line 22 position 1.
+
+      *-------------------------------------------------------------------
+        sacar-error.
+           call 'C$RERR' using fx
+           cancel 'C$RERR'
+           if f-que = ' '
+              move 'leer  ' to f-que
+           end-if
+           initialize f-mensaje
+           if f-error = '99'
+             string 'Registro ocupado por otro proceso en fichero '
+                f-nombre '.#' delimited by '#' f-coment delimited by
+                size into f-mensaje
+           else
+             if f-error = '23'
+                string 'Registro no encontrado en fichero ' f-nombre
+                   ' al ' f-que '.#' delimited by '#' f-coment delimited
+                   by size into f-mensaje
+             else
+               if (f-error = '38' or = '93' or = '90')
+                 string 'Fichero bloqueado ' f-nombre
+                   ' al ' f-que '.#' delimited by '#' f-coment delimited
+                   by size into f-mensaje
+               else
+                 if f-error = '35'
+                    string 'Fichero ' f-nombre
+                      ' no existe.' f-coment delimited
+                      by size into f-mensaje
+                 else
+                  if (f-error = '46' or = '10')
+                    string 'Fin del fichero ' f-nombre
+                      '.' delimited  by size into f-mensaje
+                  else
+                    string 'Error ' fx(1:2) ',' fx(3:2) ' en fichero '
+                      f-nombre ' al ' f-que '.#' delimited by '#'
+                      f-coment delimited by  size into f-mensaje
+                  end-if
+                 end-if
+               end-if
+             end-if
+           end-if
+           display f-mensaje line 24 position 1 erase eol
+           accept que line 24 position 79
+           end-accept
+           initialize f-coment
+           display ' ' line 24 position 1 erase eol.
+
+      *-------- todos los posibles accesos al fichero:
+       open-i-web.
+           open input web.
+       open-o-web.
+           open output web.
+       open-io-web.
+           open i-o web.
+      *
+       read-web.
+           read web invalid key continue.
+       read-web-no-lock.
+           read web with no lock invalid key continue.
+      *
+       start-web.
+           start web key not less than web-clave
+                 invalid key continue.
+       read-next-web.
+           read web next record with no lock at end continue.
+
+       delete-web.
+           delete web invalid key continue.
+      *
+       write-web.
+           write reg-web invalid key continue.
+       rewrite-web.
+           rewrite reg-web invalid key continue.
+       close-web.
+           close web.
