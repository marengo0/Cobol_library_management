@@ -21,6 +21,21 @@
 
            SELECT TICKET          ASSIGN TO "TICKET.DAT"
                                   ORGANIZATION IS LINE SEQUENTIAL.
+
+      *CATALOGO DE LIBRERIA (LIBRERIA.CBL / REGISTROLIBROS.CBL), SOLO
+      *PARA VINCULAR LA VENTA DE UNA MULTA POR LIBRO EXTRAVIADO CON
+      *EL EJEMPLAR DADO DE BAJA EN EL CATALOGO.
+           SELECT REG-LIBROS      ASSIGN TO "REGISTRO-LIBROS.DAT"
+                                  ORGANIZATION IS INDEXED
+                                  ACCESS MODE  IS DYNAMIC
+                                  RECORD KEY   IS LIBRO-ID-STATUS
+                                  FILE STATUS  IS FS-REG-LIBROS.
+
+      *BITACORA CENTRAL DE ERRORES, COMPARTIDA POR TODOS LOS
+      *PROGRAMAS QUE MANEJAN ARCHIVOS DE ESTE SISTEMA.
+           SELECT ERROR-LOG       ASSIGN TO "ERRORES.LOG"
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS  IS FS-ERROR-LOG.
        DATA DIVISION.
 
        FILE SECTION.
@@ -45,6 +60,26 @@
            05 SALIDA          PIC 9(3).
            05 TOTAL           PIC 9(3).
            05 VALOR-VENTA     PIC 9(5).
+           05 PRODUCTO-ES-MULTA-LIBRO PIC X(01) VALUE "N".
+               88 ES-MULTA-LIBRO      VALUE "S".
+
+       FD REG-LIBROS.
+
+       01 DATOS-LIBRO-STATUS.
+           05 LIBRO-ID-STATUS         PIC 9(6).
+           05 FILLER                  PIC X(20).
+           05 FILLER                  PIC X(20).
+           05 ESTADO-STATUS           PIC X(12).
+               88 ESTADO-EXTRAVIADO-STATUS VALUE "EXTRAVIADO".
+           05 FILLER                  PIC X(6).
+           05 FILLER                  PIC X(13).
+           05 FILLER                  PIC X(15).
+           05 ESTADO-FECHA-STATUS     PIC 9(8).
+
+       FD ERROR-LOG.
+
+       01 LINEA-ERROR-LOG             PIC X(80).
+
        FD TICKET.
 
        01 TICKET-DATOS.
@@ -134,9 +169,28 @@
        77 WS-ID-AUX               PIC 9(2).
        77 WS-INDICE               PIC 99.
        77 TEXTO-LIMPIO            PIC X(80) VALUE SPACES.
+       77 WS-CANTIDAD-VENTA       PIC 9(3).
+       77 WS-TICKET-INDICE        PIC 999 VALUE ZERO.
+       77 WS-IMP-INDICE           PIC 999 VALUE ZERO.
+       77 WS-TICKET-TOTAL         PIC 9(5) VALUE ZERO.
+       77 WS-CONTINUAR-TICKET     PIC X   VALUE "S".
+       77 WS-CIERRE-TOTAL         PIC 9(6) VALUE ZERO.
+       77 WS-LINEA-CIERRE         PIC 9(6) VALUE ZERO.
+       77 WS-EFECTIVO-CONTADO     PIC 9(6) VALUE ZERO.
+       77 WS-DIFERENCIA-CIERRE    PIC 9(6) VALUE ZERO.
+       77 FS-REG-LIBROS           PIC XX.
+       77 WS-LIBRO-ID-MULTA       PIC 9(6) VALUE ZEROS.
+       77 WS-REG-EXISTE-LIBRO     PIC X   VALUE "T".
+       77 WS-FECHA-HOY-MULTA      PIC 9(8) VALUE ZEROS.
+       77 FS-ERROR-LOG            PIC XX.
+       77 WS-ARCHIVO-ERROR        PIC X(20) VALUE SPACES.
+       77 WS-STATUS-ERROR         PIC XX    VALUE SPACES.
+       77 WS-FECHA-ERROR          PIC 9(8)  VALUE ZEROS.
+       77 WS-HORA-ERROR           PIC 9(8)  VALUE ZEROS.
        PROCEDURE DIVISION.
 
        010-MENU.
+           MOVE ZERO TO RETURN-CODE.
            OPEN I-O REPORTE-VENTAS.
            OPEN I-O STOCK-MAESTRO.
            OPEN OUTPUT TICKET.
@@ -153,6 +207,10 @@
                DISPLAY "EXITO!!" WITH BACKGROUND-COLOR 2 AT LINE 10
                COL 2
                DISPLAY "RESALTAR" WITH HIGHLIGHT AT LINE 11 COL 2
+               DISPLAY "4.CIERRE DE CAJA." AT LINE 12 COL 2
+               WITH REVERSE-VIDEO
+               DISPLAY "5.ANULAR VENTA." AT LINE 13 COL 2
+               WITH REVERSE-VIDEO
 
                ACCEPT DELINEADO AT LINE 14 COL 2 WITH PROMPT UNDERLINE
                UPDATE
@@ -160,15 +218,17 @@
                UPDATE
            EVALUATE WS-OPC
                WHEN 1 PERFORM 020-REGISTRAR-VENTA
-      *>         WHEN 2 PERFORM PROCESAR-TICKET
-      *>         WHEN 3 PERFORM IMPRIMIR-TICKET
+               WHEN 2 PERFORM 030-PROCESAR-TICKET
+               WHEN 3 PERFORM 040-IMPRIMIR-TICKET
+               WHEN 4 PERFORM 050-CIERRE-DE-CAJA
+               WHEN 5 PERFORM 060-ANULAR-VENTA
                WHEN 0 MOVE "SI" TO WS-TERMINAR-PROG
            END-EVALUATE
            END-PERFORM.
            CLOSE REPORTE-VENTAS.
            CLOSE STOCK-MAESTRO.
            CLOSE TICKET.
-           STOP RUN.
+           GOBACK.
 
        020-REGISTRAR-VENTA.
 
@@ -189,22 +249,247 @@
                DISPLAY "PRECIO: "   WITH NO ADVANCING
                DISPLAY VALOR-VENTA
                DISPLAY " "
-               DISPLAY "INGRESE EL MES ACTUAL: " WITH NO ADVANCING
+               DISPLAY "INGRESE CANTIDAD A VENDER: " WITH NO ADVANCING
+               ACCEPT WS-CANTIDAD-VENTA
+               IF WS-CANTIDAD-VENTA = ZEROS
+                       OR WS-CANTIDAD-VENTA > TOTAL THEN
+                   DISPLAY " "
+                   DISPLAY "CANTIDAD INVALIDA O STOCK INSUFICIENTE."
+               ELSE
+                   ADD WS-CANTIDAD-VENTA TO SALIDA
+                   SUBTRACT WS-CANTIDAD-VENTA FROM TOTAL
+                   REWRITE REG-PRODUCTOS
+                   initialize venta
+                   MOVE LLAVE-NUMERO-PRODUCTO TO ID-PRODUCTO
+                   MOVE NOMBRE-PRO TO NOMBRE
+                   MOVE VALOR-VENTA TO PRECIO-BASE
+                   MOVE ID-PRODUCTO TO WS-ID-AUX
+
+                   IF ID-PRODUCTO = WS-ID-AUX THEN
+                       ADD WS-CANTIDAD-VENTA TO U-VENDIDAS
+                                              GIVING U-VENDIDAS
+                   ELSE
+                       MOVE ID-PRODUCTO TO WS-ID-AUX
+                       ADD WS-CANTIDAD-VENTA TO U-VENDIDAS
+                                              giving U-VENDIDAS
+                   END-IF
+                   write VENTA
+                   display VENTA
+                   IF ES-MULTA-LIBRO
+                       PERFORM 070-VINCULAR-MULTA-LIBRO
+                   END-IF
+               END-IF
+           END-IF.
+
+       030-PROCESAR-TICKET.
+
+           MOVE "S" TO WS-CONTINUAR-TICKET
+           PERFORM UNTIL WS-CONTINUAR-TICKET NOT = "S"
                DISPLAY " "
-               initialize venta
-               MOVE LLAVE-NUMERO-PRODUCTO TO ID-PRODUCTO
-               MOVE NOMBRE-PRO TO NOMBRE
-               MOVE ID-PRODUCTO TO WS-ID-AUX
+               DISPLAY "INGRESE ID DEL PRODUCTO (00 PARA TERMINAR): "
+                       WITH NO ADVANCING
+               ACCEPT LLAVE-NUMERO-PRODUCTO
+               IF LLAVE-NUMERO-PRODUCTO = ZEROS
+                   MOVE "N" TO WS-CONTINUAR-TICKET
+               ELSE
+                   READ STOCK-MAESTRO
+                       INVALID KEY MOVE "F" TO WS-REG-EXISTE
+                       NOT INVALID KEY MOVE "T" TO WS-REG-EXISTE
+                   END-READ
+                   IF WS-REG-EXISTE = "F" THEN
+                       DISPLAY "PRODUCTO FUERA DE STOCK."
+                   ELSE
+                       DISPLAY "CANTIDAD: " WITH NO ADVANCING
+                       ACCEPT WS-CANTIDAD-VENTA
+                       IF WS-CANTIDAD-VENTA = ZEROS
+                               OR WS-CANTIDAD-VENTA > TOTAL THEN
+                           DISPLAY
+                               "CANTIDAD INVALIDA O STOCK INSUFICIENTE."
+                       ELSE
+                           IF WS-TICKET-INDICE > 99 THEN
+                               DISPLAY "TICKET LLENO, IMPRIMALO ANTES "
+                                       "DE AGREGAR MAS ITEMS."
+                           ELSE
+                               ADD WS-CANTIDAD-VENTA TO SALIDA
+                               SUBTRACT WS-CANTIDAD-VENTA FROM TOTAL
+                               REWRITE REG-PRODUCTOS
+                               ADD 1 TO WS-TICKET-INDICE
+                               MOVE WS-CANTIDAD-VENTA
+                                   TO CANTIDAD(WS-TICKET-INDICE)
+                               MOVE NOMBRE-PRO
+                                   TO NOMBRE-PRO-T(WS-TICKET-INDICE)
+                               MOVE VALOR-VENTA
+                                   TO PRECIO(WS-TICKET-INDICE)
+                               COMPUTE TOTAL-T(WS-TICKET-INDICE) =
+                                   WS-CANTIDAD-VENTA * VALOR-VENTA
+                               DISPLAY "ITEM AGREGADO AL TICKET."
+                               IF ES-MULTA-LIBRO
+                                   PERFORM 070-VINCULAR-MULTA-LIBRO
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       040-IMPRIMIR-TICKET.
 
-               IF ID-PRODUCTO EQUALS WS-ID-AUX THEN
-                   ADD 1 TO U-VENDIDAS GIVING U-VENDIDAS
+           IF WS-TICKET-INDICE = ZEROS THEN
+               DISPLAY " "
+               DISPLAY "NO HAY ITEMS CARGADOS EN EL TICKET."
+           ELSE
+               MOVE ZEROS TO WS-TICKET-TOTAL
+               DISPLAY " "
+               DISPLAY WS-COLUMNA1
+               PERFORM VARYING WS-IMP-INDICE FROM 1 BY 1
+                       UNTIL WS-IMP-INDICE > WS-TICKET-INDICE
+                   MOVE CANTIDAD(WS-IMP-INDICE)     TO WS-CANTIDAD
+                   MOVE NOMBRE-PRO-T(WS-IMP-INDICE) TO WS-NOMBRE-PRO
+                   MOVE PRECIO(WS-IMP-INDICE)       TO WS-PRECIO
+                   DISPLAY WS-LINEA-PRODUCTO
+                   ADD TOTAL-T(WS-IMP-INDICE) TO WS-TICKET-TOTAL
+               END-PERFORM
+               DISPLAY WS-COLUMNA2
+               MOVE WS-TICKET-TOTAL TO WS-TOTAL
+               DISPLAY WS-LINEA-TOTAL
+               DISPLAY "MONTO RECIBIDO: " WITH NO ADVANCING
+               ACCEPT WS-RECIBIMOS
+               IF WS-RECIBIMOS < WS-TICKET-TOTAL THEN
+                   DISPLAY "MONTO INSUFICIENTE, TICKET NO CERRADO."
                ELSE
-                   MOVE ID-PRODUCTO TO WS-ID-AUX
-                   ADD 1 TO U-VENDIDAS giving U-VENDIDAS
+                   DISPLAY WS-LINEA-RECIBO
+                   SUBTRACT WS-TICKET-TOTAL FROM WS-RECIBIMOS
+                       GIVING WS-VUELTO
+                   DISPLAY WS-LINEA-VUELTO
+                   PERFORM VARYING WS-IMP-INDICE FROM 1 BY 1
+                           UNTIL WS-IMP-INDICE > WS-TICKET-INDICE
+                       MOVE WS-RECIBIMOS TO RECIBIMOS(WS-IMP-INDICE)
+                       MOVE WS-VUELTO    TO VUELTO(WS-IMP-INDICE)
+                   END-PERFORM
+                   WRITE TICKET-DATOS
+                   DISPLAY "TICKET CERRADO E IMPRESO."
+                   INITIALIZE TICKET-DATOS
+                   MOVE ZEROS TO WS-TICKET-INDICE
+               END-IF
+           END-IF.
+
+       050-CIERRE-DE-CAJA.
+
+           MOVE ZEROS TO WS-CIERRE-TOTAL.
+           DISPLAY " ".
+           DISPLAY "===== CIERRE DE CAJA - REPORTE Z =====".
+           MOVE ZEROS TO ID-PRODUCTO.
+           START REPORTE-VENTAS KEY IS NOT LESS THAN ID-PRODUCTO
+               INVALID KEY MOVE "F" TO WS-REG-EXISTE
+               NOT INVALID KEY MOVE "T" TO WS-REG-EXISTE
+           END-START.
+           IF WS-REG-EXISTE = "T" THEN
+               READ REPORTE-VENTAS NEXT RECORD
+                   AT END MOVE "F" TO WS-REG-EXISTE
+               END-READ
+               PERFORM UNTIL WS-REG-EXISTE = "F"
+                   COMPUTE WS-LINEA-CIERRE = U-VENDIDAS * PRECIO-BASE
+                   DISPLAY NOMBRE " UNIDADES: " U-VENDIDAS
+                           " SUBTOTAL: " WS-LINEA-CIERRE
+                   ADD WS-LINEA-CIERRE TO WS-CIERRE-TOTAL
+                   READ REPORTE-VENTAS NEXT RECORD
+                       AT END MOVE "F" TO WS-REG-EXISTE
+                   END-READ
+               END-PERFORM
+           END-IF.
+           DISPLAY "TOTAL VENDIDO SEGUN REGISTROS: " WS-CIERRE-TOTAL.
+           DISPLAY "INGRESE EL EFECTIVO CONTADO EN CAJA: "
+                   WITH NO ADVANCING.
+           ACCEPT WS-EFECTIVO-CONTADO.
+           IF WS-EFECTIVO-CONTADO = WS-CIERRE-TOTAL THEN
+               DISPLAY "CAJA CUADRADA."
+           ELSE
+               IF WS-EFECTIVO-CONTADO > WS-CIERRE-TOTAL THEN
+                   SUBTRACT WS-CIERRE-TOTAL FROM WS-EFECTIVO-CONTADO
+                       GIVING WS-DIFERENCIA-CIERRE
+                   DISPLAY "SOBRANTE DE CAJA: " WS-DIFERENCIA-CIERRE
+               ELSE
+                   SUBTRACT WS-EFECTIVO-CONTADO FROM WS-CIERRE-TOTAL
+                       GIVING WS-DIFERENCIA-CIERRE
+                   DISPLAY "FALTANTE DE CAJA: " WS-DIFERENCIA-CIERRE
                END-IF
            END-IF.
-           write VENTA.
-            display VENTA.
+
+       060-ANULAR-VENTA.
+
+           DISPLAY " ".
+           DISPLAY "INGRESE ID DEL PRODUCTO A ANULAR: "
+                   WITH NO ADVANCING.
+           ACCEPT LLAVE-NUMERO-PRODUCTO.
+           MOVE LLAVE-NUMERO-PRODUCTO TO ID-PRODUCTO.
+           READ REPORTE-VENTAS
+               INVALID KEY MOVE "F" TO WS-REG-EXISTE
+               NOT INVALID KEY MOVE "T" TO WS-REG-EXISTE
+           END-READ.
+           IF WS-REG-EXISTE = "F" THEN
+               DISPLAY "NO HAY VENTAS REGISTRADAS PARA ESE PRODUCTO."
+           ELSE
+               DISPLAY "UNIDADES VENDIDAS REGISTRADAS: " U-VENDIDAS
+               DISPLAY "CANTIDAD A ANULAR: " WITH NO ADVANCING
+               ACCEPT WS-CANTIDAD-VENTA
+               IF WS-CANTIDAD-VENTA = ZEROS
+                       OR WS-CANTIDAD-VENTA > U-VENDIDAS THEN
+                   DISPLAY "CANTIDAD INVALIDA."
+               ELSE
+                   SUBTRACT WS-CANTIDAD-VENTA FROM U-VENDIDAS
+                   REWRITE VENTA
+                   READ STOCK-MAESTRO
+                       INVALID KEY MOVE "F" TO WS-REG-EXISTE
+                       NOT INVALID KEY MOVE "T" TO WS-REG-EXISTE
+                   END-READ
+                   IF WS-REG-EXISTE = "T" THEN
+                       ADD WS-CANTIDAD-VENTA TO TOTAL
+                       SUBTRACT WS-CANTIDAD-VENTA FROM SALIDA
+                       REWRITE REG-PRODUCTOS
+                   END-IF
+                   DISPLAY "VENTA ANULADA, STOCK RESTITUIDO."
+               END-IF
+           END-IF.
+
+      *SE INVOCA CUANDO SE VENDE UN PRODUCTO MARCADO COMO MULTA POR
+      *LIBRO EXTRAVIADO (PRODUCTO-ES-MULTA-LIBRO). PIDE EL LIBRO-ID
+      *DEL CATALOGO Y, SI FIGURA EXTRAVIADO, LO DA DE BAJA PORQUE LA
+      *MULTA YA FUE COBRADA.
+       070-VINCULAR-MULTA-LIBRO.
+
+           DISPLAY " ".
+           DISPLAY "INGRESE EL LIBRO-ID CUYA MULTA SE ESTA COBRANDO: "
+                   WITH NO ADVANCING.
+           ACCEPT WS-LIBRO-ID-MULTA.
+           OPEN I-O REG-LIBROS.
+           IF FS-REG-LIBROS = "35" THEN
+               DISPLAY "NO SE ENCUENTRA EL CATALOGO DE LIBROS."
+               MOVE "REGISTRO-LIBROS.DAT" TO WS-ARCHIVO-ERROR
+               MOVE FS-REG-LIBROS         TO WS-STATUS-ERROR
+               PERFORM REGISTRAR-ERROR-CENTRAL
+           ELSE
+               MOVE WS-LIBRO-ID-MULTA TO LIBRO-ID-STATUS
+               READ REG-LIBROS
+                   INVALID KEY MOVE "F" TO WS-REG-EXISTE-LIBRO
+                   NOT INVALID KEY MOVE "T" TO WS-REG-EXISTE-LIBRO
+               END-READ
+               IF WS-REG-EXISTE-LIBRO = "F" THEN
+                   DISPLAY "NO EXISTE ESE LIBRO-ID EN EL CATALOGO."
+               ELSE
+                   IF ESTADO-EXTRAVIADO-STATUS THEN
+                       ACCEPT WS-FECHA-HOY-MULTA FROM DATE YYYYMMDD
+                       MOVE "BAJA" TO ESTADO-STATUS
+                       MOVE WS-FECHA-HOY-MULTA TO ESTADO-FECHA-STATUS
+                       REWRITE DATOS-LIBRO-STATUS
+                       DISPLAY "LIBRO " WS-LIBRO-ID-MULTA
+                               " DADO DE BAJA (MULTA COBRADA)."
+                   ELSE
+                       DISPLAY "ESE LIBRO NO FIGURA EXTRAVIADO, NO SE "
+                               "MODIFICA EL CATALOGO."
+                   END-IF
+               END-IF
+               CLOSE REG-LIBROS
+           END-IF.
 
        LIMPIAR-PANTALLA.
 
@@ -213,6 +498,26 @@
               DISPLAY TEXTO-LIMPIO AT LINE WS-INDICE COL 1
               END-PERFORM.
 
+       REGISTRAR-ERROR-CENTRAL.
+
+           ACCEPT WS-FECHA-ERROR FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ERROR FROM TIME.
+           MOVE SPACES TO LINEA-ERROR-LOG.
+           STRING "VENTAS-LOCAL "  DELIMITED BY SIZE
+                  WS-ARCHIVO-ERROR DELIMITED BY SIZE
+                  " STATUS="       DELIMITED BY SIZE
+                  WS-STATUS-ERROR  DELIMITED BY SIZE
+                  " FECHA="        DELIMITED BY SIZE
+                  WS-FECHA-ERROR   DELIMITED BY SIZE
+                  " HORA="         DELIMITED BY SIZE
+                  WS-HORA-ERROR    DELIMITED BY SIZE
+                       INTO LINEA-ERROR-LOG
+           END-STRING.
+           OPEN EXTEND ERROR-LOG.
+           WRITE LINEA-ERROR-LOG.
+           CLOSE ERROR-LOG.
+           MOVE 16 TO RETURN-CODE.
+
 
 
 
