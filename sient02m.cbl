@@ -0,0 +1,407 @@
+       IDENTIFICATION DIVISION.
+       program-id. sient02m.
+      *
+      *------------- mantenimiento de usuarios del sistema
+      *
+       environment division.
+       configuration section.
+       source-computer.  rmcobol-85.
+       object-computer.  rmcobol-85.
+       special-names.
+           decimal-point is comma.
+           CRT STATUS IS tecla.
+
+       input-output section.
+       file-control.
+      *
+           select usu assign to random, 'sient02.fic'
+                  organization indexed
+                  access mode dynamic
+                  record key is usu-clave
+                  file status is fs-usu.
+
+      *
+       data division.
+       file section.
+      *
+       fd  usu.
+       01  reg-usu.
+           03 usu-clave         pic x(11).
+           03 usu-nombre        pic x(40).
+           03 usu-pass          pic x(15).
+           03 usu-nivel         pic x(01).
+               88 usu-admin         value 'A'.
+               88 usu-consulta      value 'C'.
+               88 usu-bloqueado     value 'B'.
+           03 filler pic x(100).
+
+      *******
+       working-storage section.
+      *******
+       01  status-ficheros.
+           02 fs-usu            pic xx.
+              88 esta-usu             value '00' '02'.
+              88 n-esta-usu           value '23'.
+              88 fin-usu              value '46'  '10'.
+              88 bloqueado-usu        value '99'.
+              88 f-bloqueado-usu      value '38' '93'.
+              88 f-noexiste-usu       value '35'.
+
+       01 fx              pic x(4).
+       01 f-ficheros.
+          03 f-nombre     pic x(7).
+          03 f-error      pic xx.
+          03 f-que        pic x(6) value 'leer  '.
+          03 f-mensaje    pic x(70).
+          03 f-coment     pic x(30).
+
+       01 alta         pic x.
+
+       01  pantalla.
+           03 p-clave       pic x(11).
+           03 p-nombre      pic x(40).
+           03 p-pass        pic x(15).
+           03 p-pass2       pic x(15).
+           03 p-nivel       pic x(01).
+
+       01  conforme        pic x value ' '.
+           88 siconforme         value 'S', 's'.
+           88 noconforme         value 'N', 'n'.
+       01  que             pic x value ' '.
+       01  nada            pic x value ' '.
+       01  goma          pic x(80) value spaces.
+      *
+       01  tecla              pic 9999 value 0.
+           88 f1               value   01                    1001.
+           88 f2               value   02                    1002.
+           88 f3               value   03                     1003.
+           88 f4               value   04                    1004.
+           88 f5               value   05, 06           1006   1005.
+           88 f6               value   06, 05            1006   1005.
+           88 f7               value   07                    1007.
+           88 intro            value   13                       0.
+           88 tabulador        value   58, 09.
+           88 escapar          value   27, 11, 09.
+           88 esc              value   27, 11.
+           88 cursor-up        value   52.
+           88 cursor-dw        value   53.
+
+       linkage section.
+       01 lk-using.
+          03 lk-caminos  pic 9(3) occurs 20.
+          03 lk-ipre.
+             05 lk-fecha  pic 9(6) value 0.
+             05 lk-col    pic 999.
+             05 lk-lon    pic 99.
+             05 lk-lm     pic x.
+                88 lk-laser value 'l'.
+             05 lk-ent    pic 9(5).
+             05 lk-inicializa  pic x(70).
+             05 lk-restaura    pic x(70).
+          03 lk-texto    pic x(68).
+       01 lk-clave       pic x(11).
+
+               SCREEN SECTION.
+       01 CLEAR-SCREEN.
+           05 BLANK SCREEN BACKGROUND-COLOR 0.
+
+       procedure division using lk-using, lk-clave.
+       declaratives.
+       errores section.
+           use after standard error procedure on  usu .
+       end declaratives.
+       programa section.
+       programa-prin.
+           perform sacar-pantalla.
+       inicio.
+           perform open-io-usu
+           if f-noexiste-usu
+               display   ' Fichero de usuarios no existe, pulse "S" si '
+                     'desea crearlo.'
+                      line 24 position 1
+               accept nada line 24 position 57
+               if not (nada = 's' or 'S')
+                  go acabamos
+               else
+                  perform open-o-usu
+                  perform close-usu
+                  perform open-io-usu
+               end-if
+               display goma line 24 position 1
+           else
+               if fs-usu   not = '00'
+                  move 'usu02' to f-nombre
+                  move fs-usu to f-error
+                  move 'abrir' to f-que
+                  perform sacar-error
+                  go acabamos
+               end-if
+           end-if.
+           move ' ' to usu-clave
+           perform read-usu
+
+           perform pedir-clave thru fin-pedir-clave
+
+           perform until escapar
+              display goma line 24 position 1
+              perform read-usu
+              if n-esta-usu
+      *        --------------------------- ALTA
+                 initialize reg-usu
+                 move p-clave to usu-clave
+                 move 'n' to conforme
+                 initialize pantalla
+                 move usu-clave to p-clave
+                 display ' ** Alta **        '  line 4 position 55
+                 move 's' to alta
+
+                 display p-nombre  line 7 position 27  reverse
+                 display p-pass    line 9 position 27 reverse
+                 display p-nivel   line 11 position 27 reverse
+
+                 perform pedir-datos thru fin-pedir-datos
+
+                 if siconforme
+                    perform write-usu
+                    if not esta-usu
+                       move 'usu02' to f-nombre
+                       move fs-usu to f-error
+                       move 'grabar' to f-que
+                       perform sacar-error
+                    else
+                       display '*Grabado*   ' line 4 position 55
+                    end-if
+                 end-if
+              else
+                 if esta-usu
+      *         ----------------------------- MODIFICACION
+                    display ' ** Modificacion **'
+                          line 4 position 55
+                    move 'n' to alta conforme
+                    move usu-nombre to p-nombre
+                    move ' ' to p-pass p-pass2
+                    move usu-nivel  to p-nivel
+                    display p-nombre  line 7 position 27 reverse
+                    display p-pass    line 9 position 31 reverse
+                    display p-nivel   line 11 position 27 reverse
+                    perform pedir-datos thru fin-pedir-datos
+                    if f5 or f6
+                       perform delete-usu
+                       initialize reg-usu
+                       move 'n' to conforme
+                       perform programa-prin
+                    end-if
+                    if siconforme  and not escapar
+                       perform rewrite-usu
+                       if not esta-usu
+                          move 'usu02' to f-nombre
+                          move fs-usu   to f-error
+                          move 'grabar' to f-que
+                          perform sacar-error
+                       else
+                          display '*Modificado*       '
+                              line 4 position 55
+                       end-if
+                    end-if
+                 else
+                    move 'usu02' to f-nombre
+                    move fs-usu to f-error
+                    move 'leer  ' to f-que
+                    perform sacar-error
+                 end-if
+
+              end-if
+              perform pedir-clave thru fin-pedir-clave
+           end-perform.
+       se-acabo.
+           perform close-usu.
+       acabamos.
+           goback.
+
+       pedir-clave.
+           perform test after until (intro and p-clave > 0) or
+                                    f7 or escapar
+              display
+               '<F7> Bloquear/Desbloquear   <ESC> Salir'
+               line 24 position 1 erase eol
+              accept p-clave line 5 position 27 update tab prompt
+              end-accept
+           end-perform.
+           if f7
+             move p-clave to usu-clave
+             perform read-usu
+             if esta-usu
+                if usu-nivel = 'B'
+                   move 'C' to usu-nivel
+                else
+                   move 'B' to usu-nivel
+                end-if
+                perform rewrite-usu
+             end-if
+             go pedir-clave
+           end-if.
+
+           display p-clave line 5 position 27 reverse.
+           move p-clave to usu-clave.
+
+       fin-pedir-clave.
+           exit.
+
+       pedir-datos.
+           move 'n' to conforme.
+           if alta = 'n'
+              display '<F5>/<F6>' line 24 position 1  erase eol
+              display 'Borrar Usuario.' line 24 position 11
+           end-if.
+
+           perform test after until intro or escapar or cursor-up
+               or f5 or f6
+              accept p-nombre line 7 position 27 update tab prompt
+              end-accept
+           end-perform.
+           display p-nombre line 7 position 27 reverse
+           move p-nombre to usu-nombre
+           if escapar or ( f5 or f6 and alta = 'n' )
+              go fin-pedir-datos.
+
+       pedir-pass.
+           perform test after until intro or escapar or cursor-up
+              accept p-pass  line 9 position 27 off update tab prompt
+              end-accept
+           end-perform.
+           display 'Vuelva a introducir la palabra clave.' line 24
+                 position 1 erase eol
+           perform test after until intro or escapar or cursor-up
+              accept p-pass2 line 9 position 27 off update tab prompt
+           end-perform.
+           if p-pass not = p-pass2
+              display 'Las palabras clave son diferentes, no se ha '
+                 'modificado. Pulse tecla ...' line 24 position 1
+                 erase eol
+              accept que line 24 position 79
+           else
+              move p-pass      to usu-pass
+           end-if.
+           display ' ' line 24 position 1 erase eol.
+
+       pedir-nivel.
+           perform test after until intro or escapar or cursor-up
+              accept p-nivel line 11 position 27 update tab prompt
+              end-accept
+           end-perform.
+           display p-nivel line 11 position 27 reverse
+           move p-nivel to usu-nivel.
+
+       pide-conforme.
+           move ' ' to conforme
+           display '<F2> Cambiar palabra clave.' line 24 position 1
+              erase eol
+           perform test after until ((siconforme or
+                  noconforme) and intro) or f2
+                accept conforme line 21 position 62 update tab prompt
+                          reverse
+                end-accept
+           end-perform.
+           display ' ' line 21 position 62 reverse
+           if f2
+              display ' ' line 24 position 1 erase eol
+              perform pedir-pass
+              perform pedir-nivel
+              go pide-conforme
+           end-if.
+
+       fin-pedir-datos.
+
+       sacar-pantalla.
+           DISPLAY CLEAR-SCREEN
+           display ' MANTENIMIENTO DE USUARIOS DEL SISTEMA'
+                        line 1 position 1
+           display '----------------------------------------------'
+                        line 2 position 1.
+           display '      Codigo de Usuario: ___________
+      -     '' line 5 position 1.
+           display '      Nombre...........: __________________________
+      -     '______________' line 7 position 1.
+           display '      Palabra de Paso..: _______________
+      -     '' line 9 position 1.
+           display '      Nivel (A/C).......: _
+      -     '' line 11 position 1.
+           display '                                            CONFORME
+      -     ' (S/N).: _' line 21 position 1.
+           display '------------------------------------------------'
+      -     '--------------------' line 22 position 1.
+
+      *-------------------------------------------------------------------
+        sacar-error.
+           call 'C$RERR' using fx
+           cancel 'C$RERR'
+           if f-que = ' '
+              move 'leer  ' to f-que
+           end-if
+           initialize f-mensaje
+           if f-error = '99'
+             string 'Registro ocupado por otro proceso en fichero '
+                f-nombre '.#' delimited by '#' f-coment delimited by
+                size into f-mensaje
+           else
+             if f-error = '23'
+                string 'Registro no encontrado en fichero ' f-nombre
+                   ' al ' f-que '.#' delimited by '#' f-coment delimited
+                   by size into f-mensaje
+             else
+               if (f-error = '38' or = '93' or = '90')
+                 string 'Fichero bloqueado ' f-nombre
+                   ' al ' f-que '.#' delimited by '#' f-coment delimited
+                   by size into f-mensaje
+               else
+                 if f-error = '35'
+                    string 'Fichero ' f-nombre
+                      ' no existe.' f-coment delimited
+                      by size into f-mensaje
+                 else
+                  if (f-error = '46' or = '10')
+                    string 'Fin del fichero ' f-nombre
+                      '.' delimited  by size into f-mensaje
+                  else
+                    string 'Error ' fx(1:2) ',' fx(3:2) ' en fichero '
+                      f-nombre ' al ' f-que '.#' delimited by '#'
+                      f-coment delimited by  size into f-mensaje
+                  end-if
+                 end-if
+               end-if
+             end-if
+           end-if
+           display f-mensaje line 24 position 1 erase eol
+           accept que line 24 position 79
+           end-accept
+           initialize f-coment
+           display ' ' line 24 position 1 erase eol.
+
+      *-------- todos los posibles accesos al fichero:
+       open-i-usu.
+           open input usu.
+       open-o-usu.
+           open output usu.
+       open-io-usu.
+           open i-o usu.
+      *
+       read-usu.
+           read usu invalid key continue.
+       read-usu-no-lock.
+           read usu with no lock invalid key continue.
+      *
+       start-usu.
+           start usu key not less than usu-clave
+                 invalid key continue.
+       read-next-usu.
+           read usu next record with no lock at end continue.
+
+       delete-usu.
+           delete usu invalid key continue.
+      *
+       write-usu.
+           write reg-usu invalid key continue.
+       rewrite-usu.
+           rewrite reg-usu invalid key continue.
+       close-usu.
+           close usu.
