@@ -14,9 +14,92 @@
                                ALTERNATE RECORD KEY IS NOMBRE
                                ALTERNATE RECORD KEY IS EDITORIAL
                                WITH DUPLICATES
+                               ALTERNATE RECORD KEY IS ISBN
+                               WITH DUPLICATES
+                               ALTERNATE RECORD KEY IS CATEGORIA
+                               WITH DUPLICATES
                                ACCESS MODE IS DYNAMIC
                                FILE STATUS IS FS-REGISTRO-LIBROS.
 
+           SELECT REG-PRESTAMOS ASSIGN TO "REG-PRESTAMOS.DAT"
+                               ORGANIZATION IS INDEXED
+                               RECORD KEY IS PRESTAMO-CLAVE
+                               ALTERNATE RECORD KEY IS PRESTAMO-LIBRO-ID
+                               WITH DUPLICATES
+                               ACCESS MODE IS DYNAMIC
+                               FILE STATUS IS FS-REG-PRESTAMOS.
+
+           SELECT REPORTE-CATALOGO ASSIGN TO "CATALOGO.LST"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-REPORTE-CATALOGO.
+
+           SELECT BACKUP-LIBROS ASSIGN TO "REGISTRO-LIBROS.BAK"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-BACKUP-LIBROS.
+
+           SELECT AUDITORIA-LIBROS ASSIGN TO "AUDITORIA-LIBROS.DAT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-AUDITORIA.
+
+           SELECT CARGA-LIBROS ASSIGN TO "CARGA-LIBROS.DAT"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-CARGA-LIBROS.
+
+      *GUARDA EL ULTIMO LIBRO-ID CARGADO CON EXITO PARA QUE, SI LA
+      *CARGA MASIVA SE INTERRUMPE, EL REINICIO SALTEE LO YA CARGADO
+      *EN LUGAR DE VOLVER A LEER TODO CARGA-LIBROS.DAT DESDE CERO.
+           SELECT CARGA-CHECKPOINT ASSIGN TO "CARGA-LIBROS.CHK"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-CARGA-CHECKPOINT.
+
+      *ARCHIVO ANTERIOR A LA AMPLIACION DE LIBRO-ID (3 DIGITOS), SOLO
+      *SE USA PARA LA MIGRACION DE UN CATALOGO YA EXISTENTE.
+           SELECT REG-LIBROS-ANT ASSIGN TO "REGISTRO-LIBROS.DAT"
+                               ORGANIZATION IS INDEXED
+                               RECORD KEY IS LIBRO-ID-ANT
+                               ACCESS MODE IS SEQUENTIAL
+                               FILE STATUS IS FS-REG-LIBROS-ANT.
+
+           SELECT MIGRACION-LIBROS ASSIGN TO "REGISTRO-LIBROS.MIG"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-MIGRACION.
+
+      *COLA DE RESERVAS DE LIBROS PRESTADOS. UN REGISTRO POR CADA
+      *SOCIO EN ESPERA DE UN LIBRO_ID DETERMINADO.
+           SELECT REG-RESERVAS ASSIGN TO "REG-RESERVAS.DAT"
+                               ORGANIZATION IS INDEXED
+                               RECORD KEY IS RESERVA-CLAVE
+                               ALTERNATE RECORD KEY IS RESERVA-LIBRO-ID
+                               WITH DUPLICATES
+                               ACCESS MODE IS DYNAMIC
+                               FILE STATUS IS FS-REG-RESERVAS.
+
+      *LISTADO DE TITULOS EXTRAVIADOS/DADOS DE BAJA QUE LLEVAN MAS DE
+      *LO PERMITIDO SIN RESOLVERSE, PARA EL RELEVAMIENTO DE DESBAJA.
+           SELECT REPORTE-DESBAJA ASSIGN TO "DESBAJA.LST"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-REPORTE-DESBAJA.
+
+      *CATALOGO COMPLETO ORDENADO POR EDITORIAL, PENSADO PARA
+      *DISTRIBUIR A LAS SUCURSALES EN FORMA PERIODICA.
+           SELECT REPORTE-DISTRIBUCION ASSIGN TO "DISTRIBUCION.LST"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-REPORTE-DISTRIBUCION.
+
+      *FICHA DE SOCIOS DEL MODULO DE ENTIDADES (SIENT01M/ENTIDA), SOLO
+      *PARA CONSULTAR EL ESTADO DE SUSPENSION ANTES DE UN PRESTAMO.
+           SELECT REG-SOCIOS ASSIGN TO "SIENT01.FIC"
+                               ORGANIZATION IS INDEXED
+                               RECORD KEY IS SOCIO-CLAVE-STATUS
+                               ACCESS MODE IS DYNAMIC
+                               FILE STATUS IS FS-REG-SOCIOS.
+
+      *BITACORA CENTRAL DE ERRORES, COMPARTIDA POR TODOS LOS
+      *PROGRAMAS QUE MANEJAN ARCHIVOS DE ESTE SISTEMA.
+           SELECT ERROR-LOG ASSIGN TO "ERRORES.LOG"
+                               ORGANIZATION IS LINE SEQUENTIAL
+                               FILE STATUS IS FS-ERROR-LOG.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,10 +107,145 @@
        FD REG-LIBROS.
 
        01 DATOS-LIBRO.
-           05 LIBRO-ID PIC 999     VALUE ZEROS.
+           05 LIBRO-ID PIC 9(6)    VALUE ZEROS.
            05 NOMBRE   PIC X(20)   VALUE SPACES.
            05 EDITORIAL PIC X(20)  VALUE SPACES.
            05 ESTADO   PIC X(12)   VALUE SPACES.
+               88 ESTADO-VALIDO    VALUES "DISPONIBLE" "PRESTADO"
+                                           "EXTRAVIADO" "BAJA".
+           05 CANTIDAD-EJEMPLARES     PIC 9(3) VALUE ZEROS.
+           05 EJEMPLARES-DISPONIBLES  PIC 9(3) VALUE ZEROS.
+           05 ISBN     PIC X(13)   VALUE SPACES.
+           05 CATEGORIA PIC X(15)  VALUE SPACES.
+      *FECHA (AAAAMMDD) EN QUE EL ESTADO ACTUAL QUEDO FIJADO. SIRVE
+      *PARA EL REPORTE DE DESBAJA DE EXTRAVIADOS/BAJAS DEMORADOS.
+           05 ESTADO-FECHA PIC 9(8) VALUE ZEROS.
+
+      *REGISTRO DE PRESTAMOS, UN REGISTRO POR CADA VEZ QUE UN
+      *EJEMPLAR SALE EN PRESTAMO A UN SOCIO. LA CLAVE COMPUESTA
+      *PERMITE VARIOS PRESTAMOS DEL MISMO LIBRO AL MISMO SOCIO
+      *SIEMPRE QUE SEAN EN FECHAS DISTINTAS.
+       FD REG-PRESTAMOS.
+
+       01 DATOS-PRESTAMO.
+           05 PRESTAMO-CLAVE.
+               10 PRESTAMO-LIBRO-ID        PIC 9(6)  VALUE ZEROS.
+               10 PRESTAMO-SOCIO-ID        PIC 9(6)  VALUE ZEROS.
+               10 PRESTAMO-FECHA-PRESTAMO  PIC 9(8)  VALUE ZEROS.
+           05 PRESTAMO-FECHA-VENCIMIENTO   PIC 9(8)  VALUE ZEROS.
+           05 PRESTAMO-FECHA-DEVOLUCION    PIC 9(8)  VALUE ZEROS.
+           05 PRESTAMO-ESTADO              PIC X(01) VALUE SPACES.
+               88 PRESTAMO-ACTIVO          VALUE "A".
+               88 PRESTAMO-DEVUELTO        VALUE "D".
+           05 PRESTAMO-RENOVACIONES        PIC 9(01) VALUE ZEROS.
+
+      *REPORTE DE CATALOGO PARA IMPRESION, MISMO FORMATO QUE LA
+      *PANTALLA DE VER-LIBROS PERO VOLCADO A UN ARCHIVO.
+       FD REPORTE-CATALOGO.
+
+       01 LINEA-CATALOGO           PIC X(80).
+
+      *COPIA DE RESGUARDO DE REGISTRO-LIBROS.DAT, VOLCADA ANTES DE QUE
+      *CREAR-ARCHIVO PISE EL ARCHIVO ACTUAL.
+       FD BACKUP-LIBROS.
+
+       01 LINEA-BACKUP             PIC X(80).
+
+      *TRAZA DE AUDITORIA: UNA LINEA POR CADA ALTA, MODIFICACION DE
+      *CAMPO O BAJA SOBRE EL CATALOGO.
+       FD AUDITORIA-LIBROS.
+
+       01 LINEA-AUDITORIA          PIC X(100).
+
+      *ARCHIVO DE PROVEEDOR PARA CARGA MASIVA DE TITULOS NUEVOS, UN
+      *TITULO POR LINEA CON EL MISMO ORDEN DE CAMPOS QUE DATOS-LIBRO.
+       FD CARGA-LIBROS.
+
+       01 LINEA-CARGA.
+           05 CARGA-LIBRO-ID              PIC 9(6).
+           05 CARGA-NOMBRE                PIC X(20).
+           05 CARGA-EDITORIAL             PIC X(20).
+           05 CARGA-ESTADO                PIC X(12).
+           05 CARGA-CANTIDAD-EJEMPLARES   PIC 9(3).
+           05 CARGA-ISBN                  PIC X(13).
+           05 CARGA-CATEGORIA             PIC X(15).
+
+      *PUNTO DE REANUDACION DE LA CARGA MASIVA: EL LIBRO-ID DEL
+      *ULTIMO TITULO CARGADO CON EXITO.
+       FD CARGA-CHECKPOINT.
+
+       01 LINEA-CHECKPOINT                PIC 9(6).
+
+      *LAYOUT DEL CATALOGO ANTERIOR A LA AMPLIACION DE LIBRO-ID, TAL
+      *COMO QUEDO GRABADO EN DISCO ANTES DE MIGRAR-LIBRO-ID.
+       FD REG-LIBROS-ANT.
+
+       01 DATOS-LIBRO-ANT.
+           05 LIBRO-ID-ANT               PIC 999.
+           05 NOMBRE-ANT                 PIC X(20).
+           05 EDITORIAL-ANT              PIC X(20).
+           05 ESTADO-ANT                 PIC X(12).
+           05 CANTIDAD-EJEMPLARES-ANT    PIC 9(3).
+           05 EJEMPLARES-DISPONIBLES-ANT PIC 9(3).
+           05 ISBN-ANT                   PIC X(13).
+           05 CATEGORIA-ANT              PIC X(15).
+
+      *VUELCO INTERMEDIO DEL CATALOGO ANTERIOR, YA CONVERTIDO AL NUEVO
+      *LIBRO-ID DE 6 DIGITOS, MIENTRAS SE RECREA REGISTRO-LIBROS.DAT.
+       FD MIGRACION-LIBROS.
+
+       01 DATOS-MIGRACION.
+           05 MIG-LIBRO-ID                PIC 9(6).
+           05 MIG-NOMBRE                  PIC X(20).
+           05 MIG-EDITORIAL               PIC X(20).
+           05 MIG-ESTADO                  PIC X(12).
+           05 MIG-CANTIDAD-EJEMPLARES     PIC 9(3).
+           05 MIG-EJEMPLARES-DISPONIBLES  PIC 9(3).
+           05 MIG-ISBN                    PIC X(13).
+           05 MIG-CATEGORIA               PIC X(15).
+
+      *COLA DE RESERVAS: RESERVA-ACTIVA HASTA QUE EL LIBRO SE DEVUELVE
+      *Y SE AVISA AL SOCIO, MOMENTO EN QUE PASA A RESERVA-CUMPLIDA.
+       FD REG-RESERVAS.
+
+       01 DATOS-RESERVA.
+           05 RESERVA-CLAVE.
+               10 RESERVA-LIBRO-ID        PIC 9(6)  VALUE ZEROS.
+               10 RESERVA-SOCIO-ID        PIC 9(6)  VALUE ZEROS.
+               10 RESERVA-FECHA           PIC 9(8)  VALUE ZEROS.
+           05 RESERVA-ESTADO              PIC X(01) VALUE SPACES.
+               88 RESERVA-ACTIVA          VALUE "A".
+               88 RESERVA-CUMPLIDA        VALUE "C".
+
+      *REPORTE DE DESBAJA, MISMO ESQUEMA DE COLUMNAS QUE EL CATALOGO
+      *IMPRESO MAS LOS DIAS QUE EL TITULO LLEVA EN EL ESTADO ACTUAL.
+       FD REPORTE-DESBAJA.
+
+       01 LINEA-DESBAJA                   PIC X(80).
+
+      *CATALOGO COMPLETO ORDENADO POR EDITORIAL PARA DISTRIBUCION A
+      *SUCURSALES.
+       FD REPORTE-DISTRIBUCION.
+
+       01 LINEA-DISTRIBUCION               PIC X(80).
+
+      *VISTA PARCIAL DEL REGISTRO DE ENTIDADES (REG-ENT DE ENTIDA.CBL)
+      *PARA LEER SOLO LA CLAVE, LA FECHA DE NACIMIENTO Y EL BYTE DE
+      *SUSPENSION, SIN COPYBOOK COMPARTIDO ENTRE LOS DOS PROGRAMAS.
+       FD REG-SOCIOS.
+
+       01 DATOS-SOCIO-STATUS.
+           05 SOCIO-CLAVE-STATUS      PIC X(11).
+           05 FILLER                  PIC X(150).
+           05 SOCIO-FECHA-NAC-STATUS  PIC 9(8).
+           05 FILLER                  PIC X(08).
+           05 SOCIO-SUSPENDIDO-STATUS PIC X(01).
+               88 SOCIO-ESTA-SUSPENDIDO VALUE "S" "s".
+           05 FILLER                  PIC X(334).
+
+       FD ERROR-LOG.
+
+       01 LINEA-ERROR-LOG          PIC X(80).
 
        WORKING-STORAGE SECTION.
       *Estados de error del archivo.
@@ -40,26 +258,260 @@
            88 LENGHT-ERROR     VALUE "04".
            88 F-NO-ABIERTO     VALUE "47".
 
+       01 FS-REG-PRESTAMOS     PIC XX.
+           88 ESTA-REG-PRE     VALUE "00" "02".
+           88 N-ESTA-REG-PRE   VALUE "23".
+           88 F-NOEXISTE-PRE   VALUE "35".
+           88 FIN-REG-PRE      VALUE "10".
+           88 F-ABIERTO-PRE    VALUE "12" "41".
+           88 F-NO-ABIERTO-PRE VALUE "47".
+
+       01 FS-REG-RESERVAS      PIC XX.
+           88 ESTA-REG-RES     VALUE "00" "02".
+           88 N-ESTA-REG-RES   VALUE "23".
+           88 F-NOEXISTE-RES   VALUE "35".
+           88 FIN-REG-RES      VALUE "10".
+
+       01 FS-REPORTE-CATALOGO  PIC XX.
+           88 ESTA-REG-REP     VALUE "00" "02".
+
+       01 FS-REPORTE-DESBAJA   PIC XX.
+           88 ESTA-REG-DES     VALUE "00" "02".
+
+       01 FS-REPORTE-DISTRIBUCION PIC XX.
+           88 ESTA-REG-DIST    VALUE "00" "02".
+
+       01 FS-BACKUP-LIBROS     PIC XX.
+           88 ESTA-REG-BAK     VALUE "00" "02".
+
+       01 FS-AUDITORIA         PIC XX.
+           88 ESTA-REG-AUD     VALUE "00" "02".
+           88 F-NOEXISTE-AUD   VALUE "35".
+
+       01 FS-CARGA-LIBROS      PIC XX.
+           88 ESTA-REG-CARGA   VALUE "00" "02".
+           88 FIN-CARGA        VALUE "10".
+           88 F-NOEXISTE-CARGA VALUE "35".
+
+       01 FS-CARGA-CHECKPOINT  PIC XX.
+           88 FIN-CHECKPOINT   VALUE "10".
+           88 F-NOEXISTE-CHECKPOINT VALUE "35".
+
+       01 FS-REG-LIBROS-ANT    PIC XX.
+           88 ESTA-REG-ANT     VALUE "00" "02".
+           88 FIN-REG-ANT      VALUE "10".
+           88 F-NOEXISTE-ANT   VALUE "35".
+
+       01 FS-MIGRACION         PIC XX.
+           88 ESTA-REG-MIG     VALUE "00" "02".
+           88 FIN-MIGRACION    VALUE "10".
+
+       01 FS-REG-SOCIOS        PIC XX.
+           88 ESTA-REG-SOC     VALUE "00" "02".
+           88 F-NOEXISTE-SOC   VALUE "35".
+
+       01 FS-ERROR-LOG         PIC XX.
+           88 ESTA-ERROR-LOG   VALUE "00" "02".
+
+      *Variables para la bitacora central de errores.
+       77 WS-ARCHIVO-ERROR     PIC X(14)  VALUE SPACES.
+       77 WS-STATUS-ERROR      PIC XX     VALUE SPACES.
+       77 WS-FECHA-ERROR       PIC 9(8)   VALUE ZEROS.
+       77 WS-HORA-ERROR        PIC 9(8)   VALUE ZEROS.
+
       *Variables del programa.
        77 CONTINUAR            PIC X.
        77 CONTINUAR-REG        PIC X.
        77 ELIMINAR-OPC         PIC X.
+       77 CONF-ELIMINAR        PIC X(02).
        77 BUSCAR-OPC           PIC X.
        77 OPC                  PIC X.
        77 LIMPIAR              PIC X(80) VALUE SPACES.
        77 LIMPIAR-LINEA        PIC X(80) VALUE SPACES.
        77 N                    PIC 99.
-       77 AUX-ID               PIC 999.
+       77 AUX-ID               PIC 9(6).
        77 AUX-EDIT             PIC X(20).
        77 AUX-NOMBRE           PIC X(20).
+       77 AUX-CANT-ANTERIOR    PIC 9(3) VALUE ZEROS.
+       77 AUX-LIBRO-ES-NUEVO   PIC X VALUE "N".
+           88 LIBRO-ES-NUEVO   VALUE "S".
+       77 AUX-CONFIRMA-DUPLICADO PIC X VALUE SPACES.
+       77 AUX-REGISTRO-CANCELADO PIC X VALUE "N".
+
+      *Variables de prestamos/devoluciones.
+       77 PRESTAMO-OPC         PIC X.
+       77 AUX-SOCIO-ID         PIC 9(6).
+       77 AUX-LIBRO-PRESTADO   PIC X.
+       77 AUX-FECHA-HOY        PIC 9(8).
+       77 DIAS-PRESTAMO        PIC 9(3) VALUE 014.
+      *TOPE DE VECES QUE UN MISMO PRESTAMO PUEDE RENOVARSE, EN LUGAR
+      *DE OBLIGAR A UNA DEVOLUCION Y UN PRESTAMO NUEVO PARA DAR MAS
+      *TIEMPO A UN SOCIO.
+       77 MAX-RENOVACIONES-PRESTAMO PIC 9(01) VALUE 3.
+       77 AUX-FECHA-CALC       PIC 9(8).
+       77 AUX-ANIO-CALC        PIC 9(4).
+       77 AUX-MES-CALC         PIC 99.
+       77 AUX-DIA-CALC         PIC 99.
+       77 AUX-DIAS-DEL-MES     PIC 99.
+       77 AUX-BISIESTO         PIC X.
+           88 ES-BISIESTO      VALUE "S".
+       77 AUX-COCIENTE-BISIESTO PIC 9(4).
+       77 AUX-RESTO-BISIESTO   PIC 9(3).
+       77 AUX-SOCIO-SUSPENDIDO PIC X VALUE "N".
+           88 SOCIO-SUSPENDIDO-PRESTAMO VALUE "S".
+       77 EDAD-MINIMA-PRESTAMO PIC 99 VALUE 12.
+       77 AUX-EDAD-SOCIO       PIC 99 VALUE ZEROS.
+       77 AUX-EDAD-INSUF       PIC X VALUE "N".
+           88 EDAD-INSUFICIENTE-PRESTAMO VALUE "S".
+       77 AUX-ANIO-HOY         PIC 9(4).
+       77 AUX-MES-HOY          PIC 99.
+       77 AUX-DIA-HOY          PIC 99.
+       77 AUX-ANIO-NAC         PIC 9(4).
+       77 AUX-MES-NAC          PIC 99.
+       77 AUX-DIA-NAC          PIC 99.
+
+      *Variable del reporte de catalogo impreso.
+       77 IMPRIMIR-OPC         PIC X.
+
+      *Variable de control de prestamo activo al eliminar un libro.
+       77 LIBRO-EN-PRESTAMO    PIC X VALUE "N".
+           88 EN-PRESTAMO      VALUE "S".
+
+      *Variables de busqueda por subcadena (BUSCAR-NOMBRE/EDITORIAL).
+       77 AUX-LONGITUD-BUSQUEDA PIC 99.
+       77 AUX-ESPACIOS-FINALES PIC 99.
+       77 AUX-POS-BUSQUEDA     PIC 99.
+       77 AUX-BUSQUEDA-MAYUS   PIC X(20).
+       77 CAMPO-COMPARAR       PIC X(20).
+       77 CAMPO-COMPARAR-MAYUS PIC X(20).
+       77 SUBCADENA-HALLADA    PIC X VALUE "N".
+           88 HAY-SUBCADENA    VALUE "S".
+       77 AUX-HAY-RESULTADOS   PIC X VALUE "N".
+           88 HAY-RESULTADOS   VALUE "S".
+
+      *Variable de busqueda por isbn.
+       77 AUX-ISBN             PIC X(13).
+
+      *Variable de busqueda por categoria.
+       77 AUX-CATEGORIA        PIC X(15).
+
+      *Contadores para el reporte estadistico del catalogo.
+       77 EST-CANT-DISPONIBLE  PIC 9(5) VALUE ZEROS.
+       77 EST-CANT-PRESTADO    PIC 9(5) VALUE ZEROS.
+       77 EST-CANT-EXTRAVIADO  PIC 9(5) VALUE ZEROS.
+       77 EST-CANT-BAJA        PIC 9(5) VALUE ZEROS.
+       77 EST-EDITORIAL-ANT    PIC X(20) VALUE SPACES.
+       77 EST-CANT-EDITORIAL   PIC 9(5) VALUE ZEROS.
+
+      *Variables del reporte de desbaja (titulos extraviados/dados de
+      *baja que llevan mas de DES-DIAS-LIMITE dias sin resolverse).
+       77 DES-DIAS-LIMITE      PIC 9(5) VALUE ZEROS.
+       77 DES-FECHA-HOY        PIC 9(8) VALUE ZEROS.
+       77 DES-DIAS-TRANSCURRIDOS PIC 9(5) VALUE ZEROS.
+       77 DES-HAY-RESULTADOS   PIC X VALUE "N".
+           88 DES-RESULTADOS   VALUE "S".
+
+      *Variables de auditoria de cambios sobre el catalogo.
+       77 AUD-CAMPO            PIC X(15).
+       77 AUD-ANTERIOR         PIC X(20).
+       77 AUD-NUEVO            PIC X(20).
+       77 AUD-FECHA            PIC 9(8).
+       77 AUD-HORA             PIC 9(8).
+       77 AUD-OPERADOR         PIC X(10) VALUE SPACES.
+       77 AUD-OPERADOR-CARGADO PIC X VALUE "N".
+           88 AUD-YA-CARGADO   VALUE "S".
+
+      *Modo de acceso restringido para voluntarios de mesa de
+      *entrada: solo consulta del catalogo (VER-LIBROS/BUSCAR-LIBRO),
+      *sin alta, baja ni ningun otro cambio sobre el catalogo.
+       77 AUD-MODO             PIC X VALUE SPACES.
+           88 AUD-MODO-CONSULTA VALUE "C" "c".
+       01 DATOS-LIBRO-ANTERIOR.
+           05 ANT-LIBRO-ID              PIC 9(6).
+           05 ANT-NOMBRE                PIC X(20).
+           05 ANT-EDITORIAL             PIC X(20).
+           05 ANT-ESTADO                PIC X(12).
+           05 ANT-CANTIDAD-EJEMPLARES   PIC 9(3).
+           05 ANT-ISBN                  PIC X(13).
+           05 ANT-CATEGORIA             PIC X(15).
+
+      *COPIA COMPLETA DEL REGISTRO RECIEN TIPEADO, LISTO PARA
+      *GRABARSE. VERIFICAR-DUPLICADO-TITULO LA USA PARA RESTAURAR
+      *DATOS-LIBRO DESPUES DE BUSCAR OTROS TITULOS POR NOMBRE, YA
+      *QUE ESA BUSQUEDA LEE OTROS REGISTROS SOBRE LA MISMA AREA.
+       01 DATOS-LIBRO-NUEVO.
+           05 NVO-LIBRO-ID               PIC 9(6).
+           05 NVO-NOMBRE                 PIC X(20).
+           05 NVO-EDITORIAL              PIC X(20).
+           05 NVO-ESTADO                 PIC X(12).
+           05 NVO-CANTIDAD-EJEMPLARES    PIC 9(3).
+           05 NVO-EJEMPLARES-DISPONIBLES PIC 9(3).
+           05 NVO-ISBN                   PIC X(13).
+           05 NVO-CATEGORIA              PIC X(15).
+           05 NVO-ESTADO-FECHA           PIC 9(8).
+       77 AUX-TITULO-DUPLICADO PIC X VALUE "N".
+           88 TITULO-DUPLICADO VALUE "S".
+
+      *Variables de carga masiva de titulos.
+       77 AUX-CARGA-CANT-LEIDOS  PIC 9(5) VALUE ZEROS.
+       77 AUX-CARGA-CANT-OK      PIC 9(5) VALUE ZEROS.
+       77 AUX-CARGA-CANT-RECHAZADOS PIC 9(5) VALUE ZEROS.
+       77 AUX-CARGA-CHECKPOINT   PIC 9(6) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        DECLARATIVES.
        FILE-ERROR SECTION.
            USE AFTER STANDARD ERROR PROCEDURE ON REG-LIBROS.
+           MOVE "REGISTRO-LIBROS.DAT" TO WS-ARCHIVO-ERROR.
+           MOVE FS-REGISTRO-LIBROS    TO WS-STATUS-ERROR.
+           ACCEPT WS-FECHA-ERROR FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ERROR FROM TIME.
+           MOVE SPACES TO LINEA-ERROR-LOG.
+           STRING "REGISTROLIBROS " DELIMITED BY SIZE
+                  WS-ARCHIVO-ERROR  DELIMITED BY SIZE
+                  " STATUS="        DELIMITED BY SIZE
+                  WS-STATUS-ERROR   DELIMITED BY SIZE
+                  " FECHA="         DELIMITED BY SIZE
+                  WS-FECHA-ERROR    DELIMITED BY SIZE
+                  " HORA="          DELIMITED BY SIZE
+                  WS-HORA-ERROR     DELIMITED BY SIZE
+                       INTO LINEA-ERROR-LOG
+           END-STRING.
+           OPEN EXTEND ERROR-LOG.
+           WRITE LINEA-ERROR-LOG.
+           CLOSE ERROR-LOG.
+       FILE-ERROR-PRESTAMOS SECTION.
+           USE AFTER STANDARD ERROR PROCEDURE ON REG-PRESTAMOS.
+           MOVE "REG-PRESTAMOS.DAT" TO WS-ARCHIVO-ERROR.
+           MOVE FS-REG-PRESTAMOS    TO WS-STATUS-ERROR.
+           ACCEPT WS-FECHA-ERROR FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ERROR FROM TIME.
+           MOVE SPACES TO LINEA-ERROR-LOG.
+           STRING "REGISTROLIBROS " DELIMITED BY SIZE
+                  WS-ARCHIVO-ERROR  DELIMITED BY SIZE
+                  " STATUS="        DELIMITED BY SIZE
+                  WS-STATUS-ERROR   DELIMITED BY SIZE
+                  " FECHA="         DELIMITED BY SIZE
+                  WS-FECHA-ERROR    DELIMITED BY SIZE
+                  " HORA="          DELIMITED BY SIZE
+                  WS-HORA-ERROR     DELIMITED BY SIZE
+                       INTO LINEA-ERROR-LOG
+           END-STRING.
+           OPEN EXTEND ERROR-LOG.
+           WRITE LINEA-ERROR-LOG.
+           CLOSE ERROR-LOG.
        END DECLARATIVES.
       *LOGICA PRINCIPAL
-       MENU.
+       MENU-PRINCIPAL.
+           IF NOT AUD-YA-CARGADO
+               PERFORM LIMPIAR-PANTALLA
+               DISPLAY "Operador:" AT LINE 1 COL 1 WITH REVERSE-VIDEO
+               ACCEPT AUD-OPERADOR AT LINE 1 COL 11
+               DISPLAY "Modo (C=Consulta / N=Normal):" AT LINE 2 COL 1
+                                                    WITH REVERSE-VIDEO
+               ACCEPT AUD-MODO AT LINE 2 COL 32
+               MOVE "S" TO AUD-OPERADOR-CARGADO
+           END-IF.
            PERFORM UNTIL CONTINUAR = "N"
            PERFORM LIMPIAR-PANTALLA
            DISPLAY "ADMINISTRADOR DE CATALOGO" AT LINE 1 COL 1 WITH
@@ -71,23 +523,79 @@
            DISPLAY "3.Ver catalogo"            AT LINE 6 COL 1
            DISPLAY "4.Crear nuevo archivo"     AT LINE 7 COL 1
            DISPLAY "5.Buscar libro"            AT LINE 8 COL 1
-           DISPLAY "0.Salir"                   AT LINE 9 COL 1
-           DISPLAY " "                         AT LINE 10 COL 1
-           DISPLAY "Ingrese tecla ( )"         AT LINE 11 COL 1 WITH
+           DISPLAY "6.Prestar/Devolver libro"  AT LINE 9 COL 1
+           DISPLAY "7.Carga masiva de titulos" AT LINE 10 COL 1
+           DISPLAY "8.Estadisticas del catalogo" AT LINE 11 COL 1
+           DISPLAY "9.Migrar LIBRO-ID a 6 digitos" AT LINE 12 COL 1
+           DISPLAY "D.Reporte de libros a dar de baja" AT LINE 13
+                                                           COL 1
+           DISPLAY "E.Distribucion de catalogo a sucursales" AT LINE
+                                                           14 COL 1
+           DISPLAY "0.Salir"                   AT LINE 15 COL 1
+           DISPLAY " "                         AT LINE 16 COL 1
+           DISPLAY "Ingrese tecla ( )"         AT LINE 17 COL 1 WITH
                                                            REVERSE-VIDEO
-           ACCEPT OPC                          AT LINE 11 COL 16 WITH
+           ACCEPT OPC                          AT LINE 17 COL 16 WITH
                                                PROMPT UNDERLINE
            EVALUATE OPC
-               WHEN 1 PERFORM REGISTRAR-LIBRO
-               WHEN 2 PERFORM ELIMINAR-LIBRO
+               WHEN 1
+                   IF AUD-MODO-CONSULTA
+                       PERFORM RECHAZAR-OPCION-CONSULTA
+                   ELSE
+                       PERFORM REGISTRAR-LIBRO
+                   END-IF
+               WHEN 2
+                   IF AUD-MODO-CONSULTA
+                       PERFORM RECHAZAR-OPCION-CONSULTA
+                   ELSE
+                       PERFORM ELIMINAR-LIBRO
+                   END-IF
                WHEN 3 PERFORM VER-LIBROS
-               WHEN 4 PERFORM CREAR-ARCHIVO
+               WHEN 4
+                   IF AUD-MODO-CONSULTA
+                       PERFORM RECHAZAR-OPCION-CONSULTA
+                   ELSE
+                       PERFORM CREAR-ARCHIVO
+                   END-IF
                WHEN 5 PERFORM BUSCAR-LIBRO
+               WHEN 7
+                   IF AUD-MODO-CONSULTA
+                       PERFORM RECHAZAR-OPCION-CONSULTA
+                   ELSE
+                       PERFORM CARGA-MASIVA-LIBROS
+                   END-IF
+               WHEN 6
+                   IF AUD-MODO-CONSULTA
+                       PERFORM RECHAZAR-OPCION-CONSULTA
+                   ELSE
+                       PERFORM GESTIONAR-PRESTAMOS
+                   END-IF
+               WHEN 8 PERFORM ESTADISTICAS-CATALOGO
+               WHEN 9
+                   IF AUD-MODO-CONSULTA
+                       PERFORM RECHAZAR-OPCION-CONSULTA
+                   ELSE
+                       PERFORM MIGRAR-LIBRO-ID
+                   END-IF
+               WHEN "D"
+               WHEN "d" PERFORM LISTAR-DESBAJA
+               WHEN "E"
+               WHEN "e" PERFORM GENERAR-DISTRIBUCION-SUCURSALES
                WHEN 0 MOVE "N" TO CONTINUAR
            END-EVALUATE
            END-PERFORM.
            STOP RUN.
 
+      *RECHAZA UNA OPCION DEL MENU QUE MODIFICA EL CATALOGO CUANDO EL
+      *OPERADOR INGRESO EN MODO CONSULTA (VOLUNTARIOS DE MESA DE
+      *ENTRADA): SOLO PUEDEN USAR VER-LIBROS Y BUSCAR-LIBRO.
+       RECHAZAR-OPCION-CONSULTA.
+           PERFORM LIMPIAR-PANTALLA
+           DISPLAY "OPCION NO DISPONIBLE EN MODO CONSULTA."
+                   AT LINE 1 COL 1 WITH REVERSE-VIDEO
+           DISPLAY "Presione ENTER para volver al menu"
+                   AT LINE 3 COL 1
+           ACCEPT OPC AT LINE 5 COL 1.
 
        REGISTRAR-LIBRO.
            MOVE SPACES TO DATOS-LIBRO.
@@ -104,7 +612,7 @@
                                                AT LINE 7 COL 12 WITH
                                                REVERSE-VIDEO
                        ACCEPT OPC AT LINE  1 COL 41
-               PERFORM MENU
+               PERFORM MENU-PRINCIPAL
            END-IF.
       *************************************************************************
       *INTERFAZ MENU DE INGRESO DE DATOS
@@ -113,9 +621,12 @@
            DISPLAY "Nombre:"       AT LINE 2 COL 1.
            DISPLAY "Editorial:"    AT LINE 3 COL 1.
            DISPLAY "Estado:"       AT LINE 4 COL 1.
+           DISPLAY "Ejemplares:"   AT LINE 5 COL 1.
+           DISPLAY "Isbn:"         AT LINE 6 COL 1.
+           DISPLAY "Categoria:"    AT LINE 7 COL 1.
            DISPLAY
            "presione ENTER sin ingresar datos para salir al menu"
-                                               AT LINE 7 COL 12
+                                               AT LINE 8 COL 12
                                                      WITH REVERSE-VIDEO.
 
 
@@ -126,14 +637,33 @@
                                                    LINE 1 COL 25.
 
 
-           IF LIBRO-ID EQUALS 000 MOVE "N" TO CONTINUAR-REG
+           IF LIBRO-ID = 000 MOVE "N" TO CONTINUAR-REG
            ELSE
            PERFORM ABRIR-IO-ARCHIVO
            READ REG-LIBROS END-READ
+           IF N-ESTA-REG
+               MOVE "S" TO AUX-LIBRO-ES-NUEVO
+               MOVE ZEROS TO EJEMPLARES-DISPONIBLES
+           ELSE
+               MOVE "N" TO AUX-LIBRO-ES-NUEVO
+           END-IF
+           MOVE ZEROS TO AUX-CANT-ANTERIOR
+           MOVE ZEROS TO ANT-LIBRO-ID
            IF ESTA-REG THEN
                DISPLAY NOMBRE          AT LINE 2 COL 25
                DISPLAY EDITORIAL       AT LINE 3 COL 25
                DISPLAY ESTADO          AT LINE 4 COL 25
+               DISPLAY CANTIDAD-EJEMPLARES AT LINE 5 COL 25
+               DISPLAY ISBN            AT LINE 6 COL 25
+               DISPLAY CATEGORIA       AT LINE 7 COL 25
+               MOVE CANTIDAD-EJEMPLARES TO AUX-CANT-ANTERIOR
+               MOVE LIBRO-ID           TO ANT-LIBRO-ID
+               MOVE NOMBRE             TO ANT-NOMBRE
+               MOVE EDITORIAL          TO ANT-EDITORIAL
+               MOVE ESTADO             TO ANT-ESTADO
+               MOVE CANTIDAD-EJEMPLARES TO ANT-CANTIDAD-EJEMPLARES
+               MOVE ISBN               TO ANT-ISBN
+               MOVE CATEGORIA          TO ANT-CATEGORIA
            END-IF
            DISPLAY "Numero de serie    :" AT LINE 1 COL 1
            DISPLAY LIBRO-ID            AT LINE 1 COL 25
@@ -150,22 +680,158 @@
 
            DISPLAY "Estado    :"     AT LINE 4 COL 1 WITH REVERSE-VIDEO
            ACCEPT ESTADO               AT LINE 4 COL 25
+                                       WITH PROMPT UNDERLINE UPDATE
+           INSPECT ESTADO CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           PERFORM UNTIL ESTADO-VALIDO
+               DISPLAY
+               "ESTADO INVALIDO. USE DISPONIBLE/PRESTADO/EXTRAVIADO/"
+                                               AT LINE 9 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               "BAJA"                         WITH BACKGROUND-COLOR 4
+               ACCEPT ESTADO           AT LINE 4 COL 25
+                                       WITH PROMPT UNDERLINE UPDATE
+               INSPECT ESTADO CONVERTING
+                       "abcdefghijklmnopqrstuvwxyz" TO
+                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           END-PERFORM
+           DISPLAY LIMPIAR-LINEA       AT LINE 9 COL 1
            DISPLAY "Estado    :"       AT LINE 4 COL 1
            DISPLAY ESTADO              AT LINE 4 COL 25
-      *************************************************************************
-           IF N-ESTA-REG THEN
-               WRITE DATOS-LIBRO END-WRITE
+
+           DISPLAY "Ejemplares    :" AT LINE 5 COL 1 WITH REVERSE-VIDEO
+           ACCEPT CANTIDAD-EJEMPLARES  AT LINE 5 COL 25
+                                       WITH PROMPT UNDERLINE UPDATE
+           DISPLAY "Ejemplares    :"   AT LINE 5 COL 1
+           DISPLAY CANTIDAD-EJEMPLARES AT LINE 5 COL 25
+
+           DISPLAY "Isbn    :"       AT LINE 6 COL 1 WITH REVERSE-VIDEO
+           ACCEPT ISBN                 AT LINE 6 COL 25
+                                       WITH PROMPT UNDERLINE UPDATE
+           DISPLAY "Isbn    :"         AT LINE 6 COL 1
+           DISPLAY ISBN                AT LINE 6 COL 25
+
+           DISPLAY "Categoria    :"  AT LINE 7 COL 1 WITH REVERSE-VIDEO
+           ACCEPT CATEGORIA            AT LINE 7 COL 25
+                                       WITH PROMPT UNDERLINE UPDATE
+           DISPLAY "Categoria    :"    AT LINE 7 COL 1
+           DISPLAY CATEGORIA           AT LINE 7 COL 25
+      *EL DISPONIBLE SE AJUSTA POR LA DIFERENCIA DE EJEMPLARES DADOS DE
+      *ALTA O DE BAJA, SIN PISAR LOS QUE YA ESTAN PRESTADOS.
+           IF CANTIDAD-EJEMPLARES >= AUX-CANT-ANTERIOR
+               COMPUTE EJEMPLARES-DISPONIBLES =
+                       EJEMPLARES-DISPONIBLES +
+                       (CANTIDAD-EJEMPLARES - AUX-CANT-ANTERIOR)
            ELSE
-               REWRITE DATOS-LIBRO END-REWRITE
+               COMPUTE EJEMPLARES-DISPONIBLES =
+                       EJEMPLARES-DISPONIBLES -
+                       (AUX-CANT-ANTERIOR - CANTIDAD-EJEMPLARES)
+               IF EJEMPLARES-DISPONIBLES > CANTIDAD-EJEMPLARES
+                   MOVE ZEROS TO EJEMPLARES-DISPONIBLES
+               END-IF
            END-IF
-           IF NOT ESTA-REG THEN
+      *SI EL ESTADO ES NUEVO O CAMBIO RESPECTO AL ANTERIOR SE REFRESCA
+      *ESTADO-FECHA, QUE ES DESDE DONDE SE CUENTAN LOS DIAS PARA EL
+      *REPORTE DE DESBAJA.
+           IF N-ESTA-REG OR ESTADO NOT = ANT-ESTADO
+               ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD
+               MOVE AUX-FECHA-HOY TO ESTADO-FECHA
+           END-IF.
+      *SI EL TITULO PARECE DUPLICADO SE AVISA AL OPERADOR ANTES DE
+      *GRABAR, POR SI SE TRATA DE UNA CARGA REPETIDA POR ERROR.
+           MOVE "N" TO AUX-REGISTRO-CANCELADO.
+           IF LIBRO-ES-NUEVO
+               PERFORM VERIFICAR-DUPLICADO-TITULO
+               IF TITULO-DUPLICADO
+                   DISPLAY
+                   "AVISO: YA EXISTE UN LIBRO CON ESE NOMBRE Y "
+                   "EDITORIAL"    AT LINE 9 COL 1 WITH BACKGROUND-COLOR
+                                                                       4
+                   DISPLAY "Confirma registrar de todos modos (S/N):"
+                                               AT LINE 10 COL 1 WITH
+                                               REVERSE-VIDEO
+                   ACCEPT AUX-CONFIRMA-DUPLICADO AT LINE 10 COL 42
+                   DISPLAY LIMPIAR-LINEA AT LINE 9 COL 1
+                   DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1
+                   IF AUX-CONFIRMA-DUPLICADO NOT = "S"
+                           AND AUX-CONFIRMA-DUPLICADO NOT = "s"
+                       MOVE "S" TO AUX-REGISTRO-CANCELADO
+                   END-IF
+               END-IF
+           END-IF.
+           IF AUX-REGISTRO-CANCELADO = "S" THEN
                PERFORM LIMPIAR-PANTALLA
-               DISPLAY "ERROR AL REGISTRAR DATOS" AT LINE 1 COL 1
+               DISPLAY "REGISTRO CANCELADO" AT LINE 1 COL 1
                                            WITH BACKGROUND-COLOR 4
+           ELSE
+               IF LIBRO-ES-NUEVO THEN
+                   WRITE DATOS-LIBRO END-WRITE
+               ELSE
+                   REWRITE DATOS-LIBRO END-REWRITE
+               END-IF
+               IF NOT ESTA-REG THEN
+                   PERFORM LIMPIAR-PANTALLA
+                   DISPLAY "ERROR AL REGISTRAR DATOS" AT LINE 1 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ELSE
+                   PERFORM AUDITAR-REGISTRO-LIBRO
+               END-IF
            END-IF.
            PERFORM CERRAR-ARCHIVO.
 
 
+      *RECORRE LOS LIBROS CON EL MISMO NOMBRE (LLAVE ALTERNA) BUSCANDO
+      *OTRO CON LA MISMA EDITORIAL Y DISTINTO LIBRO-ID (PROBABLE
+      *DUPLICADO). USA DATOS-LIBRO-NUEVO PARA NO PERDER LOS DATOS
+      *RECIEN TIPEADOS, TODAVIA NO GRABADOS, YA QUE LA LECTURA POR
+      *NOMBRE PISA EL AREA DE REGISTRO DE DATOS-LIBRO.
+       VERIFICAR-DUPLICADO-TITULO.
+           MOVE "N" TO AUX-TITULO-DUPLICADO.
+           MOVE LIBRO-ID               TO NVO-LIBRO-ID.
+           MOVE NOMBRE                 TO NVO-NOMBRE.
+           MOVE EDITORIAL              TO NVO-EDITORIAL.
+           MOVE ESTADO                 TO NVO-ESTADO.
+           MOVE CANTIDAD-EJEMPLARES    TO NVO-CANTIDAD-EJEMPLARES.
+           MOVE EJEMPLARES-DISPONIBLES TO NVO-EJEMPLARES-DISPONIBLES.
+           MOVE ISBN                   TO NVO-ISBN.
+           MOVE CATEGORIA              TO NVO-CATEGORIA.
+           MOVE ESTADO-FECHA           TO NVO-ESTADO-FECHA.
+
+           START REG-LIBROS KEY IS >= NOMBRE
+               INVALID KEY SET N-ESTA-REG TO TRUE
+           END-START.
+           IF NOT N-ESTA-REG
+               READ REG-LIBROS NEXT RECORD END-READ
+               PERFORM UNTIL FIN-REG
+                       OR NOMBRE NOT = NVO-NOMBRE
+                       OR TITULO-DUPLICADO
+                   IF EDITORIAL = NVO-EDITORIAL
+                           AND LIBRO-ID NOT = NVO-LIBRO-ID
+                       MOVE "S" TO AUX-TITULO-DUPLICADO
+                   ELSE
+                       READ REG-LIBROS NEXT RECORD END-READ
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+           MOVE NVO-LIBRO-ID               TO LIBRO-ID.
+           MOVE NVO-NOMBRE                 TO NOMBRE.
+           MOVE NVO-EDITORIAL              TO EDITORIAL.
+           MOVE NVO-ESTADO                 TO ESTADO.
+           MOVE NVO-CANTIDAD-EJEMPLARES    TO CANTIDAD-EJEMPLARES.
+           MOVE NVO-EJEMPLARES-DISPONIBLES TO EJEMPLARES-DISPONIBLES.
+           MOVE NVO-ISBN                   TO ISBN.
+           MOVE NVO-CATEGORIA              TO CATEGORIA.
+           MOVE NVO-ESTADO-FECHA           TO ESTADO-FECHA.
+
+
+       MOSTRAR-ENCABEZADO-CATALOGO.
+           DISPLAY
+           "ID |TITULO            |EDITORIAL          |ESTADO     "
+           WITH REVERSE-VIDEO AT LINE 1 COL 1
+           "EJEM|DISP" WITH REVERSE-VIDEO.
+
        VER-LIBROS.
            PERFORM ABRIR-ARCHIVO-INPUT.
            IF F-NOEXISTE-REG THEN
@@ -184,22 +850,494 @@
                INITIALIZE LIBRO-ID
                START REG-LIBROS KEY IS >= LIBRO-ID END-START
                READ REG-LIBROS NEXT RECORD END-READ
+               PERFORM MOSTRAR-ENCABEZADO-CATALOGO
+      *SE PAGINA CADA 20 REGISTROS (LINEAS 2 A 21) PARA NO ESCRIBIR
+      *MAS ALLA DE LA PANTALLA DE 24 LINEAS.
+               MOVE 02 TO N
+               PERFORM UNTIL FIN-REG
+                   DISPLAY DATOS-LIBRO AT LINE N COL 1
+                   READ REG-LIBROS NEXT RECORD END-READ
+                   IF N = 21 AND NOT FIN-REG
+                       DISPLAY "Presione ENTER para ver mas..."
+                                               AT LINE 23 COL 1 WITH
+                                               REVERSE-VIDEO
+                       ACCEPT OPC AT LINE 23 COL 32
+                       PERFORM LIMPIAR-PANTALLA
+                       PERFORM MOSTRAR-ENCABEZADO-CATALOGO
+                       MOVE 01 TO N
+                   END-IF
+                   ADD 1 TO N
+               END-PERFORM
+               DISPLAY "Imprimir catalogo a archivo (S/N):"
+                                               AT LINE 22 COL 1 WITH
+                                               REVERSE-VIDEO
+               ACCEPT IMPRIMIR-OPC AT LINE 22 COL 36
+               IF IMPRIMIR-OPC = "S" OR "s"
+                   PERFORM GENERAR-REPORTE-CATALOGO
+               END-IF
+               DISPLAY "Presione ENTER para salir al menu"
+                                               AT LINE 23 COL 1 WITH
+                                               REVERSE-VIDEO
+               ACCEPT OPC AT LINE 23 COL 34
+
+           END-IF.
+           PERFORM CERRAR-ARCHIVO.
+
+      *VUELCA EL CATALOGO COMPLETO A UN ARCHIVO DE TEXTO CON EL MISMO
+      *FORMATO DE COLUMNAS QUE LA PANTALLA, PARA ENTREGAR EN PAPEL.
+       GENERAR-REPORTE-CATALOGO.
+           OPEN OUTPUT REPORTE-CATALOGO.
+           ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD.
+           MOVE SPACES TO LINEA-CATALOGO.
+           STRING "CATALOGO REG-LIBROS - " DELIMITED BY SIZE
+                   AUX-FECHA-HOY            DELIMITED BY SIZE
+                   INTO LINEA-CATALOGO.
+           WRITE LINEA-CATALOGO.
+           MOVE SPACES TO LINEA-CATALOGO.
+           WRITE LINEA-CATALOGO.
+           MOVE SPACES TO LINEA-CATALOGO.
+           STRING
+           "ID |TITULO            |EDITORIAL          |ESTADO     "
+                                               DELIMITED BY SIZE
+           "|EJEM|DISP"                        DELIMITED BY SIZE
+                                               INTO LINEA-CATALOGO.
+           WRITE LINEA-CATALOGO.
+
+           INITIALIZE LIBRO-ID.
+           START REG-LIBROS KEY IS >= LIBRO-ID END-START.
+           READ REG-LIBROS NEXT RECORD END-READ.
+           PERFORM UNTIL FIN-REG
+               MOVE DATOS-LIBRO TO LINEA-CATALOGO
+               WRITE LINEA-CATALOGO
+               READ REG-LIBROS NEXT RECORD END-READ
+           END-PERFORM.
+
+           CLOSE REPORTE-CATALOGO.
+           DISPLAY "CATALOGO.LST GENERADO CON EXITO" AT LINE 22 COL 1
+                                               WITH BACKGROUND-COLOR 2.
+
+      *RECORRE REG-LIBROS Y TOTALIZA POR ESTADO, LUEGO RECORRE LA
+      *CLAVE ALTERNATIVA EDITORIAL EN ORDEN Y TOTALIZA POR EDITORIAL
+      *(CORTE DE CONTROL SOBRE EDITORIAL).
+       ESTADISTICAS-CATALOGO.
+           PERFORM ABRIR-ARCHIVO-INPUT.
+           IF F-NOEXISTE-REG THEN
+               PERFORM LIMPIAR-PANTALLA
+               DISPLAY "ERROR, NO EXISTE UN ARCHIVO DE REGISTROS"
+                       WITH BACKGROUND-COLOR 4 AT LINE 1 COL 1
+               ACCEPT OPC AT LINE 1 COL 43
+           ELSE
+               MOVE ZEROS TO EST-CANT-DISPONIBLE
+               MOVE ZEROS TO EST-CANT-PRESTADO
+               MOVE ZEROS TO EST-CANT-EXTRAVIADO
+               MOVE ZEROS TO EST-CANT-BAJA
+               INITIALIZE LIBRO-ID
+               START REG-LIBROS KEY IS >= LIBRO-ID END-START
+               READ REG-LIBROS NEXT RECORD END-READ
+               PERFORM UNTIL FIN-REG
+                   EVALUATE ESTADO
+                       WHEN "DISPONIBLE"
+                           ADD 1 TO EST-CANT-DISPONIBLE
+                       WHEN "PRESTADO"
+                           ADD 1 TO EST-CANT-PRESTADO
+                       WHEN "EXTRAVIADO"
+                           ADD 1 TO EST-CANT-EXTRAVIADO
+                       WHEN "BAJA"
+                           ADD 1 TO EST-CANT-BAJA
+                   END-EVALUATE
+                   READ REG-LIBROS NEXT RECORD END-READ
+               END-PERFORM
+
+               PERFORM LIMPIAR-PANTALLA
+               DISPLAY "ESTADISTICAS DEL CATALOGO"  AT LINE 1 COL 1
+                                               WITH REVERSE-VIDEO
+               DISPLAY "TITULOS POR ESTADO"         AT LINE 3 COL 1
+                                               WITH REVERSE-VIDEO
+               DISPLAY "DISPONIBLE :" AT LINE 4 COL 1
+               DISPLAY EST-CANT-DISPONIBLE          AT LINE 4 COL 14
+               DISPLAY "PRESTADO   :" AT LINE 5 COL 1
+               DISPLAY EST-CANT-PRESTADO            AT LINE 5 COL 14
+               DISPLAY "EXTRAVIADO :" AT LINE 6 COL 1
+               DISPLAY EST-CANT-EXTRAVIADO          AT LINE 6 COL 14
+               DISPLAY "BAJA       :" AT LINE 7 COL 1
+               DISPLAY EST-CANT-BAJA                AT LINE 7 COL 14
+
+               DISPLAY "TITULOS POR EDITORIAL"      AT LINE 9 COL 1
+                                               WITH REVERSE-VIDEO
+               MOVE SPACES TO EST-EDITORIAL-ANT
+               MOVE ZEROS TO EST-CANT-EDITORIAL
+               MOVE LOW-VALUES TO EDITORIAL
+               START REG-LIBROS KEY IS >= EDITORIAL END-START
+               READ REG-LIBROS NEXT RECORD END-READ
+               MOVE 10 TO N
+               PERFORM UNTIL FIN-REG
+                   IF EDITORIAL NOT = EST-EDITORIAL-ANT AND
+                                       EST-EDITORIAL-ANT NOT = SPACES
+                       DISPLAY EST-EDITORIAL-ANT       AT LINE N COL 1
+                       DISPLAY EST-CANT-EDITORIAL       AT LINE N COL 22
+                       ADD 1 TO N
+                       MOVE ZEROS TO EST-CANT-EDITORIAL
+                       IF N = 21
+                           DISPLAY "Presione ENTER para ver mas..."
+                                               AT LINE 23 COL 1 WITH
+                                               REVERSE-VIDEO
+                           ACCEPT OPC AT LINE 23 COL 32
+                           PERFORM LIMPIAR-PANTALLA
+                           MOVE 01 TO N
+                       END-IF
+                   END-IF
+                   MOVE EDITORIAL TO EST-EDITORIAL-ANT
+                   ADD 1 TO EST-CANT-EDITORIAL
+                   READ REG-LIBROS NEXT RECORD END-READ
+               END-PERFORM
+               IF EST-EDITORIAL-ANT NOT = SPACES
+                   DISPLAY EST-EDITORIAL-ANT           AT LINE N COL 1
+                   DISPLAY EST-CANT-EDITORIAL           AT LINE N COL 22
+               END-IF
+
+               DISPLAY "Presione ENTER para salir al menu"
+                                               AT LINE 23 COL 1 WITH
+                                               REVERSE-VIDEO
+               ACCEPT OPC AT LINE 23 COL 34
+           END-IF.
+           PERFORM CERRAR-ARCHIVO.
+
+      *MIGRA UN CATALOGO GRABADO CON EL LIBRO-ID VIEJO DE 3 DIGITOS AL
+      *NUEVO LIBRO-ID DE 6 DIGITOS. PRIMERO VUELCA EL ARCHIVO VIEJO A
+      *UN INTERMEDIO EN TEXTO, LUEGO RECREA REGISTRO-LIBROS.DAT CON EL
+      *NUEVO LAYOUT Y LO RECARGA DESDE ESE INTERMEDIO.
+       MIGRAR-LIBRO-ID.
+           PERFORM LIMPIAR-PANTALLA.
+           OPEN INPUT REG-LIBROS-ANT.
+           IF F-NOEXISTE-ANT
+               DISPLAY "ERROR, NO EXISTE UN ARCHIVO DE REGISTROS"
+                       WITH BACKGROUND-COLOR 4 AT LINE 1 COL 1
+               ACCEPT OPC AT LINE 1 COL 43
+               CLOSE REG-LIBROS-ANT
+           ELSE
+               OPEN OUTPUT MIGRACION-LIBROS
+               READ REG-LIBROS-ANT NEXT RECORD END-READ
+               PERFORM UNTIL FIN-REG-ANT
+                   MOVE LIBRO-ID-ANT           TO MIG-LIBRO-ID
+                   MOVE NOMBRE-ANT             TO MIG-NOMBRE
+                   MOVE EDITORIAL-ANT          TO MIG-EDITORIAL
+                   MOVE ESTADO-ANT             TO MIG-ESTADO
+                   MOVE CANTIDAD-EJEMPLARES-ANT
+                                           TO MIG-CANTIDAD-EJEMPLARES
+                   MOVE EJEMPLARES-DISPONIBLES-ANT
+                                       TO MIG-EJEMPLARES-DISPONIBLES
+                   MOVE ISBN-ANT               TO MIG-ISBN
+                   MOVE CATEGORIA-ANT          TO MIG-CATEGORIA
+                   WRITE DATOS-MIGRACION
+                   READ REG-LIBROS-ANT NEXT RECORD END-READ
+               END-PERFORM
+               CLOSE REG-LIBROS-ANT
+               CLOSE MIGRACION-LIBROS
+
+               OPEN OUTPUT REG-LIBROS
+               CLOSE REG-LIBROS
+
+               OPEN INPUT MIGRACION-LIBROS
+               OPEN I-O REG-LIBROS
+               READ MIGRACION-LIBROS AT END SET FIN-MIGRACION TO TRUE
+               END-READ
+               PERFORM UNTIL FIN-MIGRACION
+                   MOVE MIG-LIBRO-ID           TO LIBRO-ID
+                   MOVE MIG-NOMBRE             TO NOMBRE
+                   MOVE MIG-EDITORIAL          TO EDITORIAL
+                   MOVE MIG-ESTADO             TO ESTADO
+                   MOVE MIG-CANTIDAD-EJEMPLARES
+                                               TO CANTIDAD-EJEMPLARES
+                   MOVE MIG-EJEMPLARES-DISPONIBLES
+                                           TO EJEMPLARES-DISPONIBLES
+                   MOVE MIG-ISBN               TO ISBN
+                   MOVE MIG-CATEGORIA          TO CATEGORIA
+                   MOVE ZEROS                  TO ESTADO-FECHA
+                   WRITE DATOS-LIBRO END-WRITE
+                   READ MIGRACION-LIBROS AT END
+                                               SET FIN-MIGRACION TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE MIGRACION-LIBROS
+               CLOSE REG-LIBROS
+
+               DISPLAY "MIGRACION DE LIBRO-ID FINALIZADA CON EXITO"
+                                               AT LINE 1 COL 1
+                                               WITH BACKGROUND-COLOR 2
+               ACCEPT OPC AT LINE 1 COL 45
+           END-IF.
+
+      *CALCULA CUANTOS DIAS PASARON ENTRE ESTADO-FECHA Y DES-FECHA-HOY
+      *SUMANDO UN DIA POR VEZ CON EL MISMO CALCULO DE CALENDARIO QUE
+      *SUMAR-UN-DIA-A-FECHA-CALC, PARA NO DUPLICAR LA LOGICA DE MESES
+      *Y ANIOS BISIESTOS.
+       CALCULAR-DIAS-EN-ESTADO.
+           MOVE ESTADO-FECHA TO AUX-FECHA-CALC.
+           MOVE ZEROS TO DES-DIAS-TRANSCURRIDOS.
+           PERFORM UNTIL AUX-FECHA-CALC >= DES-FECHA-HOY
+               PERFORM SUMAR-UN-DIA-A-FECHA-CALC
+               ADD 1 TO DES-DIAS-TRANSCURRIDOS
+           END-PERFORM.
+
+      *LISTA LOS TITULOS EXTRAVIADOS O DADOS DE BAJA QUE LLEVAN MAS DE
+      *DES-DIAS-LIMITE DIAS SIN RESOLVERSE, COMO RELEVAMIENTO PARA LA
+      *DESBAJA DEFINITIVA DE ESOS EJEMPLARES.
+       LISTAR-DESBAJA.
+           PERFORM LIMPIAR-PANTALLA.
+           PERFORM ABRIR-ARCHIVO-INPUT.
+           IF F-NOEXISTE-REG
+               DISPLAY "ERROR, NO EXISTE UN ARCHIVO DE REGISTROS"
+                       WITH BACKGROUND-COLOR 4 AT LINE 1 COL 1
+               ACCEPT OPC AT LINE 1 COL 43
+           ELSE
+               DISPLAY "Dias minimos sin resolver:" AT LINE 1 COL 1
+                                               WITH REVERSE-VIDEO
+               ACCEPT DES-DIAS-LIMITE AT LINE 1 COL 28
+                                       WITH PROMPT UNDERLINE UPDATE
+               ACCEPT DES-FECHA-HOY FROM DATE YYYYMMDD
+               MOVE "N" TO DES-HAY-RESULTADOS
+               PERFORM LIMPIAR-PANTALLA
                DISPLAY
                "ID |TITULO            |EDITORIAL          |ESTADO     "
-               WITH REVERSE-VIDEO AT LINE 1 COL 1
-               PERFORM VARYING N FROM 02 BY 1 UNTIL FIN-REG
-                   DISPLAY DATOS-LIBRO AT LINE N COL 1
+                                               WITH REVERSE-VIDEO AT
+                                               LINE 1 COL 1
+               "EJEM|DISP|DIAS" WITH REVERSE-VIDEO
+               MOVE 02 TO N
+               INITIALIZE LIBRO-ID
+               START REG-LIBROS KEY IS >= LIBRO-ID END-START
+               READ REG-LIBROS NEXT RECORD END-READ
+               PERFORM UNTIL FIN-REG
+                   IF (ESTADO = "EXTRAVIADO" OR ESTADO = "BAJA")
+                                       AND ESTADO-FECHA NOT = ZEROS
+                       PERFORM CALCULAR-DIAS-EN-ESTADO
+                       IF DES-DIAS-TRANSCURRIDOS >= DES-DIAS-LIMITE
+                           DISPLAY DATOS-LIBRO AT LINE N COL 1
+                           DISPLAY DES-DIAS-TRANSCURRIDOS AT LINE N
+                                                           COL 71
+                           MOVE "S" TO DES-HAY-RESULTADOS
+                           ADD 1 TO N
+                           IF N > 21
+                               DISPLAY "Presione ENTER para ver mas..."
+                                               AT LINE 23 COL 1 WITH
+                                               REVERSE-VIDEO
+                               ACCEPT OPC AT LINE 23 COL 32
+                               PERFORM LIMPIAR-PANTALLA
+                               MOVE 02 TO N
+                           END-IF
+                       END-IF
+                   END-IF
                    READ REG-LIBROS NEXT RECORD END-READ
                END-PERFORM
-               ADD 1 TO N
+               IF NOT DES-RESULTADOS
+                   DISPLAY "NO HAY TITULOS QUE CUMPLAN EL CRITERIO"
+                                               AT LINE 22 COL 1
+                                               WITH BACKGROUND-COLOR 3
+               ELSE
+                   DISPLAY "Imprimir listado a archivo (S/N):"
+                                               AT LINE 22 COL 1 WITH
+                                               REVERSE-VIDEO
+                   ACCEPT IMPRIMIR-OPC AT LINE 22 COL 35
+                   IF IMPRIMIR-OPC = "S" OR "s"
+                       PERFORM GENERAR-REPORTE-DESBAJA
+                   END-IF
+               END-IF
                DISPLAY "Presione ENTER para salir al menu"
-                                               AT LINE N COL 1 WITH
+                                               AT LINE 23 COL 1 WITH
                                                REVERSE-VIDEO
-               ACCEPT OPC AT LINE N COL 34
+               ACCEPT OPC AT LINE 23 COL 34
+           END-IF.
+           PERFORM CERRAR-ARCHIVO.
+
+      *VUELCA A UN ARCHIVO DE TEXTO EL MISMO LISTADO QUE REPORTE-DESBAJA
+      *YA MOSTRO EN PANTALLA, REPITIENDO EL MISMO CRITERIO DE FILTRO.
+       GENERAR-REPORTE-DESBAJA.
+           OPEN OUTPUT REPORTE-DESBAJA.
+           MOVE SPACES TO LINEA-DESBAJA.
+           STRING "TITULOS A DAR DE BAJA - " DELIMITED BY SIZE
+                   DES-FECHA-HOY            DELIMITED BY SIZE
+                   INTO LINEA-DESBAJA.
+           WRITE LINEA-DESBAJA.
+           MOVE SPACES TO LINEA-DESBAJA.
+           WRITE LINEA-DESBAJA.
+           MOVE SPACES TO LINEA-DESBAJA.
+           STRING
+           "ID |TITULO            |EDITORIAL          |ESTADO     "
+                                               DELIMITED BY SIZE
+           "|EJEM|DISP|DIAS"                   DELIMITED BY SIZE
+                                               INTO LINEA-DESBAJA.
+           WRITE LINEA-DESBAJA.
+
+           INITIALIZE LIBRO-ID.
+           START REG-LIBROS KEY IS >= LIBRO-ID END-START.
+           READ REG-LIBROS NEXT RECORD END-READ.
+           PERFORM UNTIL FIN-REG
+               IF (ESTADO = "EXTRAVIADO" OR ESTADO = "BAJA")
+                                   AND ESTADO-FECHA NOT = ZEROS
+                   PERFORM CALCULAR-DIAS-EN-ESTADO
+                   IF DES-DIAS-TRANSCURRIDOS >= DES-DIAS-LIMITE
+                       MOVE SPACES TO LINEA-DESBAJA
+                       STRING DATOS-LIBRO         DELIMITED BY SIZE
+                           "|"                    DELIMITED BY SIZE
+                           DES-DIAS-TRANSCURRIDOS DELIMITED BY SIZE
+                           INTO LINEA-DESBAJA
+                       WRITE LINEA-DESBAJA
+                   END-IF
+               END-IF
+               READ REG-LIBROS NEXT RECORD END-READ
+           END-PERFORM.
 
+           CLOSE REPORTE-DESBAJA.
+           DISPLAY "DESBAJA.LST GENERADO CON EXITO" AT LINE 22 COL 1
+                                               WITH BACKGROUND-COLOR 2.
+
+      *VUELCA EL CATALOGO COMPLETO A DISTRIBUCION.LST ORDENADO POR LA
+      *CLAVE ALTERNATIVA EDITORIAL, PENSADO PARA CORRERSE EN FORMA
+      *PERIODICA Y REPARTIR EL LISTADO IMPRESO A LAS SUCURSALES.
+       GENERAR-DISTRIBUCION-SUCURSALES.
+           PERFORM LIMPIAR-PANTALLA.
+           PERFORM ABRIR-ARCHIVO-INPUT.
+           IF F-NOEXISTE-REG
+               DISPLAY "ERROR, NO EXISTE UN ARCHIVO DE REGISTROS"
+                       WITH BACKGROUND-COLOR 4 AT LINE 1 COL 1
+               ACCEPT OPC AT LINE 1 COL 43
+           ELSE
+               OPEN OUTPUT REPORTE-DISTRIBUCION
+               ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD
+               MOVE SPACES TO LINEA-DISTRIBUCION
+               STRING "DISTRIBUCION A SUCURSALES POR EDITORIAL - "
+                                               DELIMITED BY SIZE
+                       AUX-FECHA-HOY            DELIMITED BY SIZE
+                       INTO LINEA-DISTRIBUCION
+               WRITE LINEA-DISTRIBUCION
+               MOVE SPACES TO LINEA-DISTRIBUCION
+               WRITE LINEA-DISTRIBUCION
+               MOVE SPACES TO LINEA-DISTRIBUCION
+               STRING
+           "ID |TITULO            |EDITORIAL          |ESTADO     "
+                                               DELIMITED BY SIZE
+               "|EJEM|DISP"                    DELIMITED BY SIZE
+                                               INTO LINEA-DISTRIBUCION
+               WRITE LINEA-DISTRIBUCION
+
+               MOVE SPACES TO EDITORIAL
+               START REG-LIBROS KEY IS >= EDITORIAL END-START
+               READ REG-LIBROS NEXT RECORD END-READ
+               PERFORM UNTIL FIN-REG
+                   MOVE DATOS-LIBRO TO LINEA-DISTRIBUCION
+                   WRITE LINEA-DISTRIBUCION
+                   READ REG-LIBROS NEXT RECORD END-READ
+               END-PERFORM
+
+               CLOSE REPORTE-DISTRIBUCION
+               DISPLAY "DISTRIBUCION.LST GENERADO CON EXITO" AT
+                                               LINE 22 COL 1 WITH
+                                               BACKGROUND-COLOR 2
+               DISPLAY "Presione ENTER para volver al menu"
+                                               AT LINE 23 COL 1 WITH
+                                               REVERSE-VIDEO
+               ACCEPT OPC AT LINE 23 COL 35
            END-IF.
            PERFORM CERRAR-ARCHIVO.
 
+      *VUELCA TODO EL CONTENIDO ACTUAL DE REG-LIBROS A UN ARCHIVO DE
+      *RESGUARDO ANTES DE QUE CREAR-ARCHIVO LO PISE. SE INVOCA CON
+      *REG-LIBROS YA ABIERTO EN MODO I-O.
+       BACKUP-REGISTRO-LIBROS.
+           OPEN OUTPUT BACKUP-LIBROS.
+           ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD.
+           MOVE SPACES TO LINEA-BACKUP.
+           STRING "RESGUARDO REGISTRO-LIBROS.DAT - " DELIMITED BY SIZE
+                   AUX-FECHA-HOY                      DELIMITED BY SIZE
+                   INTO LINEA-BACKUP.
+           WRITE LINEA-BACKUP.
+           MOVE SPACES TO LINEA-BACKUP.
+           WRITE LINEA-BACKUP.
+
+           INITIALIZE LIBRO-ID.
+           START REG-LIBROS KEY IS >= LIBRO-ID END-START.
+           READ REG-LIBROS NEXT RECORD END-READ.
+           PERFORM UNTIL FIN-REG
+               MOVE DATOS-LIBRO TO LINEA-BACKUP
+               WRITE LINEA-BACKUP
+               READ REG-LIBROS NEXT RECORD END-READ
+           END-PERFORM.
+
+           CLOSE BACKUP-LIBROS.
+
+      *ESCRIBE UNA LINEA DE AUDITORIA. EL LLAMADOR DEBE HABER CARGADO
+      *LIBRO-ID, AUD-CAMPO, AUD-ANTERIOR Y AUD-NUEVO ANTES DE INVOCAR.
+       AUDITAR-CAMBIO.
+           OPEN EXTEND AUDITORIA-LIBROS
+           IF F-NOEXISTE-AUD
+               OPEN OUTPUT AUDITORIA-LIBROS
+           END-IF
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE SPACES TO LINEA-AUDITORIA
+           STRING LIBRO-ID       DELIMITED BY SIZE
+                   " "           DELIMITED BY SIZE
+                   AUD-CAMPO     DELIMITED BY SIZE
+                   " "           DELIMITED BY SIZE
+                   AUD-ANTERIOR  DELIMITED BY SIZE
+                   " -> "        DELIMITED BY SIZE
+                   AUD-NUEVO     DELIMITED BY SIZE
+                   " "           DELIMITED BY SIZE
+                   AUD-FECHA     DELIMITED BY SIZE
+                   AUD-HORA      DELIMITED BY SIZE
+                   " "           DELIMITED BY SIZE
+                   AUD-OPERADOR  DELIMITED BY SIZE
+                   INTO LINEA-AUDITORIA
+           WRITE LINEA-AUDITORIA.
+           CLOSE AUDITORIA-LIBROS.
+
+      *COMPARA DATOS-LIBRO-ANTERIOR CONTRA DATOS-LIBRO YA ESCRITO Y
+      *GENERA UNA LINEA DE AUDITORIA POR CADA CAMPO QUE HAYA CAMBIADO.
+      *SI ANT-LIBRO-ID ES CERO SE TRATA DE UN ALTA NUEVA.
+       AUDITAR-REGISTRO-LIBRO.
+           IF ANT-LIBRO-ID = ZEROS
+               MOVE "ALTA"       TO AUD-CAMPO
+               MOVE SPACES       TO AUD-ANTERIOR
+               MOVE NOMBRE       TO AUD-NUEVO
+               PERFORM AUDITAR-CAMBIO
+           ELSE
+               IF ANT-NOMBRE NOT = NOMBRE
+                   MOVE "NOMBRE"     TO AUD-CAMPO
+                   MOVE ANT-NOMBRE   TO AUD-ANTERIOR
+                   MOVE NOMBRE       TO AUD-NUEVO
+                   PERFORM AUDITAR-CAMBIO
+               END-IF
+               IF ANT-EDITORIAL NOT = EDITORIAL
+                   MOVE "EDITORIAL"    TO AUD-CAMPO
+                   MOVE ANT-EDITORIAL  TO AUD-ANTERIOR
+                   MOVE EDITORIAL      TO AUD-NUEVO
+                   PERFORM AUDITAR-CAMBIO
+               END-IF
+               IF ANT-ESTADO NOT = ESTADO
+                   MOVE "ESTADO"     TO AUD-CAMPO
+                   MOVE ANT-ESTADO   TO AUD-ANTERIOR
+                   MOVE ESTADO       TO AUD-NUEVO
+                   PERFORM AUDITAR-CAMBIO
+               END-IF
+               IF ANT-CANTIDAD-EJEMPLARES NOT = CANTIDAD-EJEMPLARES
+                   MOVE "EJEMPLARES" TO AUD-CAMPO
+                   MOVE ANT-CANTIDAD-EJEMPLARES TO AUD-ANTERIOR
+                   MOVE CANTIDAD-EJEMPLARES     TO AUD-NUEVO
+                   PERFORM AUDITAR-CAMBIO
+               END-IF
+               IF ANT-ISBN NOT = ISBN
+                   MOVE "ISBN"       TO AUD-CAMPO
+                   MOVE ANT-ISBN     TO AUD-ANTERIOR
+                   MOVE ISBN         TO AUD-NUEVO
+                   PERFORM AUDITAR-CAMBIO
+               END-IF
+               IF ANT-CATEGORIA NOT = CATEGORIA
+                   MOVE "CATEGORIA"    TO AUD-CAMPO
+                   MOVE ANT-CATEGORIA  TO AUD-ANTERIOR
+                   MOVE CATEGORIA      TO AUD-NUEVO
+                   PERFORM AUDITAR-CAMBIO
+               END-IF
+           END-IF.
+
 
        ELIMINAR-LIBRO.
            PERFORM LIMPIAR-PANTALLA.
@@ -215,7 +1353,7 @@
                                                AT LINE 7 COL 12 WITH
                                                REVERSE-VIDEO
                        ACCEPT OPC AT LINE  1 COL 41
-               PERFORM MENU
+               PERFORM MENU-PRINCIPAL
            END-IF.
 
            MOVE SPACES TO DATOS-LIBRO
@@ -225,9 +1363,10 @@
            DISPLAY "Presione ENTER para salir al menu"
            WITH REVERSE-VIDEO AT LINE 10 COL 12.
 
-           ACCEPT LIBRO-ID AT LINE 1 COL 46 WITH PROMPT UNDERLINE UPDATE.
+           ACCEPT LIBRO-ID AT LINE 1 COL 46
+                                       WITH PROMPT UNDERLINE UPDATE.
 
-           IF LIBRO-ID NOT EQUALS 000
+           IF LIBRO-ID NOT = 000
 
            PERFORM LIMPIAR-PANTALLA
 
@@ -242,7 +1381,18 @@
            DISPLAY
                "ID |TITULO            |EDITORIAL         |ESTADO     "
                                    WITH REVERSE-VIDEO AT LINE 1 COL 1
+               "EJEM|DISP" WITH REVERSE-VIDEO
                DISPLAY DATOS-LIBRO AT LINE 2 COL 1
+               PERFORM ABRIR-IO-ARCHIVO-PRESTAMOS
+               PERFORM VERIFICAR-PRESTAMO-ACTIVO
+               PERFORM CERRAR-ARCHIVO-PRESTAMOS
+               IF EN-PRESTAMO
+                   DISPLAY
+                   "NO SE PUEDE ELIMINAR, EL LIBRO ESTA EN PRESTAMO"
+                                               AT LINE 5 COL 1
+                                               WITH BACKGROUND-COLOR 4
+                   ACCEPT OPC AT LINE 5 COL 49
+               ELSE
                DISPLAY "ELIMINAR(1)|VOLVER(0) :" AT LINE 5 COL 1
                                                    WITH REVERSE-VIDEO
 
@@ -250,19 +1400,60 @@
                EVALUATE ELIMINAR-OPC
                    WHEN 1
                    DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1
-                   DELETE REG-LIBROS INVALID KEY
-                       DISPLAY "ERROR AL ELIMINAR" AT LINE 5 COL 1
-                   END-DELETE
-                   DISPLAY "REGISTRO ELIMINADO CON EXITO" AT LINE 5
-                                                COL 1
+                   DISPLAY "CONFIRME: ESCRIBA SI PARA ELIMINAR"
+                                               AT LINE 6 COL 1
+                                               WITH BACKGROUND-COLOR 3
+                   DISPLAY NOMBRE                 AT LINE 7 COL 1
+                                               WITH BACKGROUND-COLOR 3
+                   ACCEPT CONF-ELIMINAR AT LINE 6 COL 37
+                                       WITH PROMPT UNDERLINE UPDATE
+                   IF CONF-ELIMINAR = "SI" OR "si" OR "Si" OR "sI"
+                       MOVE "BAJA"     TO AUD-CAMPO
+                       MOVE NOMBRE     TO AUD-ANTERIOR
+                       MOVE SPACES     TO AUD-NUEVO
+                       DELETE REG-LIBROS INVALID KEY
+                           DISPLAY "ERROR AL ELIMINAR" AT LINE 5 COL 1
+                       NOT INVALID KEY
+                           PERFORM AUDITAR-CAMBIO
+                       END-DELETE
+                       DISPLAY "REGISTRO ELIMINADO CON EXITO" AT
+                                                LINE 5 COL 1
                                                 WITH BACKGROUND-COLOR 2
-                           ACCEPT OPC AT LINE 5 COL 29
+                       ACCEPT OPC AT LINE 5 COL 29
+                   ELSE
+                       DISPLAY "ELIMINACION CANCELADA" AT LINE 5
+                                                COL 1
+                                                WITH BACKGROUND-COLOR 3
+                       ACCEPT OPC AT LINE 5 COL 23
+                   END-IF
                    WHEN 0 PERFORM ELIMINAR-LIBRO
+               END-IF
            END-IF
 
            END-IF.
            PERFORM CERRAR-ARCHIVO.
 
+      *RECORRE LOS PRESTAMOS DEL LIBRO (LLAVE ALTERNA) BUSCANDO
+      *ALGUNO QUE SIGA ACTIVO. ASUME LIBRO-ID YA CARGADO.
+       VERIFICAR-PRESTAMO-ACTIVO.
+           MOVE "N" TO LIBRO-EN-PRESTAMO.
+           MOVE LIBRO-ID TO PRESTAMO-LIBRO-ID.
+           START REG-PRESTAMOS KEY IS >= PRESTAMO-LIBRO-ID
+               INVALID KEY SET N-ESTA-REG-PRE TO TRUE
+           END-START.
+           IF NOT N-ESTA-REG-PRE
+               READ REG-PRESTAMOS NEXT RECORD END-READ
+               PERFORM UNTIL FIN-REG-PRE
+                       OR PRESTAMO-LIBRO-ID NOT = LIBRO-ID
+                       OR EN-PRESTAMO
+                   IF PRESTAMO-ACTIVO
+                       MOVE "S" TO LIBRO-EN-PRESTAMO
+                   ELSE
+                       READ REG-PRESTAMOS NEXT RECORD END-READ
+                   END-IF
+               END-PERFORM
+           END-IF.
+
 
        CREAR-ARCHIVO.
            PERFORM ABRIR-IO-ARCHIVO
@@ -277,12 +1468,13 @@
                ACCEPT ELIMINAR-OPC AT LINE 10 COL 31
                EVALUATE ELIMINAR-OPC
                    WHEN 1
+                   PERFORM BACKUP-REGISTRO-LIBROS
                    PERFORM CERRAR-ARCHIVO
                    OPEN OUTPUT REG-LIBROS
                    PERFORM CERRAR-ARCHIVO
                    PERFORM LIMPIAR-PANTALLA
-                   DISPLAY "ARCHIVO CREADO CON EXITO."
-                                               WITH BACKGROUND-COLOR 2
+                   DISPLAY "ARCHIVO CREADO CON EXITO, RESGUARDO EN "
+                   "REGISTRO-LIBROS.BAK"       WITH BACKGROUND-COLOR 2
                    ACCEPT OPC AT LINE 1 COL 27
                    WHEN 0 PERFORM CERRAR-ARCHIVO EXIT
            ELSE
@@ -294,6 +1486,129 @@
                ACCEPT OPC AT LINE 1 COL 27
            END-IF.
 
+      *LEE CARGA-LIBROS.DAT (UN TITULO POR LINEA, PROVISTO POR EL
+      *PROVEEDOR) Y LO VUELCA EN REG-LIBROS SIN CARGA INTERACTIVA.
+      *SE RECHAZA CUALQUIER LINEA CUYO LIBRO-ID YA EXISTA EN EL
+      *CATALOGO.
+       CARGA-MASIVA-LIBROS.
+           PERFORM LIMPIAR-PANTALLA.
+           MOVE ZEROS TO AUX-CARGA-CANT-LEIDOS
+           MOVE ZEROS TO AUX-CARGA-CANT-OK
+           MOVE ZEROS TO AUX-CARGA-CANT-RECHAZADOS
+           PERFORM LEER-CARGA-CHECKPOINT
+           OPEN INPUT CARGA-LIBROS.
+           IF F-NOEXISTE-CARGA
+               DISPLAY "NO SE ENCONTRO CARGA-LIBROS.DAT" AT LINE 1
+                                       COL 1 WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 1 COL 33
+           ELSE
+               PERFORM ABRIR-IO-ARCHIVO
+               IF F-NOEXISTE-REG
+                   DISPLAY "ERROR, NO EXISTE UN ARCHIVO DE REGISTROS"
+                           WITH BACKGROUND-COLOR 4 AT LINE 1 COL 1
+                   ACCEPT OPC AT LINE 1 COL 43
+                   CLOSE CARGA-LIBROS
+               ELSE
+                   DISPLAY "CARGANDO TITULOS DESDE CARGA-LIBROS.DAT..."
+                                       AT LINE 1 COL 1 WITH
+                                       REVERSE-VIDEO
+                   READ CARGA-LIBROS END-READ
+      *SI HAY UN PUNTO DE REANUDACION DE UNA CARGA ANTERIOR SE
+      *SALTEAN LAS LINEAS YA CARGADAS SIN REPROCESARLAS.
+                   IF AUX-CARGA-CHECKPOINT NOT = ZEROS
+                       DISPLAY "REANUDANDO DESDE LIBRO-ID "
+                                               AT LINE 2 COL 1
+                       DISPLAY AUX-CARGA-CHECKPOINT AT LINE 2 COL 27
+                       PERFORM UNTIL FIN-CARGA
+                               OR CARGA-LIBRO-ID > AUX-CARGA-CHECKPOINT
+                           READ CARGA-LIBROS END-READ
+                       END-PERFORM
+                   END-IF
+                   PERFORM UNTIL FIN-CARGA
+                       ADD 1 TO AUX-CARGA-CANT-LEIDOS
+                       MOVE SPACES TO DATOS-LIBRO
+                       MOVE CARGA-LIBRO-ID  TO LIBRO-ID
+                       MOVE CARGA-NOMBRE    TO NOMBRE
+                       MOVE CARGA-EDITORIAL TO EDITORIAL
+                       MOVE CARGA-ESTADO    TO ESTADO
+                       INSPECT ESTADO CONVERTING
+                               "abcdefghijklmnopqrstuvwxyz" TO
+                               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                       IF NOT ESTADO-VALIDO
+                           MOVE "DISPONIBLE" TO ESTADO
+                       END-IF
+                       MOVE CARGA-CANTIDAD-EJEMPLARES TO
+                                               CANTIDAD-EJEMPLARES
+                       MOVE CARGA-CANTIDAD-EJEMPLARES TO
+                                               EJEMPLARES-DISPONIBLES
+                       MOVE CARGA-ISBN      TO ISBN
+                       MOVE CARGA-CATEGORIA TO CATEGORIA
+      *TODO TITULO CARGADO ES UN REGISTRO NUEVO, ASI QUE ESTADO-FECHA
+      *SE FIJA A HOY IGUAL QUE HACE REGISTRAR-LIBRO PARA N-ESTA-REG.
+                       ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD
+                       MOVE AUX-FECHA-HOY   TO ESTADO-FECHA
+                       READ REG-LIBROS END-READ
+                       IF NOT ESTA-REG
+                           MOVE ZEROS TO ANT-LIBRO-ID
+                           WRITE DATOS-LIBRO
+                               INVALID KEY
+                                   ADD 1 TO AUX-CARGA-CANT-RECHAZADOS
+                               NOT INVALID KEY
+                                   ADD 1 TO AUX-CARGA-CANT-OK
+                                   PERFORM AUDITAR-REGISTRO-LIBRO
+                                   MOVE CARGA-LIBRO-ID TO
+                                               AUX-CARGA-CHECKPOINT
+                                   PERFORM GRABAR-CARGA-CHECKPOINT
+                           END-WRITE
+                       ELSE
+                           ADD 1 TO AUX-CARGA-CANT-RECHAZADOS
+                       END-IF
+                       READ CARGA-LIBROS END-READ
+                   END-PERFORM
+                   CLOSE CARGA-LIBROS
+      *LA CARGA TERMINO SIN INTERRUPCIONES, ASI QUE SE BORRA EL PUNTO
+      *DE REANUDACION PARA QUE LA PROXIMA CARGA EMPIECE DE CERO.
+                   MOVE ZEROS TO AUX-CARGA-CHECKPOINT
+                   PERFORM GRABAR-CARGA-CHECKPOINT
+                   PERFORM CERRAR-ARCHIVO
+                   PERFORM LIMPIAR-PANTALLA
+                   DISPLAY "CARGA FINALIZADA" AT LINE 1 COL 1
+                                               WITH BACKGROUND-COLOR 2
+                   DISPLAY "LEIDOS    :" AT LINE 3 COL 1
+                   DISPLAY AUX-CARGA-CANT-LEIDOS AT LINE 3 COL 13
+                   DISPLAY "CARGADOS  :" AT LINE 4 COL 1
+                   DISPLAY AUX-CARGA-CANT-OK AT LINE 4 COL 13
+                   DISPLAY "RECHAZADOS:" AT LINE 5 COL 1
+                   DISPLAY AUX-CARGA-CANT-RECHAZADOS AT LINE 5 COL 13
+                   DISPLAY "Presione ENTER para volver al menu"
+                                               AT LINE 10 COL 1
+                                               WITH REVERSE-VIDEO
+                   ACCEPT OPC AT LINE 10 COL 35
+               END-IF
+           END-IF.
+
+      *LEE EL PUNTO DE REANUDACION GRABADO POR UNA CARGA ANTERIOR. SI
+      *EL ARCHIVO NO EXISTE TODAVIA ES QUE NUNCA SE INTERRUMPIO UNA
+      *CARGA, ASI QUE SE ARRANCA DESDE CERO.
+       LEER-CARGA-CHECKPOINT.
+           MOVE ZEROS TO AUX-CARGA-CHECKPOINT.
+           OPEN INPUT CARGA-CHECKPOINT.
+           IF NOT F-NOEXISTE-CHECKPOINT
+               READ CARGA-CHECKPOINT INTO AUX-CARGA-CHECKPOINT
+                   AT END
+                       MOVE ZEROS TO AUX-CARGA-CHECKPOINT
+               END-READ
+               CLOSE CARGA-CHECKPOINT
+           END-IF.
+
+      *GRABA EN CARGA-LIBROS.CHK EL LIBRO-ID DEL ULTIMO TITULO CARGADO
+      *CON EXITO (O CEROS, CUANDO LA CARGA TERMINO SIN INTERRUPCIONES).
+       GRABAR-CARGA-CHECKPOINT.
+           OPEN OUTPUT CARGA-CHECKPOINT.
+           MOVE AUX-CARGA-CHECKPOINT TO LINEA-CHECKPOINT.
+           WRITE LINEA-CHECKPOINT.
+           CLOSE CARGA-CHECKPOINT.
+
 
        BUSCAR-LIBRO.
            PERFORM LIMPIAR-PANTALLA.
@@ -304,32 +1619,39 @@
                DISPLAY "(I)Busqueda por id"        AT LINE 3 COL 1
                DISPLAY "(N)Busqueda por nombre"    AT LINE 4 COL 1
                DISPLAY "(E)Busqueda por editorial" AT LINE 5 COL 1
-               DISPLAY "Ingrese opcion( )"         AT LINE 7 COL 1
+               DISPLAY "(B)Busqueda por isbn"      AT LINE 6 COL 1
+               DISPLAY "(C)Busqueda por categoria" AT LINE 7 COL 1
+               DISPLAY "Ingrese opcion( )"         AT LINE 8 COL 1
                                                WITH REVERSE-VIDEO
                DISPLAY
                "Presione ENTER sin ingresar datos para salir al menu"
                                                    AT LINE 10 COL 1
                                                WITH REVERSE-VIDEO
-               ACCEPT BUSCAR-OPC AT LINE 7 COL 16
-
-               IF BUSCAR-OPC EQUALS "i" MOVE "I" TO BUSCAR-OPC END-IF
-               IF BUSCAR-OPC EQUALS "n" MOVE "N" TO BUSCAR-OPC END-IF
-               IF BUSCAR-OPC EQUALS "e" MOVE "E" TO BUSCAR-OPC END-IF
-               IF BUSCAR-OPC
-                       NOT EQUALS ("I" AND "N") AND ("E" AND SPACES)
-                    PERFORM UNTIL BUSCAR-OPC EQUALS "I" OR "N" OR "E"
-                                                              OR SPACES
+               ACCEPT BUSCAR-OPC AT LINE 8 COL 16
+
+               IF BUSCAR-OPC = "i" MOVE "I" TO BUSCAR-OPC END-IF
+               IF BUSCAR-OPC = "n" MOVE "N" TO BUSCAR-OPC END-IF
+               IF BUSCAR-OPC = "e" MOVE "E" TO BUSCAR-OPC END-IF
+               IF BUSCAR-OPC = "b" MOVE "B" TO BUSCAR-OPC END-IF
+               IF BUSCAR-OPC = "c" MOVE "C" TO BUSCAR-OPC END-IF
+               IF BUSCAR-OPC NOT = "I" AND NOT = "N"
+                       AND NOT = "E" AND NOT = "B" AND NOT = "C"
+                       AND NOT = SPACES
+                    PERFORM UNTIL BUSCAR-OPC = "I" OR "N" OR "E" OR "B"
+                                                       OR "C" OR SPACES
                        DISPLAY "ERROR, INTRODUZCA UNA OPCION VALIDA"
-                                               AT LINE 7 COL 1 WITH
+                                               AT LINE 8 COL 1 WITH
                                                BACKGROUND-COLOR 4
-                       ACCEPT OPC                  AT LINE 7 COL 36
-                       DISPLAY LIMPIAR-LINEA       AT LINE 7 COL 1
-                       DISPLAY "Ingrese opcion( )" AT LINE 7 COL 1
+                       ACCEPT OPC                  AT LINE 8 COL 36
+                       DISPLAY LIMPIAR-LINEA       AT LINE 8 COL 1
+                       DISPLAY "Ingrese opcion( )" AT LINE 8 COL 1
                                                    WITH REVERSE-VIDEO
-                       ACCEPT BUSCAR-OPC           AT LINE 7 COL 16
-               IF BUSCAR-OPC EQUALS "i" MOVE "I" TO BUSCAR-OPC END-IF
-               IF BUSCAR-OPC EQUALS "n" MOVE "N" TO BUSCAR-OPC END-IF
-               IF BUSCAR-OPC EQUALS "e" MOVE "E" TO BUSCAR-OPC END-IF
+                       ACCEPT BUSCAR-OPC           AT LINE 8 COL 16
+               IF BUSCAR-OPC = "i" MOVE "I" TO BUSCAR-OPC END-IF
+               IF BUSCAR-OPC = "n" MOVE "N" TO BUSCAR-OPC END-IF
+               IF BUSCAR-OPC = "e" MOVE "E" TO BUSCAR-OPC END-IF
+               IF BUSCAR-OPC = "b" MOVE "B" TO BUSCAR-OPC END-IF
+               IF BUSCAR-OPC = "c" MOVE "C" TO BUSCAR-OPC END-IF
                    END-PERFORM
                END-IF
                EVALUATE BUSCAR-OPC
@@ -339,9 +1661,13 @@
                PERFORM BUSCAR-NOMBRE
                WHEN "E"
                PERFORM BUSCAR-EDITORIAL
+               WHEN "B"
+               PERFORM BUSCAR-ISBN
+               WHEN "C"
+               PERFORM BUSCAR-CATEGORIA
                WHEN SPACES
                PERFORM CERRAR-ARCHIVO
-               PERFORM MENU
+               PERFORM MENU-PRINCIPAL
                END-EVALUATE
            ELSE
                DISPLAY "ERROR, NO EXISTE UN ARCHIVO DE REGISTROS"
@@ -351,6 +1677,25 @@
       *************************************************************************
       *BLOQUE DE CODIGO DE BUSQUEDAS
       *************************************************************************
+      *BUSCA AUX-BUSQUEDA-MAYUS(1:AUX-LONGITUD-BUSQUEDA) COMO
+      *SUBCADENA DENTRO DE CAMPO-COMPARAR, SIN DISTINGUIR MAYUSCULAS.
+       BUSCAR-SUBCADENA.
+           MOVE "N" TO SUBCADENA-HALLADA.
+           MOVE CAMPO-COMPARAR TO CAMPO-COMPARAR-MAYUS.
+           INSPECT CAMPO-COMPARAR-MAYUS CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           PERFORM VARYING AUX-POS-BUSQUEDA FROM 1 BY 1
+                   UNTIL AUX-POS-BUSQUEDA >
+                                   (21 - AUX-LONGITUD-BUSQUEDA)
+                       OR HAY-SUBCADENA
+               IF CAMPO-COMPARAR-MAYUS
+                       (AUX-POS-BUSQUEDA:AUX-LONGITUD-BUSQUEDA)
+                       = AUX-BUSQUEDA-MAYUS(1:AUX-LONGITUD-BUSQUEDA)
+                   MOVE "S" TO SUBCADENA-HALLADA
+               END-IF
+           END-PERFORM.
+
        BUSCAR-ID.
            PERFORM LIMPIAR-PANTALLA.
            MOVE SPACES TO DATOS-LIBRO.
@@ -361,12 +1706,14 @@
 
            DISPLAY
                "ID |TITULO            |EDITORIAL         |ESTADO     "
-                                   WITH REVERSE-VIDEO AT LINE 4 COL 1.
+                                   WITH REVERSE-VIDEO AT LINE 4 COL 1
+               "EJEM|DISP" WITH REVERSE-VIDEO.
            DISPLAY
            "Presione ENTER sin ingresar datos para salir al sub-menu"
                                                AT LINE 10 COL 1
                                                WITH REVERSE-VIDEO
-           ACCEPT LIBRO-ID AT LINE 2 COL 13 WITH PROMPT UNDERLINE UPDATE.
+           ACCEPT LIBRO-ID AT LINE 2 COL 13
+                                       WITH PROMPT UNDERLINE UPDATE.
 
            MOVE LIBRO-ID TO AUX-ID
 
@@ -374,7 +1721,7 @@
            WHEN ZERO
            PERFORM CERRAR-ARCHIVO
            PERFORM BUSCAR-LIBRO
-           GO MENU
+           GO TO MENU-PRINCIPAL
            WHEN NOT ZERO CONTINUE
            END-EVALUATE
 
@@ -391,12 +1738,27 @@
            ELSE
 
 
+               MOVE "N" TO AUX-LIBRO-PRESTADO
                PERFORM VARYING N FROM 01 BY 1 UNTIL FIN-REG OR
                                                    LIBRO-ID > AUX-ID
                    DISPLAY DATOS-LIBRO AT LINE 5 COL 1
+                   IF EJEMPLARES-DISPONIBLES = ZEROS MOVE "S" TO
+                                               AUX-LIBRO-PRESTADO
+                   END-IF
                    READ REG-LIBROS NEXT RECORD END-READ
                END-PERFORM
 
+               IF AUX-LIBRO-PRESTADO = "S"
+                   DISPLAY "El libro esta prestado. Agregar a la"
+                                               AT LINE 6 COL 1
+                   DISPLAY "cola de reservas (S/N)?" AT LINE 7 COL 1
+                   ACCEPT OPC AT LINE 7 COL 25
+                   IF OPC = "S" OR "s"
+                       MOVE AUX-ID TO LIBRO-ID
+                       PERFORM AGREGAR-RESERVA
+                   END-IF
+               END-IF
+
                DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1
                DISPLAY "Presione ENTER para volver al menu"
                                                AT LINE 10 COL 1
@@ -406,114 +1768,704 @@
 
            PERFORM CERRAR-ARCHIVO.
 
+      *BUSCA NOMBRE COMO SUBCADENA (SIN DISTINGUIR MAYUSCULAS) EN
+      *TODO EL CATALOGO, NO SOLO POR PREFIJO EXACTO DE LA LLAVE.
        BUSCAR-NOMBRE.
            PERFORM LIMPIAR-PANTALLA.
            INITIALIZE DATOS-LIBRO.
-           DISPLAY "Titulo:   " AT LINE 2 COL 1 WITH REVERSE-VIDEO
+           DISPLAY "Titulo (busca subcadena):" AT LINE 2 COL 1 WITH
+                                               REVERSE-VIDEO
            DISPLAY
            "-----------------------------------------------------"
                                                AT LINE 3 COL 1.
 
            DISPLAY
                "ID |TITULO            |EDITORIAL         |ESTADO     "
-                                   WITH REVERSE-VIDEO AT LINE 4 COL 1.
+                                   WITH REVERSE-VIDEO AT LINE 4 COL 1
+               "EJEM|DISP" WITH REVERSE-VIDEO.
            DISPLAY
            "Presione ENTER sin ingresar datos para volver al sub-menu"
                                                AT LINE 10 COL 1
                                                WITH REVERSE-VIDEO
-           ACCEPT AUX-NOMBRE AT LINE 2 COL 14.
+           ACCEPT AUX-NOMBRE AT LINE 2 COL 27.
 
            EVALUATE AUX-NOMBRE
            WHEN SPACES
            PERFORM CERRAR-ARCHIVO
            PERFORM BUSCAR-LIBRO
-           GO MENU
+           GO TO MENU-PRINCIPAL
            WHEN NOT SPACES CONTINUE
            END-EVALUATE.
 
-           MOVE AUX-NOMBRE TO NOMBRE.
-
-           READ REG-LIBROS KEY IS NOMBRE END-READ.
+           MOVE AUX-NOMBRE TO AUX-BUSQUEDA-MAYUS.
+           INSPECT AUX-BUSQUEDA-MAYUS CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           MOVE ZEROS TO AUX-ESPACIOS-FINALES.
+           INSPECT AUX-BUSQUEDA-MAYUS TALLYING AUX-ESPACIOS-FINALES
+                                       FOR TRAILING SPACES.
+           COMPUTE AUX-LONGITUD-BUSQUEDA = 20 - AUX-ESPACIOS-FINALES.
+
+           MOVE "N" TO AUX-HAY-RESULTADOS.
+           MOVE 05 TO N.
+           INITIALIZE LIBRO-ID.
+           START REG-LIBROS KEY IS >= LIBRO-ID END-START.
+           READ REG-LIBROS NEXT RECORD END-READ.
+           PERFORM UNTIL FIN-REG
+               MOVE NOMBRE TO CAMPO-COMPARAR
+               PERFORM BUSCAR-SUBCADENA
+               IF HAY-SUBCADENA
+                   DISPLAY DATOS-LIBRO AT LINE N COL 1
+                   MOVE "S" TO AUX-HAY-RESULTADOS
+                   ADD 1 TO N
+                   IF N > 21
+                       DISPLAY "Presione ENTER para ver mas..."
+                                               AT LINE 23 COL 1 WITH
+                                               REVERSE-VIDEO
+                       ACCEPT OPC AT LINE 23 COL 32
+                       PERFORM LIMPIAR-PANTALLA
+                       DISPLAY
+               "ID |TITULO            |EDITORIAL         |ESTADO     "
+                                   WITH REVERSE-VIDEO AT LINE 4 COL 1
+                       "EJEM|DISP" WITH REVERSE-VIDEO
+                       MOVE 05 TO N
+                   END-IF
+               END-IF
+               READ REG-LIBROS NEXT RECORD END-READ
+           END-PERFORM.
 
-           IF N-ESTA-REG
+           IF NOT HAY-RESULTADOS
                DISPLAY "EL REGISTRO NO EXISTE" AT LINE 5 COL 1
                                                WITH BACKGROUND-COLOR 4
-               DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1
-               DISPLAY "Presione ENTER para volver al menu"
-                                               AT LINE 10 COL 1
-                                               WITH REVERSE-VIDEO
-                        ACCEPT OPC AT LINE 10 COL 35
            ELSE
-
-               PERFORM VARYING N FROM 01 BY 1 UNTIL FIN-REG OR
-                                                  NOMBRE > AUX-NOMBRE
-                   DISPLAY DATOS-LIBRO AT LINE 5 COL 1
-                   READ REG-LIBROS NEXT RECORD END-READ
-               END-PERFORM
-               DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1
-               DISPLAY "Presione ENTER para volver al menu"
-                                                   AT LINE 10 COL 1
-                                                   WITH REVERSE-VIDEO
-                       ACCEPT OPC AT LINE 10 COL 35
-
+               DISPLAY "Reservar alguno de estos titulos? Ingrese"
+                                               AT LINE 22 COL 1
+               DISPLAY "el ID (o ENTER para omitir):" AT LINE 23
+                                               COL 1
+               ACCEPT LIBRO-ID AT LINE 23 COL 30
+                                       WITH PROMPT UNDERLINE UPDATE
+               IF LIBRO-ID NOT = ZEROS
+                   READ REG-LIBROS END-READ
+                   IF ESTA-REG AND EJEMPLARES-DISPONIBLES = ZEROS
+                       PERFORM AGREGAR-RESERVA
+                   END-IF
+               END-IF
            END-IF.
+           DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1.
+           DISPLAY "Presione ENTER para volver al menu"
+                                               AT LINE 10 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT OPC AT LINE 10 COL 35.
            PERFORM CERRAR-ARCHIVO.
 
+      *BUSCA EDITORIAL COMO SUBCADENA (SIN DISTINGUIR MAYUSCULAS) EN
+      *TODO EL CATALOGO, NO SOLO POR PREFIJO EXACTO DE LA LLAVE.
        BUSCAR-EDITORIAL.
            PERFORM LIMPIAR-PANTALLA.
            INITIALIZE DATOS-LIBRO
-           DISPLAY "Editorial:   " AT LINE 2 COL 1 WITH REVERSE-VIDEO
+           DISPLAY "Editorial (busca subcadena):" AT LINE 2 COL 1
+                                               WITH REVERSE-VIDEO
            DISPLAY
            "-----------------------------------------------------"
                                                AT LINE 3 COL 1.
 
            DISPLAY
                "ID |TITULO            |EDITORIAL         |ESTADO     "
-                                   WITH REVERSE-VIDEO AT LINE 4 COL 1.
+                                   WITH REVERSE-VIDEO AT LINE 4 COL 1
+               "EJEM|DISP" WITH REVERSE-VIDEO.
            DISPLAY
            "Presione ENTER sin ingresar datos para volver al sub-menu"
                                                AT LINE 10 COL 1
                                                WITH REVERSE-VIDEO
 
-                           ACCEPT AUX-EDIT AT LINE 2 COL 16.
+                           ACCEPT AUX-EDIT AT LINE 2 COL 30.
 
            EVALUATE AUX-EDIT
            WHEN SPACES
            PERFORM CERRAR-ARCHIVO
            PERFORM BUSCAR-LIBRO
-           GO MENU
+           GO TO MENU-PRINCIPAL
            WHEN NOT SPACES CONTINUE
            END-EVALUATE.
 
-           MOVE AUX-EDIT TO EDITORIAL.
-           READ REG-LIBROS KEY IS EDITORIAL END-READ.
+           MOVE AUX-EDIT TO AUX-BUSQUEDA-MAYUS.
+           INSPECT AUX-BUSQUEDA-MAYUS CONVERTING
+                   "abcdefghijklmnopqrstuvwxyz" TO
+                   "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           MOVE ZEROS TO AUX-ESPACIOS-FINALES.
+           INSPECT AUX-BUSQUEDA-MAYUS TALLYING AUX-ESPACIOS-FINALES
+                                       FOR TRAILING SPACES.
+           COMPUTE AUX-LONGITUD-BUSQUEDA = 20 - AUX-ESPACIOS-FINALES.
+
+           MOVE "N" TO AUX-HAY-RESULTADOS.
+           MOVE 05 TO N.
+           INITIALIZE LIBRO-ID.
+           START REG-LIBROS KEY IS >= LIBRO-ID END-START.
+           READ REG-LIBROS NEXT RECORD END-READ.
+           PERFORM UNTIL FIN-REG
+               MOVE EDITORIAL TO CAMPO-COMPARAR
+               PERFORM BUSCAR-SUBCADENA
+               IF HAY-SUBCADENA
+                   DISPLAY DATOS-LIBRO AT LINE N COL 1
+                   MOVE "S" TO AUX-HAY-RESULTADOS
+                   ADD 1 TO N
+                   IF N > 21
+                       DISPLAY "Presione ENTER para ver mas..."
+                                               AT LINE 23 COL 1 WITH
+                                               REVERSE-VIDEO
+                       ACCEPT OPC AT LINE 23 COL 32
+                       PERFORM LIMPIAR-PANTALLA
+                       DISPLAY
+               "ID |TITULO            |EDITORIAL         |ESTADO     "
+                                   WITH REVERSE-VIDEO AT LINE 4 COL 1
+                       "EJEM|DISP" WITH REVERSE-VIDEO
+                       MOVE 05 TO N
+                   END-IF
+               END-IF
+               READ REG-LIBROS NEXT RECORD END-READ
+           END-PERFORM.
+
+           IF NOT HAY-RESULTADOS
+               DISPLAY "EL REGISTRO NO EXISTE" AT LINE 5 COL 1
+                                               WITH BACKGROUND-COLOR 4
+           END-IF.
+           DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1.
+           DISPLAY "Presione ENTER para volver al menu"
+                                               AT LINE 10 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT OPC AT LINE 10 COL 35.
+           PERFORM CERRAR-ARCHIVO.
+
+      *BUSCA POR ISBN EXACTO, YA QUE ES UN CODIGO UNICO Y NO UN TEXTO
+      *LIBRE COMO NOMBRE O EDITORIAL.
+       BUSCAR-ISBN.
+           PERFORM LIMPIAR-PANTALLA.
+           INITIALIZE DATOS-LIBRO.
+           DISPLAY "Isbn:   " AT LINE 2 COL 1 WITH REVERSE-VIDEO
+           DISPLAY
+           "-----------------------------------------------------"
+                                               AT LINE 3 COL 1.
+
+           DISPLAY
+               "ID |TITULO            |EDITORIAL         |ESTADO     "
+                                   WITH REVERSE-VIDEO AT LINE 4 COL 1
+               "EJEM|DISP" WITH REVERSE-VIDEO.
+           DISPLAY
+           "Presione ENTER sin ingresar datos para volver al sub-menu"
+                                               AT LINE 10 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT AUX-ISBN AT LINE 2 COL 9.
+
+           EVALUATE AUX-ISBN
+           WHEN SPACES
+           PERFORM CERRAR-ARCHIVO
+           PERFORM BUSCAR-LIBRO
+           GO TO MENU-PRINCIPAL
+           WHEN NOT SPACES CONTINUE
+           END-EVALUATE.
+
+           MOVE AUX-ISBN TO ISBN.
+           READ REG-LIBROS KEY IS ISBN END-READ.
            IF N-ESTA-REG
                DISPLAY "EL REGISTRO NO EXISTE" WITH BACKGROUND-COLOR 4
                                                AT LINE 5 COL 1
-               DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1
-               DISPLAY "Presione ENTER para volver al menu"
+           ELSE
+               PERFORM VARYING N FROM 05 BY 1 UNTIL FIN-REG OR
+                                                   ISBN NOT = AUX-ISBN
+                   DISPLAY DATOS-LIBRO AT LINE N COL 1
+                   READ REG-LIBROS NEXT RECORD END-READ
+               END-PERFORM
+           END-IF.
+           DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1.
+           DISPLAY "Presione ENTER para volver al menu"
                                                AT LINE 10 COL 1
                                                WITH REVERSE-VIDEO
-                           ACCEPT OPC AT LINE 5 COL 22
-           ELSE
-               START REG-LIBROS KEY IS >= EDITORIAL
-               READ REG-LIBROS NEXT RECORD END-READ
+           ACCEPT OPC AT LINE 10 COL 35.
+           PERFORM CERRAR-ARCHIVO.
 
-               PERFORM VARYING N FROM 05 BY 1 UNTIL FIN-REG OR
-                                               EDITORIAL > AUX-EDIT
+       BUSCAR-CATEGORIA.
+           PERFORM LIMPIAR-PANTALLA.
+           INITIALIZE DATOS-LIBRO.
+           DISPLAY "Categoria:" AT LINE 2 COL 1 WITH REVERSE-VIDEO
+           DISPLAY
+           "-----------------------------------------------------"
+                                               AT LINE 3 COL 1.
+
+           DISPLAY
+               "ID |TITULO            |EDITORIAL         |ESTADO     "
+                                   WITH REVERSE-VIDEO AT LINE 4 COL 1
+               "EJEM|DISP" WITH REVERSE-VIDEO.
+           DISPLAY
+           "Presione ENTER sin ingresar datos para volver al sub-menu"
+                                               AT LINE 10 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT AUX-CATEGORIA AT LINE 2 COL 12.
+
+           EVALUATE AUX-CATEGORIA
+           WHEN SPACES
+           PERFORM CERRAR-ARCHIVO
+           PERFORM BUSCAR-LIBRO
+           GO TO MENU-PRINCIPAL
+           WHEN NOT SPACES CONTINUE
+           END-EVALUATE.
 
-                   DISPLAY DATOS-LIBRO AT LINE N  COL 1
+           MOVE AUX-CATEGORIA TO CATEGORIA.
+           READ REG-LIBROS KEY IS CATEGORIA END-READ.
+           IF N-ESTA-REG
+               DISPLAY "EL REGISTRO NO EXISTE" WITH BACKGROUND-COLOR 4
+                                               AT LINE 5 COL 1
+           ELSE
+               PERFORM VARYING N FROM 05 BY 1 UNTIL FIN-REG
+                                       OR CATEGORIA NOT = AUX-CATEGORIA
+                   DISPLAY DATOS-LIBRO AT LINE N COL 1
                    READ REG-LIBROS NEXT RECORD END-READ
                END-PERFORM
-               ADD 1 TO N
-               DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1
-               DISPLAY
-           "Presione ENTER para volver al menu"
-                                               AT LINE N COL 1
+           END-IF.
+           DISPLAY LIMPIAR-LINEA AT LINE 10 COL 1.
+           DISPLAY "Presione ENTER para volver al menu"
+                                               AT LINE 10 COL 1
                                                WITH REVERSE-VIDEO
-               ACCEPT OPC AT LINE N COL 35
+           ACCEPT OPC AT LINE 10 COL 35.
+           PERFORM CERRAR-ARCHIVO.
+      *************************************************************************
+      *BLOQUE DE CODIGO DE PRESTAMOS
+      *************************************************************************
+       GESTIONAR-PRESTAMOS.
+           PERFORM LIMPIAR-PANTALLA.
+           PERFORM ABRIR-IO-ARCHIVO.
+           IF F-NOEXISTE-REG
+               PERFORM LIMPIAR-PANTALLA
+               DISPLAY "ERROR, NO EXISTE UN ARCHIVO DE REGISTROS"
+                       WITH BACKGROUND-COLOR 4 AT LINE 1 COL 1
+               DISPLAY "Presione ENTER para salir al menu"
+                                               AT LINE 7 COL 12 WITH
+                                               REVERSE-VIDEO
+                       ACCEPT OPC AT LINE  1 COL 41
+               PERFORM MENU-PRINCIPAL
            END-IF.
+           PERFORM ABRIR-IO-ARCHIVO-PRESTAMOS.
+
+           DISPLAY "MENU DE PRESTAMOS"        AT LINE 1 COL 1
+                                               WITH REVERSE-VIDEO
+           DISPLAY "(P)restar libro"          AT LINE 3 COL 1
+           DISPLAY "(D)evolver libro"         AT LINE 4 COL 1
+           DISPLAY "(R)enovar prestamo"       AT LINE 5 COL 1
+           DISPLAY "Ingrese opcion( )"        AT LINE 6 COL 1
+                                               WITH REVERSE-VIDEO
+           DISPLAY
+           "Presione ENTER sin ingresar datos para salir al menu"
+                                               AT LINE 10 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT PRESTAMO-OPC AT LINE 6 COL 16.
+
+           IF PRESTAMO-OPC = "p" MOVE "P" TO PRESTAMO-OPC END-IF
+           IF PRESTAMO-OPC = "d" MOVE "D" TO PRESTAMO-OPC END-IF
+           IF PRESTAMO-OPC = "r" MOVE "R" TO PRESTAMO-OPC END-IF
+
+           EVALUATE PRESTAMO-OPC
+               WHEN "P"
+               PERFORM PRESTAR-LIBRO
+               WHEN "D"
+               PERFORM DEVOLVER-LIBRO
+               WHEN "R"
+               PERFORM RENOVAR-PRESTAMO
+               WHEN SPACES
+               CONTINUE
+               WHEN OTHER
+               DISPLAY "OPCION NO VALIDA" AT LINE 6 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 6 COL 33
+           END-EVALUATE.
+
+           PERFORM CERRAR-ARCHIVO-PRESTAMOS.
            PERFORM CERRAR-ARCHIVO.
+
+       PRESTAR-LIBRO.
+           PERFORM LIMPIAR-PANTALLA.
+           MOVE SPACES TO DATOS-LIBRO.
+           DISPLAY "PRESTAR LIBRO"            AT LINE 1 COL 1
+                                               WITH REVERSE-VIDEO
+           DISPLAY "Numero de serie del libro:" AT LINE 3 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT LIBRO-ID AT LINE 3 COL 28
+                                       WITH PROMPT UNDERLINE UPDATE.
+
+           IF LIBRO-ID = 000
+               GO TO PRESTAR-LIBRO-EXIT
+           END-IF.
+
+           READ REG-LIBROS END-READ.
+           IF N-ESTA-REG
+               DISPLAY "EL LIBRO NO EXISTE" AT LINE 5 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 5 COL 20
+               GO TO PRESTAR-LIBRO-EXIT
+           END-IF.
+
+           DISPLAY NOMBRE AT LINE 4 COL 1.
+
+           IF EJEMPLARES-DISPONIBLES = ZEROS
+               DISPLAY "NO HAY EJEMPLARES DISPONIBLES PARA PRESTAR"
+                                               AT LINE 5 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 5 COL 44
+               GO TO PRESTAR-LIBRO-EXIT
+           END-IF.
+
+           DISPLAY "Codigo de socio:" AT LINE 6 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT AUX-SOCIO-ID AT LINE 6 COL 18
+                                       WITH PROMPT UNDERLINE UPDATE.
+           IF AUX-SOCIO-ID = ZEROS
+               GO TO PRESTAR-LIBRO-EXIT
+           END-IF.
+
+           PERFORM VERIFICAR-SOCIO-SUSPENDIDO.
+           IF SOCIO-SUSPENDIDO-PRESTAMO
+               DISPLAY "SOCIO SUSPENDIDO, NO SE PUEDE PRESTAR"
+                                               AT LINE 7 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 7 COL 39
+               GO TO PRESTAR-LIBRO-EXIT
+           END-IF.
+
+           PERFORM VERIFICAR-EDAD-SOCIO.
+           IF EDAD-INSUFICIENTE-PRESTAMO
+               DISPLAY "SOCIO NO ALCANZA LA EDAD MINIMA DE PRESTAMO"
+                                               AT LINE 7 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 7 COL 44
+               GO TO PRESTAR-LIBRO-EXIT
+           END-IF.
+
+           ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD.
+
+           MOVE LIBRO-ID       TO PRESTAMO-LIBRO-ID.
+           MOVE AUX-SOCIO-ID   TO PRESTAMO-SOCIO-ID.
+           MOVE AUX-FECHA-HOY  TO PRESTAMO-FECHA-PRESTAMO.
+           MOVE ZEROS          TO PRESTAMO-FECHA-DEVOLUCION.
+           MOVE ZEROS          TO PRESTAMO-RENOVACIONES.
+           SET PRESTAMO-ACTIVO TO TRUE.
+           PERFORM CALCULAR-FECHA-VENCIMIENTO.
+           MOVE AUX-FECHA-CALC TO PRESTAMO-FECHA-VENCIMIENTO.
+
+           WRITE DATOS-PRESTAMO
+               INVALID KEY
+               DISPLAY "ERROR, YA EXISTE UN PRESTAMO CON ESOS DATOS"
+                                               AT LINE 8 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 8 COL 45
+               GO TO PRESTAR-LIBRO-EXIT
+           END-WRITE.
+
+           SUBTRACT 1 FROM EJEMPLARES-DISPONIBLES.
+           REWRITE DATOS-LIBRO END-REWRITE.
+
+           DISPLAY "PRESTAMO REGISTRADO. VENCE:" AT LINE 8 COL 1
+                                               WITH BACKGROUND-COLOR 2
+           DISPLAY PRESTAMO-FECHA-VENCIMIENTO AT LINE 8 COL 29
+                                               WITH BACKGROUND-COLOR 2
+           ACCEPT OPC AT LINE 8 COL 37.
+
+       PRESTAR-LIBRO-EXIT.
+           EXIT.
+
+      *CONSULTA LA FICHA DE ENTIDADES (SIENT01.FIC) POR EL SOCIO QUE
+      *SE ESTA PRESTANDO. EL CODIGO DE SOCIO SE INGRESA COMO NUMERO
+      *(AUX-SOCIO-ID PIC 9(6)) Y LA CLAVE DE ENTIDAD ES ALFANUMERICA
+      *DE 11 POSICIONES, POR LO QUE SE ASUME QUE LOS SOCIOS CARGADOS
+      *DESDE EL MODULO DE ENTIDADES USAN SU NUMERO DE SOCIO, SIN
+      *CEROS A LA IZQUIERDA, COMO CLAVE. SI EL SOCIO NO EXISTE EN LA
+      *FICHA DE ENTIDADES (TODAVIA NO MIGRADO, O CARGADO SOLO DESDE
+      *ESTE PROGRAMA) SE PERMITE EL PRESTAMO SIN RESTRICCION.
+       VERIFICAR-SOCIO-SUSPENDIDO.
+           MOVE "N" TO AUX-SOCIO-SUSPENDIDO.
+           MOVE SPACES TO SOCIO-CLAVE-STATUS.
+           MOVE AUX-SOCIO-ID TO SOCIO-CLAVE-STATUS.
+           OPEN INPUT REG-SOCIOS.
+           IF F-NOEXISTE-SOC
+               GO TO VERIFICAR-SOCIO-SUSPENDIDO-EXIT
+           END-IF.
+           READ REG-SOCIOS
+               INVALID KEY
+               CONTINUE
+           END-READ.
+           IF ESTA-REG-SOC AND SOCIO-ESTA-SUSPENDIDO
+               MOVE "S" TO AUX-SOCIO-SUSPENDIDO
+           END-IF.
+           CLOSE REG-SOCIOS.
+
+       VERIFICAR-SOCIO-SUSPENDIDO-EXIT.
+           EXIT.
+
+      *CONSULTA LA FICHA DE ENTIDADES (SIENT01.FIC) POR LA FECHA DE
+      *NACIMIENTO DEL SOCIO QUE SE ESTA PRESTANDO, MISMA CLAVE
+      *DERIVADA DE AUX-SOCIO-ID QUE USA VERIFICAR-SOCIO-SUSPENDIDO.
+      *SI EL SOCIO NO EXISTE EN LA FICHA DE ENTIDADES (TODAVIA NO
+      *MIGRADO, O CARGADO SOLO DESDE ESTE PROGRAMA) SE PERMITE EL
+      *PRESTAMO SIN RESTRICCION DE EDAD.
+       VERIFICAR-EDAD-SOCIO.
+           MOVE "N" TO AUX-EDAD-INSUF.
+           MOVE ZEROS TO AUX-EDAD-SOCIO.
+           MOVE SPACES TO SOCIO-CLAVE-STATUS.
+           MOVE AUX-SOCIO-ID TO SOCIO-CLAVE-STATUS.
+           OPEN INPUT REG-SOCIOS.
+           IF F-NOEXISTE-SOC
+               GO TO VERIFICAR-EDAD-SOCIO-EXIT
+           END-IF.
+           READ REG-SOCIOS
+               INVALID KEY
+               CONTINUE
+           END-READ.
+           IF ESTA-REG-SOC
+               ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD
+               MOVE AUX-FECHA-HOY(1:4) TO AUX-ANIO-HOY
+               MOVE AUX-FECHA-HOY(5:2) TO AUX-MES-HOY
+               MOVE AUX-FECHA-HOY(7:2) TO AUX-DIA-HOY
+               MOVE SOCIO-FECHA-NAC-STATUS(1:4) TO AUX-ANIO-NAC
+               MOVE SOCIO-FECHA-NAC-STATUS(5:2) TO AUX-MES-NAC
+               MOVE SOCIO-FECHA-NAC-STATUS(7:2) TO AUX-DIA-NAC
+               COMPUTE AUX-EDAD-SOCIO = AUX-ANIO-HOY - AUX-ANIO-NAC
+               IF AUX-MES-HOY < AUX-MES-NAC
+                   OR (AUX-MES-HOY = AUX-MES-NAC
+                       AND AUX-DIA-HOY < AUX-DIA-NAC)
+                   SUBTRACT 1 FROM AUX-EDAD-SOCIO
+               END-IF
+               IF AUX-EDAD-SOCIO < EDAD-MINIMA-PRESTAMO
+                   MOVE "S" TO AUX-EDAD-INSUF
+               END-IF
+           END-IF.
+           CLOSE REG-SOCIOS.
+
+       VERIFICAR-EDAD-SOCIO-EXIT.
+           EXIT.
+
+       DEVOLVER-LIBRO.
+           PERFORM LIMPIAR-PANTALLA.
+           MOVE SPACES TO DATOS-LIBRO.
+           DISPLAY "DEVOLVER LIBRO"           AT LINE 1 COL 1
+                                               WITH REVERSE-VIDEO
+           DISPLAY "Numero de serie del libro:" AT LINE 3 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT LIBRO-ID AT LINE 3 COL 28
+                                       WITH PROMPT UNDERLINE UPDATE.
+
+           IF LIBRO-ID = 000
+               GO TO DEVOLVER-LIBRO-EXIT
+           END-IF.
+
+           DISPLAY "Codigo de socio:" AT LINE 4 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT AUX-SOCIO-ID AT LINE 4 COL 18
+                                       WITH PROMPT UNDERLINE UPDATE.
+           IF AUX-SOCIO-ID = ZEROS
+               GO TO DEVOLVER-LIBRO-EXIT
+           END-IF.
+
+           MOVE LIBRO-ID     TO PRESTAMO-LIBRO-ID.
+           MOVE AUX-SOCIO-ID TO PRESTAMO-SOCIO-ID.
+
+      *SE BUSCA EL PRESTAMO ACTIVO MAS ANTIGUO DE ESTE SOCIO PARA ESTE
+      *LIBRO RECORRIENDO POR LA LLAVE ALTERNA DE LIBRO-ID.
+           START REG-PRESTAMOS KEY IS >= PRESTAMO-LIBRO-ID
+               INVALID KEY SET N-ESTA-REG-PRE TO TRUE
+           END-START.
+
+           IF NOT N-ESTA-REG-PRE
+               READ REG-PRESTAMOS NEXT RECORD END-READ
+               PERFORM UNTIL FIN-REG-PRE
+                       OR PRESTAMO-LIBRO-ID NOT = LIBRO-ID
+                       OR (PRESTAMO-SOCIO-ID = AUX-SOCIO-ID
+                           AND PRESTAMO-ACTIVO)
+                   READ REG-PRESTAMOS NEXT RECORD END-READ
+               END-PERFORM
+           END-IF.
+
+           IF FIN-REG-PRE OR N-ESTA-REG-PRE
+                   OR PRESTAMO-LIBRO-ID NOT = LIBRO-ID
+                   OR PRESTAMO-SOCIO-ID NOT = AUX-SOCIO-ID
+                   OR NOT PRESTAMO-ACTIVO
+               DISPLAY "NO HAY UN PRESTAMO ACTIVO CON ESOS DATOS"
+                                               AT LINE 6 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 6 COL 42
+               GO TO DEVOLVER-LIBRO-EXIT
+           END-IF.
+
+           ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD.
+           MOVE AUX-FECHA-HOY TO PRESTAMO-FECHA-DEVOLUCION.
+           SET PRESTAMO-DEVUELTO TO TRUE.
+           REWRITE DATOS-PRESTAMO
+               INVALID KEY
+               DISPLAY "ERROR AL REGISTRAR LA DEVOLUCION"
+                                               AT LINE 6 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 6 COL 34
+               GO TO DEVOLVER-LIBRO-EXIT
+           END-REWRITE.
+
+           MOVE PRESTAMO-LIBRO-ID TO LIBRO-ID.
+           READ REG-LIBROS END-READ.
+           IF ESTA-REG
+               IF EJEMPLARES-DISPONIBLES < CANTIDAD-EJEMPLARES
+                   ADD 1 TO EJEMPLARES-DISPONIBLES
+               END-IF
+               REWRITE DATOS-LIBRO END-REWRITE
+           END-IF.
+
+           DISPLAY "DEVOLUCION REGISTRADA CON EXITO" AT LINE 6 COL 1
+                                               WITH BACKGROUND-COLOR 2
+           ACCEPT OPC AT LINE 6 COL 38.
+           PERFORM NOTIFICAR-RESERVA.
+
+       DEVOLVER-LIBRO-EXIT.
+           EXIT.
+
+      *EXTIENDE LA FECHA DE VENCIMIENTO DE UN PRESTAMO ACTIVO EN
+      *LUGAR DE OBLIGAR A UNA DEVOLUCION Y UN PRESTAMO NUEVO, HASTA
+      *EL TOPE DE MAX-RENOVACIONES-PRESTAMO. USA LA MISMA BUSQUEDA
+      *POR LLAVE ALTERNA DE LIBRO-ID QUE DEVOLVER-LIBRO.
+       RENOVAR-PRESTAMO.
+           PERFORM LIMPIAR-PANTALLA.
+           DISPLAY "RENOVAR PRESTAMO"         AT LINE 1 COL 1
+                                               WITH REVERSE-VIDEO
+           DISPLAY "Numero de serie del libro:" AT LINE 3 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT LIBRO-ID AT LINE 3 COL 28
+                                       WITH PROMPT UNDERLINE UPDATE.
+
+           IF LIBRO-ID = 000
+               GO TO RENOVAR-PRESTAMO-EXIT
+           END-IF.
+
+           DISPLAY "Codigo de socio:" AT LINE 4 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT AUX-SOCIO-ID AT LINE 4 COL 18
+                                       WITH PROMPT UNDERLINE UPDATE.
+           IF AUX-SOCIO-ID = ZEROS
+               GO TO RENOVAR-PRESTAMO-EXIT
+           END-IF.
+
+           MOVE LIBRO-ID     TO PRESTAMO-LIBRO-ID.
+           MOVE AUX-SOCIO-ID TO PRESTAMO-SOCIO-ID.
+
+           START REG-PRESTAMOS KEY IS >= PRESTAMO-LIBRO-ID
+               INVALID KEY SET N-ESTA-REG-PRE TO TRUE
+           END-START.
+
+           IF NOT N-ESTA-REG-PRE
+               READ REG-PRESTAMOS NEXT RECORD END-READ
+               PERFORM UNTIL FIN-REG-PRE
+                       OR PRESTAMO-LIBRO-ID NOT = LIBRO-ID
+                       OR (PRESTAMO-SOCIO-ID = AUX-SOCIO-ID
+                           AND PRESTAMO-ACTIVO)
+                   READ REG-PRESTAMOS NEXT RECORD END-READ
+               END-PERFORM
+           END-IF.
+
+           IF FIN-REG-PRE OR N-ESTA-REG-PRE
+                   OR PRESTAMO-LIBRO-ID NOT = LIBRO-ID
+                   OR PRESTAMO-SOCIO-ID NOT = AUX-SOCIO-ID
+                   OR NOT PRESTAMO-ACTIVO
+               DISPLAY "NO HAY UN PRESTAMO ACTIVO CON ESOS DATOS"
+                                               AT LINE 6 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 6 COL 42
+               GO TO RENOVAR-PRESTAMO-EXIT
+           END-IF.
+
+           IF PRESTAMO-RENOVACIONES >= MAX-RENOVACIONES-PRESTAMO
+               DISPLAY "YA SE ALCANZO EL MAXIMO DE RENOVACIONES"
+                                               AT LINE 6 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 6 COL 41
+               GO TO RENOVAR-PRESTAMO-EXIT
+           END-IF.
+
+           MOVE PRESTAMO-FECHA-VENCIMIENTO TO AUX-FECHA-CALC.
+           PERFORM SUMAR-UN-DIA-A-FECHA-CALC DIAS-PRESTAMO TIMES.
+           MOVE AUX-FECHA-CALC TO PRESTAMO-FECHA-VENCIMIENTO.
+           ADD 1 TO PRESTAMO-RENOVACIONES.
+
+           REWRITE DATOS-PRESTAMO
+               INVALID KEY
+               DISPLAY "ERROR AL REGISTRAR LA RENOVACION"
+                                               AT LINE 6 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 6 COL 34
+               GO TO RENOVAR-PRESTAMO-EXIT
+           END-REWRITE.
+
+           DISPLAY "PRESTAMO RENOVADO. NUEVO VENCIMIENTO:"
+                                               AT LINE 6 COL 1
+                                               WITH BACKGROUND-COLOR 2
+           DISPLAY PRESTAMO-FECHA-VENCIMIENTO AT LINE 6 COL 39
+                                               WITH BACKGROUND-COLOR 2
+           ACCEPT OPC AT LINE 6 COL 47.
+
+       RENOVAR-PRESTAMO-EXIT.
+           EXIT.
+
+      *CALCULA PRESTAMO-FECHA-VENCIMIENTO SUMANDO DIAS-PRESTAMO DIAS
+      *A PARTIR DE PRESTAMO-FECHA-PRESTAMO, TENIENDO EN CUENTA FIN
+      *DE MES Y AÑOS BISIESTOS.
+       CALCULAR-FECHA-VENCIMIENTO.
+           MOVE PRESTAMO-FECHA-PRESTAMO TO AUX-FECHA-CALC.
+           PERFORM SUMAR-UN-DIA-A-FECHA-CALC DIAS-PRESTAMO TIMES.
+
+       SUMAR-UN-DIA-A-FECHA-CALC.
+           MOVE AUX-FECHA-CALC(1:4) TO AUX-ANIO-CALC.
+           MOVE AUX-FECHA-CALC(5:2) TO AUX-MES-CALC.
+           MOVE AUX-FECHA-CALC(7:2) TO AUX-DIA-CALC.
+
+           MOVE "N" TO AUX-BISIESTO.
+           DIVIDE AUX-ANIO-CALC BY 400 GIVING AUX-COCIENTE-BISIESTO
+                                   REMAINDER AUX-RESTO-BISIESTO.
+           IF AUX-RESTO-BISIESTO = ZEROS
+               MOVE "S" TO AUX-BISIESTO
+           ELSE
+               DIVIDE AUX-ANIO-CALC BY 100 GIVING
+                                   AUX-COCIENTE-BISIESTO
+                                   REMAINDER AUX-RESTO-BISIESTO
+               IF AUX-RESTO-BISIESTO NOT = ZEROS
+                   DIVIDE AUX-ANIO-CALC BY 4 GIVING
+                                   AUX-COCIENTE-BISIESTO
+                                   REMAINDER AUX-RESTO-BISIESTO
+                   IF AUX-RESTO-BISIESTO = ZEROS
+                       MOVE "S" TO AUX-BISIESTO
+                   END-IF
+               END-IF
+           END-IF.
+
+           EVALUATE AUX-MES-CALC
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10
+                                                        WHEN 12
+                   MOVE 31 TO AUX-DIAS-DEL-MES
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO AUX-DIAS-DEL-MES
+               WHEN 02
+                   IF ES-BISIESTO
+                       MOVE 29 TO AUX-DIAS-DEL-MES
+                   ELSE
+                       MOVE 28 TO AUX-DIAS-DEL-MES
+                   END-IF
+           END-EVALUATE.
+
+           IF AUX-DIA-CALC >= AUX-DIAS-DEL-MES
+               MOVE 01 TO AUX-DIA-CALC
+               IF AUX-MES-CALC >= 12
+                   MOVE 01 TO AUX-MES-CALC
+                   ADD 1 TO AUX-ANIO-CALC
+               ELSE
+                   ADD 1 TO AUX-MES-CALC
+               END-IF
+           ELSE
+               ADD 1 TO AUX-DIA-CALC
+           END-IF.
+
+           MOVE AUX-ANIO-CALC TO AUX-FECHA-CALC(1:4).
+           MOVE AUX-MES-CALC  TO AUX-FECHA-CALC(5:2).
+           MOVE AUX-DIA-CALC  TO AUX-FECHA-CALC(7:2).
       *************************************************************************
        LIMPIAR-PANTALLA.
            PERFORM VARYING N FROM 01 BY 1 UNTIL N>24
@@ -529,6 +2481,94 @@
        CERRAR-ARCHIVO.
            CLOSE REG-LIBROS.
 
+       ABRIR-IO-ARCHIVO-PRESTAMOS.
+           OPEN I-O REG-PRESTAMOS.
+           IF F-NOEXISTE-PRE
+               CLOSE REG-PRESTAMOS
+               OPEN OUTPUT REG-PRESTAMOS
+               CLOSE REG-PRESTAMOS
+               OPEN I-O REG-PRESTAMOS
+           END-IF.
+
+       CERRAR-ARCHIVO-PRESTAMOS.
+           CLOSE REG-PRESTAMOS.
+
+       ABRIR-IO-ARCHIVO-RESERVAS.
+           OPEN I-O REG-RESERVAS.
+           IF F-NOEXISTE-RES
+               CLOSE REG-RESERVAS
+               OPEN OUTPUT REG-RESERVAS
+               CLOSE REG-RESERVAS
+               OPEN I-O REG-RESERVAS
+           END-IF.
+
+       CERRAR-ARCHIVO-RESERVAS.
+           CLOSE REG-RESERVAS.
+
+      *AGREGA UN SOCIO A LA COLA DE RESERVAS DEL LIBRO-ID YA CARGADO.
+      *SE INVOCA DESDE BUSCAR-ID/BUSCAR-NOMBRE CUANDO EL LIBRO ESTA
+      *PRESTADO. NO ALTERA EL CURSOR ABIERTO SOBRE REG-LIBROS.
+       AGREGAR-RESERVA.
+           MOVE LIBRO-ID TO RESERVA-LIBRO-ID.
+           DISPLAY "Codigo de socio a reservar:" AT LINE 7 COL 1
+                                               WITH REVERSE-VIDEO
+           ACCEPT AUX-SOCIO-ID AT LINE 7 COL 30
+                                       WITH PROMPT UNDERLINE UPDATE.
+           IF AUX-SOCIO-ID = ZEROS
+               GO TO AGREGAR-RESERVA-EXIT
+           END-IF.
+           MOVE AUX-SOCIO-ID TO RESERVA-SOCIO-ID.
+           ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD.
+           MOVE AUX-FECHA-HOY TO RESERVA-FECHA.
+           SET RESERVA-ACTIVA TO TRUE.
+           PERFORM ABRIR-IO-ARCHIVO-RESERVAS.
+           WRITE DATOS-RESERVA
+               INVALID KEY
+               DISPLAY "EL SOCIO YA ESTA EN LA COLA PARA ESTE LIBRO"
+                                               AT LINE 8 COL 1
+                                               WITH BACKGROUND-COLOR 4
+               ACCEPT OPC AT LINE 8 COL 45
+           NOT INVALID KEY
+               DISPLAY "RESERVA REGISTRADA CON EXITO" AT LINE 8 COL 1
+                                               WITH BACKGROUND-COLOR 2
+               ACCEPT OPC AT LINE 8 COL 30
+           END-WRITE.
+           PERFORM CERRAR-ARCHIVO-RESERVAS.
+       AGREGAR-RESERVA-EXIT.
+           EXIT.
+
+      *AL DEVOLVERSE UN EJEMPLAR SE FIJA SI HAY UNA RESERVA ACTIVA
+      *PENDIENTE PARA ESE LIBRO-ID Y, DE HABERLA, SE AVISA EN PANTALLA
+      *Y SE MARCA LA RESERVA COMO CUMPLIDA.
+       NOTIFICAR-RESERVA.
+           MOVE LIBRO-ID TO RESERVA-LIBRO-ID.
+           PERFORM ABRIR-IO-ARCHIVO-RESERVAS.
+           START REG-RESERVAS KEY IS >= RESERVA-LIBRO-ID
+               INVALID KEY SET N-ESTA-REG-RES TO TRUE
+           END-START.
+           IF NOT N-ESTA-REG-RES
+               READ REG-RESERVAS NEXT RECORD END-READ
+               PERFORM UNTIL FIN-REG-RES
+                       OR RESERVA-LIBRO-ID NOT = LIBRO-ID
+                       OR RESERVA-ACTIVA
+                   READ REG-RESERVAS NEXT RECORD END-READ
+               END-PERFORM
+               IF NOT FIN-REG-RES AND RESERVA-LIBRO-ID = LIBRO-ID
+                                   AND RESERVA-ACTIVA
+                   DISPLAY "HAY UNA RESERVA PENDIENTE. AVISAR AL "
+                                               AT LINE 7 COL 1
+                                               WITH BACKGROUND-COLOR 3
+                   DISPLAY "SOCIO " AT LINE 8 COL 1
+                                               WITH BACKGROUND-COLOR 3
+                   DISPLAY RESERVA-SOCIO-ID AT LINE 8 COL 8
+                                               WITH BACKGROUND-COLOR 3
+                   ACCEPT OPC AT LINE 8 COL 15
+                   SET RESERVA-CUMPLIDA TO TRUE
+                   REWRITE DATOS-RESERVA END-REWRITE
+               END-IF
+           END-IF.
+           PERFORM CERRAR-ARCHIVO-RESERVAS.
+
 
 
       *ERRORES SOLUCIONADOS:
