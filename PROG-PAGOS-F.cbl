@@ -3,17 +3,54 @@
        AUTHOR.                    LUCAS GALEANO.
        DATE-WRITTEN.              1/2/2023.
 
+      *MODIFICACIONES.
+      *05/08/2026 - CONVERTIDO A UN LIBRO MAYOR DE MULTAS: CADA MULTA
+      *  ASENTADA O PAGO RECIBIDO QUEDA COMO UNA FILA FECHADA PROPIA,
+      *  EN LUGAR DE UN UNICO SALDO MUTABLE POR VENDEDOR/SOCIO.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *LIBRO MAYOR DE MULTAS: UNA FILA POR CADA MULTA ASENTADA O PAGO
+      *RECIBIDO. EL SALDO DE UN SOCIO SE OBTIENE SUMANDO SUS FILAS,
+      *NUNCA SE GUARDA COMO UNA CIFRA UNICA QUE SE VA PISANDO.
+           SELECT REG-FINES ASSIGN TO "REG-FINES-MAESTRO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REG-FINES.
+
+      *ARCHIVOS ORIGINALES DEL PROGRAMA, CONSERVADOS PARA QUE
+      *REVISION-FINANCIERA PUEDA SEGUIR CONCILIANDO CONTRA ELLOS.
            SELECT REG-VENDEDORES ASSIGN TO "REG-MAESTRO.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT REG-VENTAS     ASSIGN TO "REG-VENTAS-MAESTRO.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
 
+      *PRESTAMOS DEL CATALOGO (LIBRERIA/REGISTROLIBROS.CBL), LEIDO
+      *AQUI SOLO EN FORMA SECUENCIAL PARA CALCULAR LOS DIAS DE ATRASO
+      *DE UN PRESTAMO. MISMO ARCHIVO FISICO, SIN COPYBOOK COMPARTIDO
+      *ENTRE PROGRAMAS, IGUAL QUE EL RESTO DE ESTE SISTEMA.
+           SELECT REG-PRESTAMOS ASSIGN TO "REG-PRESTAMOS.DAT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PRESTAMO-CLAVE-STATUS
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-REG-PRESTAMOS.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD REG-FINES.
+       01 FINES-TRANSACCION.
+           05 FINES-SOCIO-ID         PIC 9(6).
+           05 FINES-LIBRO-ID         PIC 9(6).
+           05 FINES-FECHA            PIC 9(8).
+           05 FINES-TIPO             PIC X(01).
+               88 FINES-ASIGNADA     VALUE "A".
+               88 FINES-PAGO         VALUE "P".
+           05 FINES-MONTO            PIC 9(6).
+           05 FINES-DIAS-ATRASO      PIC 9(3).
+           05 FINES-FECHA-PRESTAMO   PIC 9(8).
+
        FD REG-VENDEDORES.
        01 VENDEDORES.
            88 FIN-DEL-ARCHIVO        VALUE HIGH-VALUE.
@@ -22,97 +59,396 @@
            05 CANTIDAD-VENTAS        PIC 9.
            05 TOTAL-RECAUDACION      PIC 9(5) VALUE ZEROS.
 
-
        FD REG-VENTAS.
        01 COBRO-VENTAS.
            05 VENDEDOR              PIC 9(2) OCCURS 20 TIMES.
 
+       FD REG-PRESTAMOS.
+       01 DATOS-PRESTAMO-STATUS.
+           05 PRESTAMO-CLAVE-STATUS.
+               10 PRESTAMO-LIBRO-ID-STATUS       PIC 9(6).
+               10 PRESTAMO-SOCIO-ID-STATUS       PIC 9(6).
+               10 PRESTAMO-FECHA-PRESTAMO-STATUS PIC 9(8).
+           05 PRESTAMO-FECHA-VENCIMIENTO-STATUS  PIC 9(8).
+           05 PRESTAMO-FECHA-DEVOLUCION-STATUS   PIC 9(8).
+           05 PRESTAMO-ESTADO-STATUS             PIC X(01).
+               88 PRESTAMO-ACTIVO-STATUS         VALUE "A".
+           05 PRESTAMO-RENOVACIONES-STATUS       PIC 9(01).
+
        WORKING-STORAGE SECTION.
+       01 FS-REG-FINES               PIC XX.
+           88 ESTA-REG-FINES         VALUE "00" "02".
+           88 FIN-REG-FINES          VALUE "10".
+           88 F-NOEXISTE-FINES       VALUE "35".
+
+       01 FS-REG-PRESTAMOS           PIC XX.
+           88 ESTA-REG-PRE           VALUE "00" "02".
+           88 FIN-REG-PRE            VALUE "10".
+           88 F-NOEXISTE-PRE         VALUE "35".
+
        01 WS-VENDEDORES.
            05 WS-EMPLEADO            PIC 9(2).
            05 WS-SUELDO-BASE         PIC 9(5).
            05 WS-CANTIDAD-VENTAS     PIC 9.
            05 WS-TOTAL-RECAUDACION   PIC 9(5).
 
-
        77 WS-PRECIO-PRODUCTO         PIC 9(5).
        77 WS-TOTAL-EMPLEADOS         PIC 99.
        77 WS-CONTADOR                PIC 99 VALUE ZEROS.
        77 WS-INDICE                  PIC 99.
        77 WS-SUELDO-FINAL            PIC 9(6).
 
+      *Variables del menu principal de la ficha de multas.
+       77 CONTINUAR-FINES            PIC X.
+       77 OPC-FINES                  PIC X.
+       77 AUX-SOCIO-ID               PIC 9(6).
+       77 AUX-LIBRO-ID               PIC 9(6).
+       77 AUX-MONTO                  PIC 9(6).
+       77 AUX-FECHA-HOY              PIC 9(8).
+
+      *Acumuladores usados al consultar el saldo de un socio o al
+      *validar un pago contra lo adeudado.
+       77 AUX-SALDO-ASIGNADO         PIC 9(7) VALUE ZEROS.
+       77 AUX-SALDO-PAGADO           PIC 9(7) VALUE ZEROS.
+       77 AUX-SALDO-ADEUDADO         PIC S9(7) VALUE ZEROS.
+       77 AUX-HAY-MOVIMIENTOS        PIC X VALUE "N".
+           88 HAY-MOVIMIENTOS        VALUE "S".
 
+      *Tarifa diaria de multa por atraso y variables del calculo
+      *automatico de dias de atraso, mismo algoritmo de
+      *calendario dia a dia que CALCULAR-FECHA-VENCIMIENTO en
+      *registroLibros.cbl, para no inventar una segunda logica de
+      *meses/anios bisiestos en este programa.
+       77 TARIFA-DIARIA-MULTA        PIC 9(4) VALUE 0100.
+       77 AUX-DIAS-ATRASO            PIC 9(3) VALUE ZEROS.
+       77 AUX-FECHA-CALC             PIC 9(8).
+       77 AUX-ANIO-CALC              PIC 9(4).
+       77 AUX-MES-CALC               PIC 99.
+       77 AUX-DIA-CALC               PIC 99.
+       77 AUX-DIAS-DEL-MES           PIC 99.
+       77 AUX-BISIESTO               PIC X.
+           88 ES-BISIESTO            VALUE "S".
+       77 AUX-COCIENTE-BISIESTO      PIC 9(4).
+       77 AUX-RESTO-BISIESTO         PIC 9(3).
+       77 AUX-PRESTAMO-HALLADO       PIC X VALUE "N".
+           88 PRESTAMO-HALLADO       VALUE "S".
+       77 AUX-YA-ASENTADA            PIC X VALUE "N".
+           88 MULTA-YA-ASENTADA      VALUE "S".
+       77 AUX-FECHA-PRESTAMO-MULTA   PIC 9(8) VALUE ZEROS.
+
+      *Modo de acceso restringido para voluntarios de mesa de
+      *entrada: solo pueden consultar la cuenta de un socio, no
+      *asentar multas ni registrar pagos.
+       77 AUX-MODO-FINES             PIC X VALUE SPACES.
+           88 MODO-CONSULTA-FINES    VALUE "C" "c".
 
        PROCEDURE DIVISION.
-       GO TO BEGIN-INPUT.
-       BEGIN-OUTPUT.
-           OPEN OUTPUT REG-VENDEDORES.
-           OPEN OUTPUT REG-VENTAS.
-           DISPLAY "INGRESE DATOS SOLICITADOS".
-           DISPLAY " ".
-           DISPLAY "INGRESE TOTAL DE EMPLEADOS DE LA COMPANIA".
-           ACCEPT WS-TOTAL-EMPLEADOS.
-           PERFORM VARYING WS-CONTADOR FROM 01 BY 1
-                                 UNTIL WS-CONTADOR > WS-TOTAL-EMPLEADOS
-               PERFORM INGRESO-DATOS
-               WRITE VENDEDORES FROM WS-VENDEDORES
-               WRITE COBRO-VENTAS
-               END-WRITE
-               MOVE ZEROS TO WS-TOTAL-RECAUDACION
-           END-PERFORM.
-           CLOSE REG-VENDEDORES.
-           CLOSE REG-VENTAS.
-
-
-       BEGIN-INPUT.
-           OPEN INPUT REG-VENDEDORES.
-           OPEN INPUT REG-VENTAS.
-           READ REG-VENDEDORES AT END SET FIN-DEL-ARCHIVO TO TRUE
-           END-READ.
-           PERFORM VARYING WS-INDICE FROM 01 BY 1
-                             UNTIL VENDEDOR(WS-INDICE) = EMPLEADO
-                                   OR FIN-DEL-ARCHIVO
-           ADD SUELDO-BASE TO TOTAL-RECAUDACION GIVING WS-SUELDO-FINAL
-           DISPLAY "====================================="
-           DISPLAY "RECAUDACION DE LA SEMANA DE EMPLEADO ",EMPLEADO
-                                  " ES: ",TOTAL-RECAUDACION
-           DISPLAY "====================================="
-
-           DISPLAY "SALDO TOTAL A PAGAR: ", WS-SUELDO-FINAL
-           READ REG-VENDEDORES AT END SET FIN-DEL-ARCHIVO TO TRUE
-           END-READ
+       MENU-PRINCIPAL.
+           MOVE "S" TO CONTINUAR-FINES.
+           DISPLAY "Modo (C=Consulta / N=Normal): " WITH NO ADVANCING
+           ACCEPT AUX-MODO-FINES.
+           PERFORM UNTIL CONTINUAR-FINES = "N"
+               DISPLAY " "
+               DISPLAY "===== LIBRO MAYOR DE MULTAS ====="
+               DISPLAY "1.Asentar multa"
+               DISPLAY "2.Registrar pago de multa"
+               DISPLAY "3.Consultar cuenta de un socio"
+               DISPLAY "0.Salir"
+               DISPLAY "Ingrese opcion: " WITH NO ADVANCING
+               ACCEPT OPC-FINES
+               EVALUATE OPC-FINES
+                   WHEN 1
+                       IF MODO-CONSULTA-FINES
+                           DISPLAY "OPCION NO DISPONIBLE EN MODO "
+                                   "CONSULTA."
+                       ELSE
+                           PERFORM ASENTAR-MULTA
+                       END-IF
+                   WHEN 2
+                       IF MODO-CONSULTA-FINES
+                           DISPLAY "OPCION NO DISPONIBLE EN MODO "
+                                   "CONSULTA."
+                       ELSE
+                           PERFORM REGISTRAR-PAGO
+                       END-IF
+                   WHEN 3 PERFORM CONSULTAR-CUENTA
+                   WHEN 0 MOVE "N" TO CONTINUAR-FINES
+                   WHEN OTHER
+                       DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE
            END-PERFORM.
-           CLOSE REG-VENDEDORES REG-VENTAS.
            STOP RUN.
 
-       INGRESO-DATOS.
-           DISPLAY "INGRESE NUMERO DE EMPLEADO:".
-           ACCEPT WS-EMPLEADO.
-           DISPLAY "INGRESE SUELDO BASE:".
-           ACCEPT WS-SUELDO-BASE.
-           DISPLAY "INGRESE CANTIDAD DE VENTAS REALIZADAS:".
-           ACCEPT WS-CANTIDAD-VENTAS.
-           INITIALIZE COBRO-VENTAS
-              PERFORM VARYING WS-INDICE FROM 01 BY 1 UNTIL
-                           WS-INDICE > WS-CANTIDAD-VENTAS
-           DISPLAY "PRECIO DEL PRODUCTO:"
-           ACCEPT WS-PRECIO-PRODUCTO
-           ADD WS-PRECIO-PRODUCTO    TO WS-TOTAL-RECAUDACION
+      *ASIENTA UNA FILA DE MULTA ADEUDADA (TIPO "A") EN EL LIBRO
+      *MAYOR. EL MONTO YA NO SE TIPEA A MANO: SE BUSCA EL PRESTAMO
+      *ACTIVO DEL SOCIO PARA ESE LIBRO EN REG-PRESTAMOS.DAT Y, SI
+      *ESTA VENCIDO, LA MULTA SE CALCULA COMO DIAS DE ATRASO POR LA
+      *TARIFA DIARIA.
+       ASENTAR-MULTA.
+           DISPLAY "Codigo de socio: " WITH NO ADVANCING
+           ACCEPT AUX-SOCIO-ID
+           DISPLAY "Numero de serie del libro: " WITH NO ADVANCING
+           ACCEPT AUX-LIBRO-ID
+           PERFORM BUSCAR-PRESTAMO-VENCIDO
+           IF NOT PRESTAMO-HALLADO
+               DISPLAY "NO HAY UN PRESTAMO ACTIVO Y VENCIDO PARA ESE "
+                       "SOCIO Y LIBRO"
+               GO TO ASENTAR-MULTA-EXIT
+           END-IF.
+           IF MULTA-YA-ASENTADA
+               DISPLAY "YA SE ASENTO UNA MULTA PARA ESE PRESTAMO"
+               GO TO ASENTAR-MULTA-EXIT
+           END-IF.
+           PERFORM CALCULAR-DIAS-ATRASO.
+           COMPUTE AUX-MONTO = AUX-DIAS-ATRASO * TARIFA-DIARIA-MULTA.
+           ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD.
+           OPEN EXTEND REG-FINES.
+           IF FS-REG-FINES = "05" OR FS-REG-FINES = "35"
+               OPEN OUTPUT REG-FINES
+           END-IF.
+           MOVE AUX-SOCIO-ID              TO FINES-SOCIO-ID.
+           MOVE AUX-LIBRO-ID              TO FINES-LIBRO-ID.
+           MOVE AUX-FECHA-HOY             TO FINES-FECHA.
+           SET FINES-ASIGNADA TO TRUE.
+           MOVE AUX-MONTO                 TO FINES-MONTO.
+           MOVE AUX-DIAS-ATRASO           TO FINES-DIAS-ATRASO.
+           MOVE AUX-FECHA-PRESTAMO-MULTA  TO FINES-FECHA-PRESTAMO.
+           WRITE FINES-TRANSACCION.
+           CLOSE REG-FINES.
+           DISPLAY "MULTA ASENTADA: " AUX-DIAS-ATRASO " DIAS DE ATRASO"
+                   ", $" AUX-MONTO ".".
+       ASENTAR-MULTA-EXIT.
+           EXIT.
+
+      *RECORRE REG-PRESTAMOS.DAT (SECUENCIAL) BUSCANDO EL PRESTAMO
+      *ACTIVO DEL SOCIO/LIBRO PEDIDOS QUE ESTE VENCIDO A LA FECHA DE
+      *HOY, Y DE PASO CHEQUEA SI ESE PRESTAMO YA TIENE UNA MULTA
+      *ASENTADA EN EL LIBRO MAYOR.
+       BUSCAR-PRESTAMO-VENCIDO.
+           MOVE "N" TO AUX-PRESTAMO-HALLADO.
+           MOVE "N" TO AUX-YA-ASENTADA.
+           MOVE ZEROS TO AUX-FECHA-PRESTAMO-MULTA.
+           ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD.
+           OPEN INPUT REG-PRESTAMOS.
+           IF F-NOEXISTE-PRE
+               CLOSE REG-PRESTAMOS
+               GO TO BUSCAR-PRESTAMO-VENCIDO-EXIT
+           END-IF.
+           READ REG-PRESTAMOS NEXT RECORD AT END SET FIN-REG-PRE
+                   TO TRUE END-READ.
+           PERFORM UNTIL FIN-REG-PRE OR PRESTAMO-HALLADO
+               IF PRESTAMO-SOCIO-ID-STATUS = AUX-SOCIO-ID
+                   AND PRESTAMO-LIBRO-ID-STATUS = AUX-LIBRO-ID
+                   AND PRESTAMO-ACTIVO-STATUS
+                   AND PRESTAMO-FECHA-VENCIMIENTO-STATUS <
+                                                       AUX-FECHA-HOY
+                   MOVE "S" TO AUX-PRESTAMO-HALLADO
+                   MOVE PRESTAMO-FECHA-PRESTAMO-STATUS
+                                       TO AUX-FECHA-PRESTAMO-MULTA
+               END-IF
+               IF NOT PRESTAMO-HALLADO
+                   READ REG-PRESTAMOS NEXT RECORD AT END SET
+                           FIN-REG-PRE TO TRUE END-READ
+               END-IF
+           END-PERFORM.
+           CLOSE REG-PRESTAMOS.
+           IF PRESTAMO-HALLADO
+               PERFORM VERIFICAR-MULTA-EXISTENTE
+           END-IF.
+       BUSCAR-PRESTAMO-VENCIDO-EXIT.
+           EXIT.
+
+      *CHEQUEA SI YA EXISTE UNA FILA "A" EN EL LIBRO MAYOR PARA ESTE
+      *PRESTAMO EXACTO (SOCIO+LIBRO+FECHA DE PRESTAMO), PARA NO
+      *ASENTAR LA MISMA MULTA DOS VECES.
+       VERIFICAR-MULTA-EXISTENTE.
+           OPEN INPUT REG-FINES.
+           IF F-NOEXISTE-FINES
+               CLOSE REG-FINES
+               GO TO VERIFICAR-MULTA-EXISTENTE-EXIT
+           END-IF.
+           READ REG-FINES AT END SET FIN-REG-FINES TO TRUE END-READ.
+           PERFORM UNTIL FIN-REG-FINES OR MULTA-YA-ASENTADA
+               IF FINES-SOCIO-ID = AUX-SOCIO-ID
+                   AND FINES-LIBRO-ID = AUX-LIBRO-ID
+                   AND FINES-FECHA-PRESTAMO = AUX-FECHA-PRESTAMO-MULTA
+                   AND FINES-ASIGNADA
+                   MOVE "S" TO AUX-YA-ASENTADA
+               END-IF
+               IF NOT MULTA-YA-ASENTADA
+                   READ REG-FINES AT END SET FIN-REG-FINES TO TRUE
+                   END-READ
+               END-IF
            END-PERFORM.
-           MOVE WS-EMPLEADO          TO VENDEDOR(WS-INDICE).
+           CLOSE REG-FINES.
+       VERIFICAR-MULTA-EXISTENTE-EXIT.
+           EXIT.
 
+      *CUENTA LOS DIAS ENTRE EL VENCIMIENTO DEL PRESTAMO HALLADO Y
+      *HOY, DIA A DIA, CON EL MISMO CALCULO DE CALENDARIO QUE
+      *CALCULAR-FECHA-VENCIMIENTO EN REGISTROLIBROS.CBL.
+       CALCULAR-DIAS-ATRASO.
+           MOVE PRESTAMO-FECHA-VENCIMIENTO-STATUS TO AUX-FECHA-CALC.
+           MOVE ZEROS TO AUX-DIAS-ATRASO.
+           PERFORM UNTIL AUX-FECHA-CALC >= AUX-FECHA-HOY
+               PERFORM SUMAR-UN-DIA-A-FECHA-CALC
+               ADD 1 TO AUX-DIAS-ATRASO
+           END-PERFORM.
+
+       SUMAR-UN-DIA-A-FECHA-CALC.
+           MOVE AUX-FECHA-CALC(1:4) TO AUX-ANIO-CALC.
+           MOVE AUX-FECHA-CALC(5:2) TO AUX-MES-CALC.
+           MOVE AUX-FECHA-CALC(7:2) TO AUX-DIA-CALC.
 
-      *PASAR LA RECAUDACION DE LA SEMANA AL BUFFER ASI EVITAR INCOHERENCIAS EN LOS INDICES DE TABLAS!!
+           MOVE "N" TO AUX-BISIESTO.
+           DIVIDE AUX-ANIO-CALC BY 400 GIVING AUX-COCIENTE-BISIESTO
+                                   REMAINDER AUX-RESTO-BISIESTO.
+           IF AUX-RESTO-BISIESTO = ZEROS
+               MOVE "S" TO AUX-BISIESTO
+           ELSE
+               DIVIDE AUX-ANIO-CALC BY 100 GIVING
+                                   AUX-COCIENTE-BISIESTO
+                                   REMAINDER AUX-RESTO-BISIESTO
+               IF AUX-RESTO-BISIESTO NOT = ZEROS
+                   DIVIDE AUX-ANIO-CALC BY 4 GIVING
+                                   AUX-COCIENTE-BISIESTO
+                                   REMAINDER AUX-RESTO-BISIESTO
+                   IF AUX-RESTO-BISIESTO = ZEROS
+                       MOVE "S" TO AUX-BISIESTO
+                   END-IF
+               END-IF
+           END-IF.
 
+           EVALUATE AUX-MES-CALC
+               WHEN 01 WHEN 03 WHEN 05 WHEN 07 WHEN 08 WHEN 10
+                                                        WHEN 12
+                   MOVE 31 TO AUX-DIAS-DEL-MES
+               WHEN 04 WHEN 06 WHEN 09 WHEN 11
+                   MOVE 30 TO AUX-DIAS-DEL-MES
+               WHEN 02
+                   IF ES-BISIESTO
+                       MOVE 29 TO AUX-DIAS-DEL-MES
+                   ELSE
+                       MOVE 28 TO AUX-DIAS-DEL-MES
+                   END-IF
+           END-EVALUATE.
 
+           IF AUX-DIA-CALC >= AUX-DIAS-DEL-MES
+               MOVE 01 TO AUX-DIA-CALC
+               IF AUX-MES-CALC >= 12
+                   MOVE 01 TO AUX-MES-CALC
+                   ADD 1 TO AUX-ANIO-CALC
+               ELSE
+                   ADD 1 TO AUX-MES-CALC
+               END-IF
+           ELSE
+               ADD 1 TO AUX-DIA-CALC
+           END-IF.
 
+           MOVE AUX-ANIO-CALC TO AUX-FECHA-CALC(1:4).
+           MOVE AUX-MES-CALC  TO AUX-FECHA-CALC(5:2).
+           MOVE AUX-DIA-CALC  TO AUX-FECHA-CALC(7:2).
 
+      *REGISTRA UN PAGO (TIPO "P") CONTRA LA CUENTA DE UN SOCIO.
+       REGISTRAR-PAGO.
+           DISPLAY "Codigo de socio: " WITH NO ADVANCING
+           ACCEPT AUX-SOCIO-ID
+           PERFORM CALCULAR-SALDO-SOCIO
+           DISPLAY "SALDO ADEUDADO ACTUAL: " AUX-SALDO-ADEUDADO
+           IF AUX-SALDO-ADEUDADO NOT > ZEROS
+               DISPLAY "EL SOCIO NO TIENE MULTAS PENDIENTES"
+               GO TO REGISTRAR-PAGO-EXIT
+           END-IF.
+           DISPLAY "Monto pagado: " WITH NO ADVANCING
+           ACCEPT AUX-MONTO
+           IF AUX-MONTO = ZEROS
+               DISPLAY "MONTO INVALIDO, PAGO NO REGISTRADO"
+               GO TO REGISTRAR-PAGO-EXIT
+           END-IF.
+           IF AUX-MONTO NOT = AUX-SALDO-ADEUDADO
+               DISPLAY "AVISO: EL PAGO (" AUX-MONTO
+                       ") NO COINCIDE CON EL SALDO ADEUDADO ("
+                       AUX-SALDO-ADEUDADO ")"
+               DISPLAY "Confirma registrar igual (S/N): "
+                       WITH NO ADVANCING
+               ACCEPT OPC-FINES
+               IF OPC-FINES NOT = "S" AND OPC-FINES NOT = "s"
+                   DISPLAY "PAGO NO REGISTRADO"
+                   GO TO REGISTRAR-PAGO-EXIT
+               END-IF
+           END-IF.
+           ACCEPT AUX-FECHA-HOY FROM DATE YYYYMMDD.
+           OPEN EXTEND REG-FINES.
+           IF FS-REG-FINES = "05" OR FS-REG-FINES = "35"
+               OPEN OUTPUT REG-FINES
+           END-IF.
+           MOVE AUX-SOCIO-ID  TO FINES-SOCIO-ID.
+           MOVE ZEROS         TO FINES-LIBRO-ID.
+           MOVE AUX-FECHA-HOY TO FINES-FECHA.
+           SET FINES-PAGO     TO TRUE.
+           MOVE AUX-MONTO     TO FINES-MONTO.
+           MOVE ZEROS         TO FINES-DIAS-ATRASO.
+           WRITE FINES-TRANSACCION.
+           CLOSE REG-FINES.
+           DISPLAY "PAGO REGISTRADO.".
+       REGISTRAR-PAGO-EXIT.
+           EXIT.
 
-      *Una compañía de seguros tiene contratados a n vendedores. Cada vendedor realiza
-      *múltiples ventas a la semana. La política de pagos de la compañía es que cada vendedor
-      *recibe un sueldo base más un 10% extra por comisiones de sus ventas. El gerente de la
-      *compañía desea saber, por un lado, cuánto dinero deberá pagar en la semana a cada
-      *vendedor por concepto de comisiones de las ventas realizadas, y por otro lado, cuánto
-      *deberá pagar a cada vendedor como sueldo total (sueldo base + comisiones). Para cada
-      *vendedor ingresar cuanto es su sueldo base, cuantas ventas realizó y cuanto cobró por
-      *cada venta.
+      *MUESTRA EL HISTORIAL DE MULTAS/PAGOS DE UN SOCIO Y SU SALDO.
+       CONSULTAR-CUENTA.
+           DISPLAY "Codigo de socio: " WITH NO ADVANCING
+           ACCEPT AUX-SOCIO-ID
+           MOVE "N" TO AUX-HAY-MOVIMIENTOS
+           OPEN INPUT REG-FINES.
+           IF F-NOEXISTE-FINES
+               DISPLAY "AUN NO HAY MOVIMIENTOS DE MULTAS REGISTRADOS"
+               GO TO CONSULTAR-CUENTA-EXIT
+           END-IF.
+           DISPLAY "FECHA     TIPO   LIBRO   MONTO".
+           READ REG-FINES AT END SET FIN-REG-FINES TO TRUE END-READ.
+           PERFORM UNTIL FIN-REG-FINES
+               IF FINES-SOCIO-ID = AUX-SOCIO-ID
+                   MOVE "S" TO AUX-HAY-MOVIMIENTOS
+                   DISPLAY FINES-FECHA "  " FINES-TIPO "      "
+                           FINES-LIBRO-ID "  " FINES-MONTO
+               END-IF
+               READ REG-FINES AT END SET FIN-REG-FINES TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE REG-FINES.
+           IF NOT HAY-MOVIMIENTOS
+               DISPLAY "EL SOCIO NO TIENE MOVIMIENTOS"
+               GO TO CONSULTAR-CUENTA-EXIT
+           END-IF.
+           PERFORM CALCULAR-SALDO-SOCIO.
+           DISPLAY "SALDO ADEUDADO: " AUX-SALDO-ADEUDADO.
+       CONSULTAR-CUENTA-EXIT.
+           EXIT.
+
+      *RECORRE EL LIBRO MAYOR Y SUMA LAS MULTAS ASIGNADAS MENOS LOS
+      *PAGOS RECIBIDOS PARA EL SOCIO CARGADO EN AUX-SOCIO-ID.
+       CALCULAR-SALDO-SOCIO.
+           MOVE ZEROS TO AUX-SALDO-ASIGNADO AUX-SALDO-PAGADO
+                          AUX-SALDO-ADEUDADO.
+           OPEN INPUT REG-FINES.
+           IF F-NOEXISTE-FINES
+               CLOSE REG-FINES
+               GO TO CALCULAR-SALDO-SOCIO-EXIT
+           END-IF.
+           READ REG-FINES AT END SET FIN-REG-FINES TO TRUE END-READ.
+           PERFORM UNTIL FIN-REG-FINES
+               IF FINES-SOCIO-ID = AUX-SOCIO-ID
+                   IF FINES-ASIGNADA
+                       ADD FINES-MONTO TO AUX-SALDO-ASIGNADO
+                   ELSE
+                       ADD FINES-MONTO TO AUX-SALDO-PAGADO
+                   END-IF
+               END-IF
+               READ REG-FINES AT END SET FIN-REG-FINES TO TRUE
+               END-READ
+           END-PERFORM.
+           CLOSE REG-FINES.
+           SUBTRACT AUX-SALDO-PAGADO FROM AUX-SALDO-ASIGNADO
+                   GIVING AUX-SALDO-ADEUDADO.
+       CALCULAR-SALDO-SOCIO-EXIT.
+           EXIT.
