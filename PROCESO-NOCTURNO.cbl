@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                PROCESO-NOCTURNO.
+       AUTHOR.                    LUCAS GALEANO.
+       DATE-WRITTEN.              09/8/2026.
+
+      *ORQUESTA, EN ORDEN, LOS TRES PASOS DEL CIERRE NOCTURNO:
+      *  1. VENTAS-LOCAL   (TESTING.CBL)          - CIERRE DE CAJA DEL DIA
+      *  2. REVISION-FINANCIERA                   - CONCILIA LA NOMINA
+      *                                              CARGADA A MANO EN
+      *                                              REG-MAESTRO.DAT
+      *                                              CONTRA SUS PROPIOS
+      *                                              COBROS EN
+      *                                              REG-VENTAS-MAESTRO.DAT
+      *                                              (NO LEE NADA DE
+      *                                              VENTAS-LOCAL)
+      *  3. REP-GANANCIAS                         - ACTUALIZA EL REPORTE
+      *                                              DE GANANCIAS DEL MES
+      *CADA UNO SE INVOCA CON CALL, MISMO ORDEN EN QUE SE CORRERIAN A
+      *MANO. LOS TRES PROGRAMAS TERMINAN SU MENU CON GOBACK EN LUGAR
+      *DE STOP RUN PARA PODER DEVOLVER EL CONTROL A ESTE DRIVER.
+      *09/08/2026 - CADA PASO DEJA EL RESULTADO EN RETURN-CODE (CERO
+      *  AL ENTRAR A SU MENU, 16 SI CAYO EN SU REGISTRAR-ERROR-CENTRAL
+      *  POR NO ENCONTRAR LOS ARCHIVOS QUE NECESITA). SE REVISA DESPUES
+      *  DE CADA CALL Y SE CORTA LA CADENA SI UN PASO FALLO, PARA NO
+      *  SEGUIR CON LOS PASOS SIGUIENTES CUANDO UNO ANTERIOR NO SE PUDO
+      *  COMPLETAR (CADA PASO SIGUE SIENDO INDEPENDIENTE EN LOS DATOS
+      *  QUE USA, PERO EL CIERRE NOCTURNO EN SU CONJUNTO NO TIENE SENTIDO
+      *  SI UNO DE LOS TRES QUEDO A MEDIAS).
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77 WS-FECHA-HOY            PIC 9(8).
+
+       PROCEDURE DIVISION.
+       PROCESO-NOCTURNO-MAIN.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           DISPLAY "===== PROCESO NOCTURNO " WS-FECHA-HOY " =====".
+
+           DISPLAY "PASO 1/3: VENTAS-LOCAL".
+           CALL "VENTAS-LOCAL".
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "PASO 1/3 FALLO (RETURN-CODE=" RETURN-CODE
+                       "), SE CORTA LA CADENA."
+               GO TO PROCESO-NOCTURNO-EXIT
+           END-IF.
+
+           DISPLAY "PASO 2/3: REVISION-FINANCIERA".
+           CALL "REVISION-FINANCIERA".
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "PASO 2/3 FALLO (RETURN-CODE=" RETURN-CODE
+                       "), SE CORTA LA CADENA."
+               GO TO PROCESO-NOCTURNO-EXIT
+           END-IF.
+
+           DISPLAY "PASO 3/3: REP-GANANCIAS".
+           CALL "REP-GANANCIAS".
+           IF RETURN-CODE NOT = ZERO
+               DISPLAY "PASO 3/3 FALLO (RETURN-CODE=" RETURN-CODE
+                       ")."
+               GO TO PROCESO-NOCTURNO-EXIT
+           END-IF.
+
+           DISPLAY "PROCESO NOCTURNO FINALIZADO.".
+       PROCESO-NOCTURNO-EXIT.
+           STOP RUN.
+           END PROGRAM PROCESO-NOCTURNO.
