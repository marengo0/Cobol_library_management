@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                REP-CIERRE-DIARIO.
+       AUTHOR.                    LUCAS GALEANO.
+       DATE-WRITTEN.              09/08/2026.
+
+      *RESUMEN DE CIERRE DEL DIA PARA EL ENCARGADO DE SUCURSAL: JUNTA
+      *EN UNA SOLA PANTALLA LA ACTIVIDAD DE PRESTAMOS (LIBRERIA/
+      *REGISTROLIBROS.CBL), EL LIBRO MAYOR DE MULTAS (PROG-PAGOS-F.
+      *CBL) Y LAS VENTAS DEL LOCAL (VENTAS-LOCAL/TESTING.CBL), CADA
+      *UNO LEIDO DIRECTAMENTE DE SU ARCHIVO FISICO, SIN COPYBOOK
+      *COMPARTIDO ENTRE PROGRAMAS, IGUAL QUE EL RESTO DE ESTE SISTEMA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *PRESTAMOS DEL CATALOGO, LEIDO EN FORMA SECUENCIAL IGUAL QUE EN
+      *PROG-PAGOS-F.CBL PARA NO NECESITAR LA LLAVE ALTERNA.
+           SELECT REG-PRESTAMOS ASSIGN TO "REG-PRESTAMOS.DAT"
+               ORGANIZATION IS INDEXED
+               RECORD KEY IS PRESTAMO-CLAVE-STATUS
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-REG-PRESTAMOS.
+
+      *LIBRO MAYOR DE MULTAS DE PROG-PAGOS-F.CBL.
+           SELECT REG-FINES ASSIGN TO "REG-FINES-MAESTRO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REG-FINES.
+
+      *VENTAS.DAT DE VENTAS-LOCAL (TESTING.CBL): UN REGISTRO POR
+      *PRODUCTO CON LAS UNIDADES VENDIDAS ACUMULADAS Y SU PRECIO. NO
+      *LLEVA FECHA, ASI QUE SU IMPORTE ES UN ACUMULADO TOTAL Y NO
+      *SOLO EL DEL DIA.
+           SELECT REPORTE-VENTAS ASSIGN TO "VENTAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-PRODUCTO
+               FILE STATUS IS FS-REPORTE-VENTAS.
+
+      *BITACORA CENTRAL DE ERRORES, COMPARTIDA POR TODOS LOS
+      *PROGRAMAS QUE MANEJAN ARCHIVOS DE ESTE SISTEMA.
+           SELECT ERROR-LOG ASSIGN TO "ERRORES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERROR-LOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD REG-PRESTAMOS.
+       01 DATOS-PRESTAMO-STATUS.
+           05 PRESTAMO-CLAVE-STATUS.
+               10 PRESTAMO-LIBRO-ID-STATUS       PIC 9(6).
+               10 PRESTAMO-SOCIO-ID-STATUS       PIC 9(6).
+               10 PRESTAMO-FECHA-PRESTAMO-STATUS PIC 9(8).
+           05 PRESTAMO-FECHA-VENCIMIENTO-STATUS  PIC 9(8).
+           05 PRESTAMO-FECHA-DEVOLUCION-STATUS   PIC 9(8).
+           05 PRESTAMO-ESTADO-STATUS             PIC X(01).
+               88 PRESTAMO-ACTIVO-STATUS         VALUE "A".
+           05 PRESTAMO-RENOVACIONES-STATUS       PIC 9(01).
+
+       FD REG-FINES.
+       01 FINES-TRANSACCION.
+           05 FINES-SOCIO-ID         PIC 9(6).
+           05 FINES-LIBRO-ID         PIC 9(6).
+           05 FINES-FECHA            PIC 9(8).
+           05 FINES-TIPO             PIC X(01).
+               88 FINES-ASIGNADA     VALUE "A".
+               88 FINES-PAGO         VALUE "P".
+           05 FINES-MONTO            PIC 9(6).
+           05 FINES-DIAS-ATRASO      PIC 9(3).
+           05 FINES-FECHA-PRESTAMO   PIC 9(8).
+
+       FD REPORTE-VENTAS.
+       01 VENTA.
+           05 LLAVE-VENTAS.
+               10 ID-PRODUCTO     PIC 9(2).
+           05 NOMBRE              PIC X(20).
+           05 U-VENDIDAS          PIC 9(2).
+           05 PRECIO-BASE         PIC 9(4).
+
+       FD ERROR-LOG.
+       01 LINEA-ERROR-LOG         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-REG-PRESTAMOS         PIC XX.
+           88 ESTA-REG-PRE         VALUE "00" "02".
+           88 FIN-REG-PRE          VALUE "10".
+           88 F-NOEXISTE-PRE       VALUE "35".
+
+       77 FS-REG-FINES             PIC XX.
+           88 ESTA-REG-FINES       VALUE "00" "02".
+           88 FIN-REG-FINES        VALUE "10".
+           88 F-NOEXISTE-FINES     VALUE "35".
+
+       77 FS-REPORTE-VENTAS        PIC XX.
+           88 ESTA-REPORTE-VENTAS  VALUE "00" "02".
+           88 FIN-REPORTE-VENTAS   VALUE "10".
+           88 F-NOEXISTE-VENTAS    VALUE "35".
+
+       77 FS-ERROR-LOG             PIC XX.
+           88 ESTA-ERROR-LOG       VALUE "00" "02".
+
+      *VARIABLES PARA LA BITACORA CENTRAL DE ERRORES.
+       77 WS-ARCHIVO-ERROR         PIC X(20) VALUE SPACES.
+       77 WS-STATUS-ERROR          PIC XX    VALUE SPACES.
+       77 WS-FECHA-ERROR           PIC 9(8)  VALUE ZEROS.
+       77 WS-HORA-ERROR            PIC 9(8)  VALUE ZEROS.
+
+       77 WS-OPC                   PIC 9(1) VALUE ZEROS.
+       77 WS-TERMINAR-PROG         PIC X(2) VALUE "NO".
+       77 WS-FECHA-HOY             PIC 9(8) VALUE ZEROS.
+
+      *ACUMULADORES DE LA SECCION DE PRESTAMOS.
+       77 WS-PRESTAMOS-ACTIVOS     PIC 9(5) VALUE ZEROS.
+       77 WS-PRESTAMOS-VENCIDOS    PIC 9(5) VALUE ZEROS.
+       77 WS-PRESTAMOS-HOY         PIC 9(5) VALUE ZEROS.
+       77 WS-DEVOLUCIONES-HOY      PIC 9(5) VALUE ZEROS.
+
+      *ACUMULADORES DE LA SECCION DE MULTAS.
+       77 WS-MULTAS-ASENTADAS-HOY  PIC 9(5) VALUE ZEROS.
+       77 WS-MONTO-ASENTADO-HOY    PIC 9(7) VALUE ZEROS.
+       77 WS-PAGOS-HOY             PIC 9(5) VALUE ZEROS.
+       77 WS-MONTO-PAGADO-HOY      PIC 9(7) VALUE ZEROS.
+
+      *ACUMULADORES DE LA SECCION DE VENTAS.
+       77 WS-VENTAS-UNIDADES       PIC 9(7) VALUE ZEROS.
+       77 WS-VENTAS-IMPORTE        PIC 9(8) VALUE ZEROS.
+       77 WS-SUBTOTAL-VENTA        PIC 9(8) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       010-MENU.
+           PERFORM UNTIL WS-TERMINAR-PROG = "SI"
+               DISPLAY " "
+               DISPLAY "===== RESUMEN DE CIERRE DEL DIA ====="
+               DISPLAY "1. GENERAR RESUMEN DE HOY"
+               DISPLAY "0. SALIR"
+               DISPLAY "OPCION: " WITH NO ADVANCING
+               ACCEPT WS-OPC
+               EVALUATE WS-OPC
+                   WHEN 1 PERFORM 020-GENERAR-RESUMEN
+                   WHEN 0 MOVE "SI" TO WS-TERMINAR-PROG
+                   WHEN OTHER DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE
+           END-PERFORM.
+           GOBACK.
+
+      *ARMA EL RESUMEN COMBINADO, SECCION POR SECCION, CADA UNA A
+      *PARTIR DE SU PROPIO ARCHIVO. SI ALGUNA SECCION NO TIENE
+      *ARCHIVO TODAVIA SE LA MUESTRA EN CERO Y SE ANOTA EN LA
+      *BITACORA CENTRAL, PERO NO SE INTERRUMPE EL RESTO DEL RESUMEN.
+       020-GENERAR-RESUMEN.
+           ACCEPT WS-FECHA-HOY FROM DATE YYYYMMDD.
+           PERFORM 030-RESUMIR-PRESTAMOS.
+           PERFORM 040-RESUMIR-MULTAS.
+           PERFORM 050-RESUMIR-VENTAS.
+           DISPLAY " ".
+           DISPLAY "===== RESUMEN DE CIERRE - " WS-FECHA-HOY " =====".
+           DISPLAY "-- PRESTAMOS --".
+           DISPLAY "PRESTADOS HOY: "     WS-PRESTAMOS-HOY.
+           DISPLAY "DEVUELTOS HOY: "     WS-DEVOLUCIONES-HOY.
+           DISPLAY "ACTIVOS: "           WS-PRESTAMOS-ACTIVOS.
+           DISPLAY "VENCIDOS: "          WS-PRESTAMOS-VENCIDOS.
+           DISPLAY "-- MULTAS --".
+           DISPLAY "ASENTADAS HOY: "     WS-MULTAS-ASENTADAS-HOY
+                   " POR $"              WS-MONTO-ASENTADO-HOY.
+           DISPLAY "PAGOS RECIBIDOS HOY: " WS-PAGOS-HOY
+                   " POR $"              WS-MONTO-PAGADO-HOY.
+           DISPLAY "-- VENTAS (ACUMULADO) --".
+           DISPLAY "UNIDADES VENDIDAS: " WS-VENTAS-UNIDADES.
+           DISPLAY "IMPORTE TOTAL: $"    WS-VENTAS-IMPORTE.
+
+      *RECORRE REG-PRESTAMOS.DAT (SECUENCIAL) SUMANDO PRESTAMOS Y
+      *DEVOLUCIONES DE HOY Y CONTANDO LOS ACTIVOS Y VENCIDOS A LA
+      *FECHA, IGUAL CRITERIO DE VENCIDO QUE BUSCAR-PRESTAMO-VENCIDO
+      *EN PROG-PAGOS-F.CBL.
+       030-RESUMIR-PRESTAMOS.
+           MOVE ZEROS TO WS-PRESTAMOS-ACTIVOS.
+           MOVE ZEROS TO WS-PRESTAMOS-VENCIDOS.
+           MOVE ZEROS TO WS-PRESTAMOS-HOY.
+           MOVE ZEROS TO WS-DEVOLUCIONES-HOY.
+           OPEN INPUT REG-PRESTAMOS.
+           IF F-NOEXISTE-PRE THEN
+               MOVE "REG-PRESTAMOS.DAT"  TO WS-ARCHIVO-ERROR
+               MOVE FS-REG-PRESTAMOS     TO WS-STATUS-ERROR
+               PERFORM REGISTRAR-ERROR-CENTRAL
+               GO TO 030-RESUMIR-PRESTAMOS-EXIT
+           END-IF.
+           READ REG-PRESTAMOS NEXT RECORD AT END SET FIN-REG-PRE
+                   TO TRUE END-READ.
+           PERFORM UNTIL FIN-REG-PRE
+               IF PRESTAMO-FECHA-PRESTAMO-STATUS = WS-FECHA-HOY
+                   ADD 1 TO WS-PRESTAMOS-HOY
+               END-IF
+               IF PRESTAMO-FECHA-DEVOLUCION-STATUS = WS-FECHA-HOY
+                   ADD 1 TO WS-DEVOLUCIONES-HOY
+               END-IF
+               IF PRESTAMO-ACTIVO-STATUS
+                   ADD 1 TO WS-PRESTAMOS-ACTIVOS
+                   IF PRESTAMO-FECHA-VENCIMIENTO-STATUS < WS-FECHA-HOY
+                       ADD 1 TO WS-PRESTAMOS-VENCIDOS
+                   END-IF
+               END-IF
+               READ REG-PRESTAMOS NEXT RECORD AT END SET FIN-REG-PRE
+                       TO TRUE END-READ
+           END-PERFORM.
+           CLOSE REG-PRESTAMOS.
+       030-RESUMIR-PRESTAMOS-EXIT.
+           EXIT.
+
+      *RECORRE EL LIBRO MAYOR DE MULTAS SUMANDO LAS FILAS FECHADAS
+      *HOY, SEPARANDO MULTAS ASENTADAS DE PAGOS RECIBIDOS.
+       040-RESUMIR-MULTAS.
+           MOVE ZEROS TO WS-MULTAS-ASENTADAS-HOY.
+           MOVE ZEROS TO WS-MONTO-ASENTADO-HOY.
+           MOVE ZEROS TO WS-PAGOS-HOY.
+           MOVE ZEROS TO WS-MONTO-PAGADO-HOY.
+           OPEN INPUT REG-FINES.
+           IF F-NOEXISTE-FINES THEN
+               MOVE "REG-FINES-MAESTRO.DAT" TO WS-ARCHIVO-ERROR
+               MOVE FS-REG-FINES            TO WS-STATUS-ERROR
+               PERFORM REGISTRAR-ERROR-CENTRAL
+               GO TO 040-RESUMIR-MULTAS-EXIT
+           END-IF.
+           READ REG-FINES AT END SET FIN-REG-FINES TO TRUE END-READ.
+           PERFORM UNTIL FIN-REG-FINES
+               IF FINES-FECHA = WS-FECHA-HOY
+                   IF FINES-ASIGNADA
+                       ADD 1            TO WS-MULTAS-ASENTADAS-HOY
+                       ADD FINES-MONTO  TO WS-MONTO-ASENTADO-HOY
+                   ELSE
+                       ADD 1            TO WS-PAGOS-HOY
+                       ADD FINES-MONTO  TO WS-MONTO-PAGADO-HOY
+                   END-IF
+               END-IF
+               READ REG-FINES AT END SET FIN-REG-FINES TO TRUE
+                       END-READ
+           END-PERFORM.
+           CLOSE REG-FINES.
+       040-RESUMIR-MULTAS-EXIT.
+           EXIT.
+
+      *RECORRE VENTAS.DAT SUMANDO LAS UNIDADES VENDIDAS Y SU IMPORTE
+      *PARA TODOS LOS PRODUCTOS, IGUAL CALCULO QUE
+      *020-GENERAR-REPORTE-MES EN REP-GANANCIAS.CBL. ES UN ACUMULADO
+      *TOTAL PORQUE VENTAS.DAT NO GUARDA FECHA POR VENTA.
+       050-RESUMIR-VENTAS.
+           MOVE ZEROS TO WS-VENTAS-UNIDADES.
+           MOVE ZEROS TO WS-VENTAS-IMPORTE.
+           OPEN INPUT REPORTE-VENTAS.
+           IF F-NOEXISTE-VENTAS THEN
+               MOVE "VENTAS.DAT"          TO WS-ARCHIVO-ERROR
+               MOVE FS-REPORTE-VENTAS     TO WS-STATUS-ERROR
+               PERFORM REGISTRAR-ERROR-CENTRAL
+               GO TO 050-RESUMIR-VENTAS-EXIT
+           END-IF.
+           MOVE ZEROS TO ID-PRODUCTO.
+           START REPORTE-VENTAS KEY IS NOT LESS THAN ID-PRODUCTO
+               INVALID KEY SET FIN-REPORTE-VENTAS TO TRUE
+           END-START.
+           IF NOT FIN-REPORTE-VENTAS THEN
+               READ REPORTE-VENTAS NEXT RECORD
+                   AT END SET FIN-REPORTE-VENTAS TO TRUE
+               END-READ
+               PERFORM UNTIL FIN-REPORTE-VENTAS
+                   COMPUTE WS-SUBTOTAL-VENTA = U-VENDIDAS * PRECIO-BASE
+                   ADD WS-SUBTOTAL-VENTA TO WS-VENTAS-IMPORTE
+                   ADD U-VENDIDAS        TO WS-VENTAS-UNIDADES
+                   READ REPORTE-VENTAS NEXT RECORD
+                       AT END SET FIN-REPORTE-VENTAS TO TRUE
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE REPORTE-VENTAS.
+       050-RESUMIR-VENTAS-EXIT.
+           EXIT.
+
+       REGISTRAR-ERROR-CENTRAL.
+           ACCEPT WS-FECHA-ERROR FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ERROR FROM TIME.
+           MOVE SPACES TO LINEA-ERROR-LOG.
+           STRING "REP-CIERRE-DIARIO " DELIMITED BY SIZE
+                  WS-ARCHIVO-ERROR     DELIMITED BY SIZE
+                  " STATUS="           DELIMITED BY SIZE
+                  WS-STATUS-ERROR      DELIMITED BY SIZE
+                  " FECHA="            DELIMITED BY SIZE
+                  WS-FECHA-ERROR       DELIMITED BY SIZE
+                  " HORA="             DELIMITED BY SIZE
+                  WS-HORA-ERROR        DELIMITED BY SIZE
+                       INTO LINEA-ERROR-LOG
+           END-STRING.
+           OPEN EXTEND ERROR-LOG.
+           WRITE LINEA-ERROR-LOG.
+           CLOSE ERROR-LOG.
