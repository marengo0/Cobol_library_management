@@ -1,121 +1,309 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.     APAREO_PRUEBA.
+       PROGRAM-ID.     CONCILIACION-INVENTARIO.
        AUTHOR          LUCAS GALEANO.
        DATE-WRITTEN    21/8/2023.
 
+      *MODIFICACIONES.
+      *09/08/2026 - SE REGISTRA EN ERRORES.LOG (BITACORA CENTRAL,
+      *  COMPARTIDA CON LOS DEMAS PROGRAMAS DEL SISTEMA) CUANDO NO
+      *  SE ENCUENTRA EL CATALOGO AL ARMAR CATALOGO-VIGENTE.
+      *09/08/2026 - REUTILIZADO EL VIEJO EJERCICIO DE APAREO DE DOS
+      *  LISTAS PARA EL INVENTARIO ANUAL: EN LUGAR DE APAREAR DOS
+      *  LISTAS DE DIGITOS TIPEADAS A MANO, SE APAREAN LOS LIBRO-ID
+      *  CONTADOS FISICAMENTE CONTRA LOS QUE FIGURAN VIGENTES EN
+      *  REGISTRO-LIBROS.DAT. EL ARCHIVO DE COINCIDENCIAS SE
+      *  CONSERVA Y SE AGREGAN LOS DOS LADOS QUE ANTES SE
+      *  DESCARTABAN EN SILENCIO: LIBRO-ID DEL CATALOGO NO
+      *  ENCONTRADOS EN EL CONTEO (FALTANTES) Y LIBRO-ID CONTADOS
+      *  QUE NO ESTAN VIGENTES EN EL CATALOGO (SOBRANTES).
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT NUMEROS_LISTA_1 ASSIGN TO "ARCHIVO_1.DAT"
+           SELECT CONTEO-FISICO ASSIGN TO "ARCHIVO_1.DAT"
+                                  ORGANIZATION IS INDEXED
+                                  RECORD KEY IS LIBRO-ID-CONTADO
+                                  ACCESS MODE IS DYNAMIC
+                                  FILE STATUS IS FS-CONTEO.
+           SELECT CATALOGO-VIGENTE ASSIGN TO "ARCHIVO_2.DAT"
                                   ORGANIZATION IS INDEXED
-                                  RECORD KEY IS NUM1
-                                  ACCESS MODE IS DYNAMIC.
-           SELECT NUMEROS_LISTA_2 ASSIGN TO "ARCHIVO_2.DAT"
+                                  RECORD KEY IS LIBRO-ID-CATALOGO
+                                  ACCESS MODE IS DYNAMIC
+                                  FILE STATUS IS FS-CATALOGO.
+           SELECT COINCIDENCIAS ASSIGN TO "ARCHIVO_3.DAT"
                                   ORGANIZATION IS INDEXED
-                                  RECORD KEY IS NUM2
-                                  ACCESS MODE IS DYNAMIC.
-           SELECT NUMEROS_LISTA_3 ASSIGN TO "ARCHIVO_3.DAT"
+                                  RECORD KEY IS LIBRO-ID-OK
+                                  ACCESS MODE IS DYNAMIC
+                                  FILE STATUS IS FS-COINCIDENCIAS.
+           SELECT FALTANTES ASSIGN TO "ARCHIVO_4.DAT"
                                   ORGANIZATION IS INDEXED
-                                  RECORD KEY IS NUM3
-                                  ACCESS MODE IS DYNAMIC.
+                                  RECORD KEY IS LIBRO-ID-FALTANTE
+                                  ACCESS MODE IS DYNAMIC
+                                  FILE STATUS IS FS-FALTANTES.
+           SELECT SOBRANTES ASSIGN TO "ARCHIVO_5.DAT"
+                                  ORGANIZATION IS INDEXED
+                                  RECORD KEY IS LIBRO-ID-SOBRANTE
+                                  ACCESS MODE IS DYNAMIC
+                                  FILE STATUS IS FS-SOBRANTES.
+
+      *CATALOGO DEL SISTEMA DE LA LIBRERIA (REGISTROLIBROS.CBL),
+      *LEIDO AQUI EN FORMA SECUENCIAL PARA ARMAR LA LISTA DE LIBRO-ID
+      *VIGENTES. MISMO ARCHIVO FISICO, SIN COPYBOOK COMPARTIDO ENTRE
+      *PROGRAMAS, IGUAL QUE EL RESTO DE ESTE SISTEMA.
+           SELECT REG-LIBROS ASSIGN TO "REGISTRO-LIBROS.DAT"
+                                  ORGANIZATION IS INDEXED
+                                  RECORD KEY IS LIBRO-ID-STATUS
+                                  ACCESS MODE IS DYNAMIC
+                                  FILE STATUS IS FS-REG-LIBROS.
+
+      *BITACORA CENTRAL DE ERRORES, COMPARTIDA POR TODOS LOS
+      *PROGRAMAS QUE MANEJAN ARCHIVOS DE ESTE SISTEMA.
+           SELECT ERROR-LOG ASSIGN TO "ERRORES.LOG"
+                                  ORGANIZATION IS LINE SEQUENTIAL
+                                  FILE STATUS IS FS-ERROR-LOG.
+
        DATA DIVISION.
        FILE SECTION.
 
-       FD NUMEROS_LISTA_1.
+       FD CONTEO-FISICO.
        01 NUMEROS_1.
-           05 NUM1            PIC 9.
+           05 LIBRO-ID-CONTADO       PIC 9(6).
 
-       FD NUMEROS_LISTA_2.
+       FD CATALOGO-VIGENTE.
        01 NUMEROS_2.
-           05 NUM2            PIC 9.
+           05 LIBRO-ID-CATALOGO      PIC 9(6).
 
-       FD NUMEROS_LISTA_3.
+       FD COINCIDENCIAS.
        01 NUMEROS_3.
-           05 NUM3            PIC 9.
+           05 LIBRO-ID-OK            PIC 9(6).
+
+       FD FALTANTES.
+       01 NUMEROS_4.
+           05 LIBRO-ID-FALTANTE      PIC 9(6).
+
+       FD SOBRANTES.
+       01 NUMEROS_5.
+           05 LIBRO-ID-SOBRANTE      PIC 9(6).
+
+       FD REG-LIBROS.
+       01 DATOS-LIBRO-STATUS.
+           05 LIBRO-ID-STATUS         PIC 9(6).
+           05 FILLER                  PIC X(20).
+           05 FILLER                  PIC X(20).
+           05 ESTADO-STATUS           PIC X(12).
+               88 ESTADO-BAJA-STATUS  VALUE "BAJA".
+           05 FILLER                  PIC X(6).
+           05 FILLER                  PIC X(13).
+           05 FILLER                  PIC X(15).
+           05 FILLER                  PIC X(8).
+
+       FD ERROR-LOG.
+       01 LINEA-ERROR-LOG         PIC X(80).
 
        WORKING-STORAGE SECTION.
-       77 N                   PIC 9.
+       77 N                   PIC 9(6).
        77 STOPP               PIC 9.
 
+       77 FS-CONTEO               PIC XX.
+           88 F-NOEXISTE-CONTEO    VALUE "35".
+       77 FS-CATALOGO             PIC XX.
+           88 F-NOEXISTE-CATALOGO  VALUE "35".
+       77 FS-COINCIDENCIAS        PIC XX.
+           88 F-NOEXISTE-COINCIDENCIAS VALUE "35".
+       77 FS-FALTANTES            PIC XX.
+           88 F-NOEXISTE-FALTANTES VALUE "35".
+       77 FS-SOBRANTES            PIC XX.
+           88 F-NOEXISTE-SOBRANTES VALUE "35".
+       77 FS-REG-LIBROS           PIC XX.
+           88 ESTA-REG-LIBROS      VALUE "00" "02".
+           88 FIN-REG-LIBROS       VALUE "10".
+           88 F-NOEXISTE-REG-LIBROS VALUE "35".
+
+       77 FS-ERROR-LOG            PIC XX.
+           88 ESTA-ERROR-LOG       VALUE "00" "02".
+
+      *VARIABLES PARA LA BITACORA CENTRAL DE ERRORES.
+       77 WS-ARCHIVO-ERROR        PIC X(20) VALUE SPACES.
+       77 WS-STATUS-ERROR         PIC XX    VALUE SPACES.
+       77 WS-FECHA-ERROR          PIC 9(8)  VALUE ZEROS.
+       77 WS-HORA-ERROR           PIC 9(8)  VALUE ZEROS.
+
        PROCEDURE DIVISION.
 
-       DISPLAY "INGRESE UN NUMERO DEL 1 AL 9,FINALIZE CON UN 0".
+       DISPLAY "INGRESE LOS LIBRO-ID CONTADOS FISICAMENTE,".
+       DISPLAY "FINALICE CON UN 0".
        PERFORM ESCRIBIR-ARCHIVO-1.
-       PERFORM ESCRIBIR-ARCHIVO-2.
+       PERFORM CARGAR-CATALOGO-VIGENTE.
        PERFORM APAREAMIENTO-PROCEDURE.
        PERFORM RESULTADOS.
        STOP RUN.
 
 
        ESCRIBIR-ARCHIVO-1.
-           OPEN OUTPUT NUMEROS_LISTA_1.
+           OPEN OUTPUT CONTEO-FISICO.
            INITIALIZE NUMEROS_1.
-           ACCEPT NUM1.
-           PERFORM UNTIL NUM1 EQUALS 0
+           ACCEPT LIBRO-ID-CONTADO.
+           PERFORM UNTIL LIBRO-ID-CONTADO = 0
                WRITE NUMEROS_1
-               ACCEPT NUM1
+               ACCEPT LIBRO-ID-CONTADO
            END-PERFORM.
-           CLOSE NUMEROS_LISTA_1.
+           CLOSE CONTEO-FISICO.
 
 
-       ESCRIBIR-ARCHIVO-2.
-           OPEN OUTPUT NUMEROS_LISTA_2.
-           INITIALIZE NUMEROS_2.
-           ACCEPT NUM2.
-           PERFORM UNTIL NUM2 EQUALS 0
-               WRITE NUMEROS_2
-               ACCEPT NUM2
-           END-PERFORM.
-           CLOSE NUMEROS_LISTA_2.
+      *ARMA LA LISTA DE LIBRO-ID VIGENTES A PARTIR DEL CATALOGO REAL,
+      *EN LUGAR DE TIPEARLA A MANO COMO LA SEGUNDA LISTA DEL EJERCICIO
+      *ORIGINAL. UN LIBRO DADO DE BAJA YA NO SE ESPERA EN EL ESTANTE,
+      *ASI QUE NO ENTRA EN LA CONCILIACION.
+       CARGAR-CATALOGO-VIGENTE.
+           OPEN OUTPUT CATALOGO-VIGENTE.
+           OPEN INPUT REG-LIBROS.
+           IF NOT F-NOEXISTE-REG-LIBROS
+               READ REG-LIBROS NEXT RECORD
+                                   AT END SET FIN-REG-LIBROS TO TRUE
+               END-READ
+               PERFORM UNTIL FIN-REG-LIBROS
+                   IF NOT ESTADO-BAJA-STATUS
+                       MOVE LIBRO-ID-STATUS TO LIBRO-ID-CATALOGO
+                       WRITE NUMEROS_2
+                   END-IF
+                   READ REG-LIBROS NEXT RECORD
+                                   AT END SET FIN-REG-LIBROS TO TRUE
+                   END-READ
+               END-PERFORM
+           ELSE
+               DISPLAY "NO SE ENCUENTRA EL CATALOGO DE LIBROS."
+               MOVE "REGISTRO-LIBROS.DAT" TO WS-ARCHIVO-ERROR
+               MOVE FS-REG-LIBROS         TO WS-STATUS-ERROR
+               PERFORM REGISTRAR-ERROR-CENTRAL
+           END-IF.
+           CLOSE REG-LIBROS.
+           CLOSE CATALOGO-VIGENTE.
 
 
+      *APAREA LAS DOS LISTAS ORDENADAS POR LIBRO-ID (MISMO MERGE DEL
+      *EJERCICIO ORIGINAL); AHORA LOS DOS LADOS QUE ANTES SE
+      *DESCARTABAN AL AVANZAR VAN A SUS PROPIOS ARCHIVOS EN LUGAR DE
+      *PERDERSE.
        APAREAMIENTO-PROCEDURE.
-           OPEN INPUT NUMEROS_LISTA_1.
-           OPEN INPUT NUMEROS_LISTA_2.
-           OPEN OUTPUT NUMEROS_LISTA_3.
-           INITIALIZE NUMEROS_1 NUMEROS_2 NUMEROS_3.
-           READ NUMEROS_LISTA_1 NEXT RECORD
+           OPEN INPUT CONTEO-FISICO.
+           OPEN INPUT CATALOGO-VIGENTE.
+           OPEN OUTPUT COINCIDENCIAS.
+           OPEN OUTPUT FALTANTES.
+           OPEN OUTPUT SOBRANTES.
+           INITIALIZE NUMEROS_1 NUMEROS_2 NUMEROS_3 NUMEROS_4
+                      NUMEROS_5.
+           READ CONTEO-FISICO NEXT RECORD
                                    AT END MOVE HIGH-VALUES TO NUMEROS_1
            END-READ.
-           READ NUMEROS_LISTA_2 NEXT RECORD
+           READ CATALOGO-VIGENTE NEXT RECORD
                                    AT END MOVE HIGH-VALUES TO NUMEROS_2
            END-READ.
-           PERFORM VARYING N FROM 01 BY 1 UNTIL NUMEROS_1 EQUALS
-                                       HIGH-VALUES OR NUMEROS_2 EQUALS
+           PERFORM VARYING N FROM 01 BY 1 UNTIL NUMEROS_1 =
+                                       HIGH-VALUES AND NUMEROS_2 =
                                        HIGH-VALUES
-               IF NUM1 EQUALS NUM2 THEN
-                   MOVE NUM1 TO NUM3
+               IF NUMEROS_1 = HIGH-VALUES THEN
+                   MOVE LIBRO-ID-CATALOGO TO LIBRO-ID-FALTANTE
+                   WRITE NUMEROS_4
+                   READ CATALOGO-VIGENTE NEXT RECORD
+                                   AT END MOVE HIGH-VALUES TO NUMEROS_2
+                   END-READ
+               ELSE IF NUMEROS_2 = HIGH-VALUES THEN
+                   MOVE LIBRO-ID-CONTADO TO LIBRO-ID-SOBRANTE
+                   WRITE NUMEROS_5
+                   READ CONTEO-FISICO NEXT RECORD
+                                   AT END MOVE HIGH-VALUES TO NUMEROS_1
+                   END-READ
+               ELSE IF LIBRO-ID-CONTADO = LIBRO-ID-CATALOGO THEN
+                   MOVE LIBRO-ID-CONTADO TO LIBRO-ID-OK
                    WRITE NUMEROS_3
-                   READ NUMEROS_LISTA_1 NEXT RECORD
+                   READ CONTEO-FISICO NEXT RECORD
                                    AT END MOVE HIGH-VALUES TO NUMEROS_1
                    END-READ
-                   READ NUMEROS_LISTA_2 NEXT RECORD
+                   READ CATALOGO-VIGENTE NEXT RECORD
                                    AT END MOVE HIGH-VALUES TO NUMEROS_2
                    END-READ
-               ELSE IF NUM1 < NUM2 THEN
-                   READ NUMEROS_LISTA_1 NEXT RECORD
+               ELSE IF LIBRO-ID-CONTADO < LIBRO-ID-CATALOGO THEN
+                   MOVE LIBRO-ID-CONTADO TO LIBRO-ID-SOBRANTE
+                   WRITE NUMEROS_5
+                   READ CONTEO-FISICO NEXT RECORD
                                    AT END MOVE HIGH-VALUES TO NUMEROS_1
                    END-READ
                ELSE
-                   READ NUMEROS_LISTA_2 NEXT RECORD
+                   MOVE LIBRO-ID-CATALOGO TO LIBRO-ID-FALTANTE
+                   WRITE NUMEROS_4
+                   READ CATALOGO-VIGENTE NEXT RECORD
                                    AT END MOVE HIGH-VALUES TO NUMEROS_2
                    END-READ
                END-IF
            END-PERFORM.
-           CLOSE NUMEROS_LISTA_1 NUMEROS_LISTA_2 NUMEROS_LISTA_3.
+           CLOSE CONTEO-FISICO CATALOGO-VIGENTE COINCIDENCIAS
+                 FALTANTES SOBRANTES.
 
 
        RESULTADOS.
-           OPEN INPUT NUMEROS_LISTA_3.
-           INITIALIZE NUMEROS_3
-           DISPLAY "CONTENIDOS DEL ARCHIVO ACTUALIZADO:"
-           READ NUMEROS_LISTA_3 AT END MOVE HIGH-VALUES TO NUMEROS_3
-           END-READ.
-           PERFORM VARYING N FROM 01 BY 1 UNTIL
-                                   NUMEROS_3 EQUALS HIGH-VALUES
-           DISPLAY NUMEROS_3
-           READ NUMEROS_LISTA_3 AT END MOVE HIGH-VALUES TO NUMEROS_3
-           END-READ
-           END-PERFORM.
+           OPEN INPUT COINCIDENCIAS.
+           DISPLAY " ".
+           DISPLAY "LIBROS CONTADOS Y CONCILIADOS CON EL CATALOGO:".
+           IF NOT F-NOEXISTE-COINCIDENCIAS
+               READ COINCIDENCIAS AT END MOVE HIGH-VALUES TO NUMEROS_3
+               END-READ
+               PERFORM VARYING N FROM 01 BY 1 UNTIL
+                                       NUMEROS_3 = HIGH-VALUES
+                   DISPLAY LIBRO-ID-OK
+                   READ COINCIDENCIAS AT END MOVE HIGH-VALUES
+                           TO NUMEROS_3
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE COINCIDENCIAS.
+
+           OPEN INPUT FALTANTES.
+           DISPLAY " ".
+           DISPLAY "EN EL CATALOGO PERO NO CONTADOS (POSIBLE "
+                   "EXTRAVIO):".
+           IF NOT F-NOEXISTE-FALTANTES
+               READ FALTANTES AT END MOVE HIGH-VALUES TO NUMEROS_4
+               END-READ
+               PERFORM VARYING N FROM 01 BY 1 UNTIL
+                                       NUMEROS_4 = HIGH-VALUES
+                   DISPLAY LIBRO-ID-FALTANTE
+                   READ FALTANTES AT END MOVE HIGH-VALUES TO NUMEROS_4
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE FALTANTES.
+
+           OPEN INPUT SOBRANTES.
+           DISPLAY " ".
+           DISPLAY "CONTADOS PERO SIN CATALOGO VIGENTE (REVISAR "
+                   "LIBRO-ID):".
+           IF NOT F-NOEXISTE-SOBRANTES
+               READ SOBRANTES AT END MOVE HIGH-VALUES TO NUMEROS_5
+               END-READ
+               PERFORM VARYING N FROM 01 BY 1 UNTIL
+                                       NUMEROS_5 = HIGH-VALUES
+                   DISPLAY LIBRO-ID-SOBRANTE
+                   READ SOBRANTES AT END MOVE HIGH-VALUES TO NUMEROS_5
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE SOBRANTES.
            ACCEPT STOPP.
-           CLOSE NUMEROS_LISTA_3.
+
+       REGISTRAR-ERROR-CENTRAL.
+           ACCEPT WS-FECHA-ERROR FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ERROR FROM TIME.
+           MOVE SPACES TO LINEA-ERROR-LOG.
+           STRING "CONCILIACION-INVENTARIO " DELIMITED BY SIZE
+                  WS-ARCHIVO-ERROR           DELIMITED BY SIZE
+                  " STATUS="                 DELIMITED BY SIZE
+                  WS-STATUS-ERROR            DELIMITED BY SIZE
+                  " FECHA="                  DELIMITED BY SIZE
+                  WS-FECHA-ERROR             DELIMITED BY SIZE
+                  " HORA="                   DELIMITED BY SIZE
+                  WS-HORA-ERROR              DELIMITED BY SIZE
+                       INTO LINEA-ERROR-LOG
+           END-STRING.
+           OPEN EXTEND ERROR-LOG.
+           WRITE LINEA-ERROR-LOG.
+           CLOSE ERROR-LOG.
