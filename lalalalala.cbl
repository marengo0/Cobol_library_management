@@ -20,6 +20,12 @@
                      WITH DUPLICATES
            FILE STATUS STATUS-DATOS.
 
+      *BITACORA CENTRAL DE ERRORES, COMPARTIDA POR TODOS LOS
+      *PROGRAMAS QUE MANEJAN ARCHIVOS DE ESTE SISTEMA.
+       SELECT ERROR-LOG ASSIGN TO "ERRORES.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-ERROR-LOG.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -32,11 +38,17 @@
            05 NIT-EDAD.
               07 EDAD             PIC 9(03).
 
+       FD  ERROR-LOG.
+       01  LINEA-ERROR-LOG        PIC X(80).
+
        WORKING-STORAGE SECTION.
        77  AA           PIC 99.
        77  JJ           PIC 9(6).
        77  J            PIC 99.
        77  STATUS-DATOS PIC XX.
+       77  FS-ERROR-LOG PIC XX.
+       77  WS-FECHA-ERROR PIC 9(8) VALUE ZEROS.
+       77  WS-HORA-ERROR  PIC 9(8) VALUE ZEROS.
        77  PAUSAR       PIC X value spaces.
        77  CAIDA        PIC X.
        77  MAS-CODIGO   PIC ZZZZZ9.
@@ -73,6 +85,21 @@
            USE AFTER STANDARD ERROR PROCEDURE ON DATOS.
        000-Handle-Error.
            move "S" to caida.
+           accept WS-FECHA-ERROR from date yyyymmdd.
+           accept WS-HORA-ERROR from time.
+           move spaces to LINEA-ERROR-LOG.
+           string "CREARCLIENTES DATOS.DAT" delimited by size
+                  " STATUS="                delimited by size
+                  STATUS-DATOS              delimited by size
+                  " FECHA="                 delimited by size
+                  WS-FECHA-ERROR            delimited by size
+                  " HORA="                  delimited by size
+                  WS-HORA-ERROR             delimited by size
+                       into LINEA-ERROR-LOG
+           end-string.
+           open extend ERROR-LOG.
+           write LINEA-ERROR-LOG.
+           close ERROR-LOG.
        END DECLARATIVES.
        MAIN-LOGIC SECTION.
        PROGRAM-BEGIN.
