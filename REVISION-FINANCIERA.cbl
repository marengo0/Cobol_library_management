@@ -1,26 +1,59 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.                PROG-PAGOS-F.
+       PROGRAM-ID.                REVISION-FINANCIERA.
        AUTHOR.                    LUCAS GALEANO.
        DATE-WRITTEN.              1/2/2023.
 
+      *MODIFICACIONES.
+      *09/08/2026 - SE REGISTRA EN ERRORES.LOG (BITACORA CENTRAL,
+      *  COMPARTIDA CON LOS DEMAS PROGRAMAS DEL SISTEMA) CUANDO
+      *  REVISAR-CONSISTENCIA NO ENCUENTRA LOS ARCHIVOS A CONCILIAR.
+      *09/08/2026 - AGREGADA LA CONCILIACION REAL (OPCION 2): CRUZA
+      *  REG-MAESTRO.DAT CONTRA REG-VENTAS-MAESTRO.DAT, REGISTRO A
+      *  REGISTRO, EN LUGAR DE SOLO CARGAR DATOS. RENOMBRADO EL
+      *  PROGRAM-ID (ANTES DUPLICABA EL DE PROG-PAGOS-F.CBL, RESABIO
+      *  DE CUANDO ESTE PROGRAMA SE COPIO A PARTIR DE AQUEL); EL
+      *  PARRAFO DE CARGA DE DATOS SE MANTIENE SIN CAMBIOS DE FONDO
+      *  PARA SEGUIR ALIMENTANDO AMBOS ARCHIVOS.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT REG-VENDEDORES ASSIGN TO "REG-MAESTRO.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REG-VENDEDORES.
 
            SELECT REG-VENTAS     ASSIGN TO "REG-VENTAS-MAESTRO.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-REG-VENTAS.
+
+      *BITACORA CENTRAL DE ERRORES, COMPARTIDA POR TODOS LOS
+      *PROGRAMAS QUE MANEJAN ARCHIVOS DE ESTE SISTEMA.
+           SELECT ERROR-LOG      ASSIGN TO "ERRORES.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-ERROR-LOG.
 
        DATA DIVISION.
        FILE SECTION.
        FD REG-VENDEDORES.
        01 VENDEDORES              PIC 9(14).
 
+      *REDEFINE PARA VOLVER A LEER LOS TRES CAMPOS QUE
+      *INGRESO-DATOS-EMPLEADOS EMPAQUETA EN VENDEDORES AL ESCRIBIRLO
+      *(MOVE DE GRUPO WS-VENDEDORES, TRATADO COMO ALFANUMERICO, POR
+      *ESO QUEDAN 3 BYTES DE RELLENO AL FINAL DE LOS 14).
+       01 VENDEDORES-R REDEFINES VENDEDORES.
+           05 V-EMPLEADO              PIC X(03).
+           05 V-SUELDO-BASE           PIC X(05).
+           05 V-CANTIDAD-VENTAS       PIC X(03).
+           05 FILLER                  PIC X(03).
+
        FD REG-VENTAS.
        01 COB-VENTAS.
            05 cobros occurs 100 times.
-               10 NOMBRE pic x(5).
+               10 IMPORTE pic x(5).
+
+       FD ERROR-LOG.
+       01 LINEA-ERROR-LOG          PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 WS-VENDEDORES.
@@ -36,8 +69,64 @@
        77 CONTADOR                   PIC 99 VALUE ZEROS.
        77 indice                  PIC 999.
 
+       77 FS-REG-VENDEDORES       PIC XX.
+           88 ESTA-REG-VENDEDORES     VALUE "00" "02".
+           88 FIN-REG-VENDEDORES      VALUE "10".
+           88 F-NOEXISTE-VENDEDORES   VALUE "35".
+
+       77 FS-REG-VENTAS            PIC XX.
+           88 ESTA-REG-VENTAS         VALUE "00" "02".
+           88 FIN-REG-VENTAS          VALUE "10".
+           88 F-NOEXISTE-VENTAS       VALUE "35".
+
+       77 FS-ERROR-LOG             PIC XX.
+           88 ESTA-ERROR-LOG          VALUE "00" "02".
+
+      *VARIABLES PARA LA BITACORA CENTRAL DE ERRORES.
+       77 WS-ARCHIVO-ERROR         PIC X(40) VALUE SPACES.
+       77 WS-STATUS-ERROR          PIC XX    VALUE SPACES.
+       77 WS-FECHA-ERROR           PIC 9(8)  VALUE ZEROS.
+       77 WS-HORA-ERROR            PIC 9(8)  VALUE ZEROS.
+
+       77 WS-OPC-REVISION          PIC 9(1) VALUE ZEROS.
+       77 WS-TERMINAR-REVISION     PIC X(2) VALUE "NO".
+       77 WS-EMPLEADO-NUM          PIC 999 VALUE ZEROS.
+       77 WS-SUELDO-NUM            PIC 9(5) VALUE ZEROS.
+       77 WS-CANT-VENTAS-NUM       PIC 999 VALUE ZEROS.
+       77 WS-CANT-COBROS-REAL      PIC 999 VALUE ZEROS.
+       77 WS-SUB-COBRO             PIC 999 VALUE ZEROS.
+       77 WS-COBRO-NUM             PIC 9(5) VALUE ZEROS.
+       77 WS-TOTAL-COBROS          PIC 9(7) VALUE ZEROS.
+       77 WS-REGISTROS-REVISADOS   PIC 999 VALUE ZEROS.
+       77 WS-DIFERENCIAS           PIC 999 VALUE ZEROS.
+       77 WS-MOSTRAR-TODO          PIC X VALUE "N".
+           88 MOSTRAR-TODOS-REGISTROS VALUE "S".
+
        PROCEDURE DIVISION.
-       BEGIN-OUTPUT.
+       MENU-PRINCIPAL.
+           MOVE ZERO TO RETURN-CODE.
+           PERFORM UNTIL WS-TERMINAR-REVISION = "SI"
+               DISPLAY " "
+               DISPLAY "===== REVISION FINANCIERA ====="
+               DISPLAY "1.Ingresar datos de empleados y ventas"
+               DISPLAY "2.Revisar consistencia contra ventas"
+               DISPLAY "0.Salir"
+               DISPLAY "Ingrese opcion: " WITH NO ADVANCING
+               ACCEPT WS-OPC-REVISION
+               EVALUATE WS-OPC-REVISION
+                   WHEN 1 PERFORM INGRESAR-DATOS
+                   WHEN 2 PERFORM REVISAR-CONSISTENCIA
+                   WHEN 0 MOVE "SI" TO WS-TERMINAR-REVISION
+                   WHEN OTHER DISPLAY "OPCION NO VALIDA"
+               END-EVALUATE
+           END-PERFORM.
+           GOBACK.
+
+      *CARGA DE DATOS ORIGINAL DEL PROGRAMA: UN REGISTRO EN
+      *REG-MAESTRO.DAT Y OTRO EN REG-VENTAS-MAESTRO.DAT POR CADA
+      *EMPLEADO, EN EL MISMO ORDEN, PARA QUE REVISAR-CONSISTENCIA
+      *PUEDA CRUZARLOS POSICION A POSICION.
+       INGRESAR-DATOS.
            OPEN OUTPUT REG-VENDEDORES.
            open output reg-ventas.
            DISPLAY "INGRESE DATOS SOLICITADOS".
@@ -50,7 +139,6 @@
              write cob-ventas end-write
            END-PERFORM.
            CLOSE  REG-VENDEDORES reg-ventas.
-           STOP RUN.
 
        INGRESO-DATOS-EMPLEADOS.
 
@@ -66,5 +154,117 @@
                                  or indice = 100
               DISPLAY "INGRESE COBRO DE CADA VENTA:"
               ACCEPT WS-COBRO-VENTAS
-              MOVE WS-COBRO-VENTAS TO cobros(indice)
+              MOVE WS-COBRO-VENTAS TO IMPORTE(indice)
+           END-PERFORM.
+
+      *CRUZA, REGISTRO A REGISTRO, LA CANTIDAD DE VENTAS QUE CADA
+      *EMPLEADO DECLARO EN REG-MAESTRO.DAT CONTRA LA CANTIDAD DE
+      *COBROS REALMENTE CARGADOS PARA EL EN REG-VENTAS-MAESTRO.DAT
+      *(LOS COBROS SIN CARGAR QUEDAN EN BLANCO POR EL INITIALIZE DE
+      *INGRESO-DATOS-EMPLEADOS). NO HAY CLAVE COMUN ENTRE AMBOS
+      *ARCHIVOS, ASI QUE SE LEEN EN PARALELO EN EL MISMO ORDEN EN QUE
+      *INGRESAR-DATOS LOS ESCRIBIO. POR DEFECTO SOLO SE LISTAN LAS
+      *DIFERENCIAS (LA REVISION DE UNA NOMINA GRANDE NO NECESITA VER
+      *CADA REGISTRO QUE YA CIERRA BIEN); EL SUPERVISOR PUEDE PEDIR
+      *EL DETALLE COMPLETO.
+       REVISAR-CONSISTENCIA.
+           MOVE ZEROS TO WS-REGISTROS-REVISADOS.
+           MOVE ZEROS TO WS-DIFERENCIAS.
+           DISPLAY "MOSTRAR TAMBIEN LOS REGISTROS SIN DIFERENCIAS? "
+                   "(S/N): " WITH NO ADVANCING.
+           ACCEPT WS-MOSTRAR-TODO.
+           OPEN INPUT REG-VENDEDORES.
+           OPEN INPUT REG-VENTAS.
+           IF F-NOEXISTE-VENDEDORES OR F-NOEXISTE-VENTAS
+               DISPLAY "NO HAY DATOS CARGADOS PARA REVISAR."
+               MOVE "REG-MAESTRO.DAT/REG-VENTAS-MAESTRO.DAT"
+                                       TO WS-ARCHIVO-ERROR
+               MOVE FS-REG-VENDEDORES  TO WS-STATUS-ERROR
+               PERFORM REGISTRAR-ERROR-CENTRAL
+               GO TO REVISAR-CONSISTENCIA-EXIT
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "===== CONCILIACION REG-MAESTRO / REG-VENTAS ====".
+           READ REG-VENDEDORES AT END SET FIN-REG-VENDEDORES TO TRUE
+           END-READ.
+           READ REG-VENTAS AT END SET FIN-REG-VENTAS TO TRUE
+           END-READ.
+           PERFORM UNTIL FIN-REG-VENDEDORES OR FIN-REG-VENTAS
+               ADD 1 TO WS-REGISTROS-REVISADOS
+               PERFORM DESGLOSAR-VENDEDOR
+               PERFORM CONTAR-COBROS-REGISTRADOS
+               IF WS-CANT-VENTAS-NUM = WS-CANT-COBROS-REAL
+                   IF MOSTRAR-TODOS-REGISTROS
+                       DISPLAY "EMPLEADO " WS-EMPLEADO-NUM ": OK ("
+                               WS-CANT-VENTAS-NUM " VENTAS, TOTAL $"
+                               WS-TOTAL-COBROS ")"
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-DIFERENCIAS
+                   DISPLAY "EMPLEADO " WS-EMPLEADO-NUM
+                           ": DIFERENCIA - DECLARO "
+                           WS-CANT-VENTAS-NUM " VENTAS, EL DETALLE "
+                           "TIENE " WS-CANT-COBROS-REAL
+               END-IF
+               READ REG-VENDEDORES AT END SET FIN-REG-VENDEDORES
+                       TO TRUE END-READ
+               READ REG-VENTAS AT END SET FIN-REG-VENTAS TO TRUE
+                       END-READ
            END-PERFORM.
+           IF FIN-REG-VENDEDORES AND NOT FIN-REG-VENTAS
+               DISPLAY "REG-VENTAS-MAESTRO.DAT TIENE MAS REGISTROS "
+                       "QUE REG-MAESTRO.DAT"
+               ADD 1 TO WS-DIFERENCIAS
+           END-IF.
+           IF FIN-REG-VENTAS AND NOT FIN-REG-VENDEDORES
+               DISPLAY "REG-MAESTRO.DAT TIENE MAS REGISTROS QUE "
+                       "REG-VENTAS-MAESTRO.DAT"
+               ADD 1 TO WS-DIFERENCIAS
+           END-IF.
+           DISPLAY " ".
+           DISPLAY "REGISTROS REVISADOS: " WS-REGISTROS-REVISADOS
+                   " - DIFERENCIAS ENCONTRADAS: " WS-DIFERENCIAS.
+           CLOSE REG-VENDEDORES REG-VENTAS.
+       REVISAR-CONSISTENCIA-EXIT.
+           EXIT.
+
+      *DESEMPAQUETA VENDEDORES-R (LOS TRES CAMPOS ALFANUMERICOS QUE
+      *REDEFINEN A VENDEDORES) EN LOS CONTADORES NUMERICOS QUE USA
+      *LA CONCILIACION.
+       DESGLOSAR-VENDEDOR.
+           MOVE V-EMPLEADO         TO WS-EMPLEADO-NUM.
+           MOVE V-SUELDO-BASE      TO WS-SUELDO-NUM.
+           MOVE V-CANTIDAD-VENTAS  TO WS-CANT-VENTAS-NUM.
+
+      *CUENTA LOS COBROS REALMENTE CARGADOS (NO EN BLANCO) DE
+      *COB-VENTAS Y SUMA SU IMPORTE.
+       CONTAR-COBROS-REGISTRADOS.
+           MOVE ZEROS TO WS-CANT-COBROS-REAL.
+           MOVE ZEROS TO WS-TOTAL-COBROS.
+           PERFORM VARYING WS-SUB-COBRO FROM 1 BY 1
+                           UNTIL WS-SUB-COBRO > 100
+               IF IMPORTE(WS-SUB-COBRO) NOT = SPACES
+                   ADD 1 TO WS-CANT-COBROS-REAL
+                   MOVE IMPORTE(WS-SUB-COBRO) TO WS-COBRO-NUM
+                   ADD WS-COBRO-NUM TO WS-TOTAL-COBROS
+               END-IF
+           END-PERFORM.
+
+       REGISTRAR-ERROR-CENTRAL.
+           ACCEPT WS-FECHA-ERROR FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-ERROR FROM TIME.
+           MOVE SPACES TO LINEA-ERROR-LOG.
+           STRING "REVISION-FINANCIERA " DELIMITED BY SIZE
+                  WS-ARCHIVO-ERROR       DELIMITED BY SIZE
+                  " STATUS="             DELIMITED BY SIZE
+                  WS-STATUS-ERROR        DELIMITED BY SIZE
+                  " FECHA="              DELIMITED BY SIZE
+                  WS-FECHA-ERROR         DELIMITED BY SIZE
+                  " HORA="               DELIMITED BY SIZE
+                  WS-HORA-ERROR          DELIMITED BY SIZE
+                       INTO LINEA-ERROR-LOG
+           END-STRING.
+           OPEN EXTEND ERROR-LOG.
+           WRITE LINEA-ERROR-LOG.
+           CLOSE ERROR-LOG.
+           MOVE 16 TO RETURN-CODE.
