@@ -0,0 +1,341 @@
+       IDENTIFICATION DIVISION.
+       program-id. sient01t.
+      *
+      *------------- notas y observaciones sobre un socio
+      *
+       environment division.
+       configuration section.
+       source-computer.  rmcobol-85.
+       object-computer.  rmcobol-85.
+       special-names.
+           decimal-point is comma.
+           CRT STATUS IS tecla.
+
+       input-output section.
+       file-control.
+      *
+           select nta assign to random, 'sient01t.fic'
+                  organization indexed
+                  access mode dynamic
+                  record key is nta-clave
+                  file status is fs-nta.
+
+      *
+       data division.
+       file section.
+      *
+       fd  nta.
+       01  reg-nta.
+           03 nta-clave         pic x(11).
+           03 nta-linea         pic x(68) occurs 10.
+           03 filler pic x(30).
+
+      *******
+       working-storage section.
+      *******
+       01  status-ficheros.
+           02 fs-nta            pic xx.
+              88 esta-nta             value '00' '02'.
+              88 n-esta-nta           value '23'.
+              88 fin-nta              value '46'  '10'.
+              88 bloqueado-nta        value '99'.
+              88 f-bloqueado-nta      value '38' '93'.
+              88 f-noexiste-nta       value '35'.
+
+       01 fx              pic x(4).
+       01 f-ficheros.
+          03 f-nombre     pic x(7).
+          03 f-error      pic xx.
+          03 f-que        pic x(6) value 'leer  '.
+          03 f-mensaje    pic x(70).
+          03 f-coment     pic x(30).
+
+       01 alta         pic x.
+       01 indice-nota  pic 99 comp.
+
+       01  pantalla.
+           03 p-clave         pic x(11).
+           03 p-linea         pic x(68) occurs 10.
+
+       01  conforme        pic x value ' '.
+           88 siconforme         value 'S', 's'.
+           88 noconforme         value 'N', 'n'.
+       01  que             pic x value ' '.
+       01  nada            pic x value ' '.
+       01  goma          pic x(80) value spaces.
+      *
+       01  tecla              pic 9999 value 0.
+           88 f1               value   01                    1001.
+           88 f2               value   02                    1002.
+           88 f3               value   03                     1003.
+           88 f4               value   04                    1004.
+           88 f5               value   05, 06           1006   1005.
+           88 f6               value   06, 05            1006   1005.
+           88 f7               value   07                    1007.
+           88 intro            value   13                       0.
+           88 tabulador        value   58, 09.
+           88 escapar          value   27, 11, 09.
+           88 esc              value   27, 11.
+           88 cursor-up        value   52.
+           88 cursor-dw        value   53.
+
+       linkage section.
+       01 lk-using.
+          03 lk-caminos  pic 9(3) occurs 20.
+          03 lk-ipre.
+             05 lk-fecha  pic 9(6) value 0.
+             05 lk-col    pic 999.
+             05 lk-lon    pic 99.
+             05 lk-lm     pic x.
+                88 lk-laser value 'l'.
+             05 lk-ent    pic 9(5).
+             05 lk-inicializa  pic x(70).
+             05 lk-restaura    pic x(70).
+          03 lk-texto    pic x(68).
+       01 lk-clave       pic x(11).
+
+               SCREEN SECTION.
+       01 CLEAR-SCREEN.
+           05 BLANK SCREEN BACKGROUND-COLOR 0.
+
+       procedure division using lk-using, lk-clave.
+       declaratives.
+       errores section.
+           use after standard error procedure on  nta .
+       end declaratives.
+       programa section.
+       programa-prin.
+           perform sacar-pantalla.
+       inicio.
+           perform open-io-nta
+           if f-noexiste-nta
+               display   ' Fichero de notas no existe, pulse "S" si '
+                     'desea crearlo.'
+                      line 24 position 1
+               accept nada line 24 position 57
+               if not (nada = 's' or 'S')
+                  go acabamos
+               else
+                  perform open-o-nta
+                  perform close-nta
+                  perform open-io-nta
+               end-if
+               display goma line 24 position 1
+           else
+               if fs-nta   not = '00'
+                  move 'not01t' to f-nombre
+                  move fs-nta to f-error
+                  move 'abrir' to f-que
+                  perform sacar-error
+                  go acabamos
+               end-if
+           end-if.
+
+      *    el codigo de socio ya viene definido por la ficha de
+      *    entidad que invoco esta pantalla, no se vuelve a pedir.
+           move lk-clave to nta-clave
+           move lk-clave to p-clave
+           display p-clave line 5 position 27 reverse
+           perform read-nta
+
+           if n-esta-nta
+      *        --------------------------- ALTA
+              initialize reg-nta
+              move lk-clave to nta-clave
+              move 'n' to conforme
+              initialize pantalla
+              move lk-clave to p-clave
+              display ' ** Alta **        '  line 4 position 55
+              move 's' to alta
+           else
+      *         ----------------------------- MODIFICACION
+              display ' ** Modificacion **'
+                    line 4 position 55
+              move 'n' to alta conforme
+              move nta-linea (1) to p-linea (1)
+              move nta-linea (2) to p-linea (2)
+              move nta-linea (3) to p-linea (3)
+              move nta-linea (4) to p-linea (4)
+              move nta-linea (5) to p-linea (5)
+              move nta-linea (6) to p-linea (6)
+              move nta-linea (7) to p-linea (7)
+              move nta-linea (8) to p-linea (8)
+              move nta-linea (9) to p-linea (9)
+              move nta-linea (10) to p-linea (10)
+           end-if.
+
+           perform mostrar-notas.
+           perform pedir-datos thru fin-pedir-datos.
+
+           if f5 or f6
+              perform delete-nta
+              initialize reg-nta
+              move 'n' to conforme
+              go inicio
+           end-if.
+
+           if siconforme  and not escapar
+              if alta = 's'
+                 perform write-nta
+                 if not esta-nta
+                    move 'not01t' to f-nombre
+                    move fs-nta to f-error
+                    move 'grabar' to f-que
+                    perform sacar-error
+                 else
+                    display '*Grabado*   ' line 4 position 55
+                 end-if
+              else
+                 perform rewrite-nta
+                 if not esta-nta
+                    move 'not01t' to f-nombre
+                    move fs-nta   to f-error
+                    move 'grabar' to f-que
+                    perform sacar-error
+                 else
+                    display '*Modificado*       '
+                        line 4 position 55
+                 end-if
+              end-if
+           end-if.
+       se-acabo.
+           perform close-nta.
+       acabamos.
+           goback.
+
+       mostrar-notas.
+           move 1 to indice-nota.
+           perform mostrar-una-nota thru fin-mostrar-una-nota
+                 10 times.
+
+       mostrar-una-nota.
+           display p-linea (indice-nota) line (6 + indice-nota)
+                 position 8 reverse
+           add 1 to indice-nota.
+       fin-mostrar-una-nota.
+           exit.
+
+       pedir-datos.
+           move 'n' to conforme.
+           display '<F5>/<F6>' line 24 position 1  erase eol.
+           display 'Borrar Notas.' line 24 position 11.
+           move 1 to indice-nota.
+           perform pedir-una-nota thru fin-pedir-una-nota 10 times.
+           if escapar
+              go fin-pedir-datos.
+
+       pedir-una-nota.
+           perform test after until intro or escapar or cursor-up
+                or f5 or f6
+              accept p-linea (indice-nota) line (6 + indice-nota)
+                    position 8 update tab prompt
+              end-accept
+           end-perform.
+           display p-linea (indice-nota) line (6 + indice-nota)
+                 position 8 reverse
+           move p-linea (indice-nota) to nta-linea (indice-nota)
+           if escapar or f5 or f6
+              go fin-pedir-datos.
+           add 1 to indice-nota.
+       fin-pedir-una-nota.
+           exit.
+
+       pide-conforme.
+           move ' ' to conforme
+           perform test after until (siconforme or noconforme)
+                 and intro
+                accept conforme line 21 position 62 update tab prompt
+                          reverse
+                end-accept
+           end-perform.
+           display ' ' line 21 position 62 reverse.
+
+       fin-pedir-datos.
+
+       sacar-pantalla.
+           DISPLAY CLEAR-SCREEN
+           display ' NOTAS Y OBSERVACIONES DEL SOCIO'
+                        line 1 position 1
+           display '----------------------------------------------'
+                        line 2 position 1.
+           display '      Codigo de Socio.: ___________
+      -     '' line 5 position 1.
+           display '                                            CONFORME
+      -     ' (S/N).: _' line 21 position 1.
+           display '------------------------------------------------'
+      -     '--------------------' line 22 position 1.
+
+      *-------------------------------------------------------------------
+        sacar-error.
+           call 'C$RERR' using fx
+           cancel 'C$RERR'
+           if f-que = ' '
+              move 'leer  ' to f-que
+           end-if
+           initialize f-mensaje
+           if f-error = '99'
+             string 'Registro ocupado por otro proceso en fichero '
+                f-nombre '.#' delimited by '#' f-coment delimited by
+                size into f-mensaje
+           else
+             if f-error = '23'
+                string 'Registro no encontrado en fichero ' f-nombre
+                   ' al ' f-que '.#' delimited by '#' f-coment delimited
+                   by size into f-mensaje
+             else
+               if (f-error = '38' or = '93' or = '90')
+                 string 'Fichero bloqueado ' f-nombre
+                   ' al ' f-que '.#' delimited by '#' f-coment delimited
+                   by size into f-mensaje
+               else
+                 if f-error = '35'
+                    string 'Fichero ' f-nombre
+                      ' no existe.' f-coment delimited
+                      by size into f-mensaje
+                 else
+                  if (f-error = '46' or = '10')
+                    string 'Fin del fichero ' f-nombre
+                      '.' delimited  by size into f-mensaje
+                  else
+                    string 'Error ' fx(1:2) ',' fx(3:2) ' en fichero '
+                      f-nombre ' al ' f-que '.#' delimited by '#'
+                      f-coment delimited by  size into f-mensaje
+                  end-if
+                 end-if
+               end-if
+             end-if
+           end-if
+           display f-mensaje line 24 position 1 erase eol
+           accept que line 24 position 79
+           end-accept
+           initialize f-coment
+           display ' ' line 24 position 1 erase eol.
+
+      *-------- todos los posibles accesos al fichero:
+       open-i-nta.
+           open input nta.
+       open-o-nta.
+           open output nta.
+       open-io-nta.
+           open i-o nta.
+      *
+       read-nta.
+           read nta invalid key continue.
+       read-nta-no-lock.
+           read nta with no lock invalid key continue.
+      *
+       start-nta.
+           start nta key not less than nta-clave
+                 invalid key continue.
+       read-next-nta.
+           read nta next record with no lock at end continue.
+
+       delete-nta.
+           delete nta invalid key continue.
+      *
+       write-nta.
+           write reg-nta invalid key continue.
+       rewrite-nta.
+           rewrite reg-nta invalid key continue.
+       close-nta.
+           close nta.
